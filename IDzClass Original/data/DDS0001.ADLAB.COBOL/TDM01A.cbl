@@ -33,6 +33,9 @@
            SELECT PRINT-FILE
            ASSIGN TO UT-3330-S-REPORT.
 
+           SELECT CONTROL-CARD
+           ASSIGN TO UT-2540-R-SYSIN.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PRINT-FILE
@@ -41,6 +44,22 @@
            DATA RECORD IS OUT-BUF.
        01  OUT-BUF            PIC X(80).
 
+      ******************************************************
+      * CONTROL CARD CARRYING THE DTPARM1/DTPARM2/P1PARM1  *
+      * DEBUG-LOOP VALUES, SO A CLASS CAN VARY THE LOOP    *
+      * SHAPE WITHOUT RECOMPILING THE PROGRAM.  THIS SAME  *
+      * CARD ALSO CARRIES THE DTPARM1/DTPARM2/CALL-COUNT   *
+      * VALUES FOR TDM01B AND TDM01C, SO THE WHOLE         *
+      * TDM01A-TO-TDM01C CALL CHAIN IS DRIVEN FROM ONE     *
+      * NAMED SCENARIO (CC-RUN-ID) INSTEAD OF EACH COMPILE *
+      * UNIT FREEZING ITS OWN LOOP SHAPE AT COMPILE TIME.  *
+      ******************************************************
+       FD  CONTROL-CARD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS CC-CARD.
+       01  CC-CARD            PIC X(80).
+
       ******************************************************
       * PROGRAM WORKING STORGAGE                           *
       ******************************************************
@@ -50,6 +69,34 @@
        01  TDM01B       PIC X(6) VALUE 'TDM01B'.
        01  P1PARM1      PIC 99 VALUE 0.
 
+       01  CC-CARD-VALUES.
+         05 CC-RUN-ID       PIC X(15).
+         05 CC-A-DTPARM1    PIC 99.
+         05 CC-A-DTPARM2    PIC 99.
+         05 CC-A-P1PARM1    PIC 99.
+         05 CC-B-DTPARM1    PIC 99.
+         05 CC-B-DTPARM2    PIC 99.
+         05 CC-B-CALLCOUNT  PIC 99.
+         05 CC-C-DTPARM1    PIC 99.
+         05 CC-C-DTPARM2    PIC 99.
+         05 CC-C-CALLCOUNT  PIC 99.
+         05 FILLER          PIC X(47).
+
+      ******************************************************
+      * PARAMETERS PASSED DOWN THE CALL CHAIN TO TDM01B     *
+      * AND, VIA TDM01B, ON TO TDM01C, SO BOTH SUB CUS PICK *
+      * UP THIS RUN'S SCENARIO INSTEAD OF THEIR OWN         *
+      * INDEPENDENTLY HARD-CODED DEFAULTS.                  *
+      ******************************************************
+       01  TDM-CHAIN-PARMS.
+         05 CHAIN-RUN-ID       PIC X(15).
+         05 CHAIN-B-DTPARM1    PIC 99.
+         05 CHAIN-B-DTPARM2    PIC 99.
+         05 CHAIN-B-CALLCOUNT  PIC 99.
+         05 CHAIN-C-DTPARM1    PIC 99.
+         05 CHAIN-C-DTPARM2    PIC 99.
+         05 CHAIN-C-CALLCOUNT  PIC 99.
+
        01  DTSTRUCT.
          05 PD-TOOL     PIC X(2).
          05 TEAM-LEAD   PIC X(9).
@@ -92,6 +139,36 @@
       ******************************************************
            OPEN OUTPUT PRINT-FILE
 
+      ******************************************************
+      * READ THE DEBUG-LOOP CONTROL CARD AND USE IT TO      *
+      * OVERRIDE THE DTPARM1/DTPARM2/P1PARM1 DEFAULTS, SO   *
+      * THE LOOP SHAPE CAN BE VARIED WITHOUT A RECOMPILE    *
+      ******************************************************
+           OPEN INPUT CONTROL-CARD
+           READ CONTROL-CARD INTO CC-CARD-VALUES
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CC-A-DTPARM1 TO DTPARM1
+                   MOVE CC-A-DTPARM2 TO DTPARM2
+                   MOVE CC-A-P1PARM1 TO P1PARM1
+           END-READ
+           CLOSE CONTROL-CARD
+
+      ******************************************************
+      * BUILD THE PARAMETER GROUP THAT WILL BE PASSED DOWN  *
+      * THE CALL CHAIN TO TDM01B AND TDM01C                 *
+      ******************************************************
+           MOVE CC-RUN-ID      TO CHAIN-RUN-ID
+           MOVE CC-B-DTPARM1   TO CHAIN-B-DTPARM1
+           MOVE CC-B-DTPARM2   TO CHAIN-B-DTPARM2
+           MOVE CC-B-CALLCOUNT TO CHAIN-B-CALLCOUNT
+           MOVE CC-C-DTPARM1   TO CHAIN-C-DTPARM1
+           MOVE CC-C-DTPARM2   TO CHAIN-C-DTPARM2
+           MOVE CC-C-CALLCOUNT TO CHAIN-C-CALLCOUNT
+
+           DISPLAY 'TDM01A RUNNING SCENARIO: ' CHAIN-RUN-ID
+
       ******************************************************
       * GET THE SYSTEM DATE                                *
       ******************************************************
@@ -160,7 +237,7 @@
        LOOP1.
              IF DTPARM1 > 0 THEN
                SUBTRACT 1 FROM DTPARM1
-               CALL 'TDM01B'
+               CALL 'TDM01B' USING TDM-CHAIN-PARMS
              OTHERWISE
                MOVE 0 TO DTPARM1.
            .
