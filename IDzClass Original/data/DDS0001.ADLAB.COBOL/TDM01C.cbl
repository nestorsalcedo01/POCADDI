@@ -34,12 +34,34 @@
        01  P1PARM1      PIC 99 VALUE 0.
        01  CALL-COUNT   PIC 99 VALUE 99.
 
-       PROCEDURE DIVISION.
+      ******************************************************
+      * SHARED CONTROL-CARD PARAMETERS RECEIVED FROM TDM01A *
+      * VIA TDM01B (SEE TDM01A'S CC-CARD-VALUES/             *
+      * TDM-CHAIN-PARMS), SO THIS CU'S LOOP SHAPE COMES     *
+      * FROM THE SAME NAMED SCENARIO AS THE REST OF THE     *
+      * CALL CHAIN INSTEAD OF THE DTPARM1/DTPARM2/          *
+      * CALL-COUNT DEFAULTS ABOVE.                          *
+      ******************************************************
+       LINKAGE SECTION.
+       01  TDM-CHAIN-PARMS.
+         05 CHAIN-RUN-ID       PIC X(15).
+         05 CHAIN-B-DTPARM1    PIC 99.
+         05 CHAIN-B-DTPARM2    PIC 99.
+         05 CHAIN-B-CALLCOUNT  PIC 99.
+         05 CHAIN-C-DTPARM1    PIC 99.
+         05 CHAIN-C-DTPARM2    PIC 99.
+         05 CHAIN-C-CALLCOUNT  PIC 99.
+
+       PROCEDURE DIVISION USING TDM-CHAIN-PARMS.
 
       ******************************************************
       * MAIN LINE PROGRAM                                  *
       ******************************************************
        PROGC.
+           MOVE CHAIN-C-DTPARM1   TO DTPARM1
+           MOVE CHAIN-C-DTPARM2   TO DTPARM2
+           MOVE CHAIN-C-CALLCOUNT TO CALL-COUNT
+
            PERFORM LOOP1 UNTIL DTPARM1 = 0
 
            IF DTPARM2 = 0   THEN
