@@ -32,6 +32,16 @@
            SELECT QSAMIN
                        ASSIGN TO   INPUT1
                        FILE STATUS IS QSAMIN-STATUS.
+
+      **************************************************************
+      *  SCENARIO CONTROL CARD -- CARRIES THE ONE-CHARACTER         *
+      *  SCENARIO CODE THAT SELECTS A NAMED PD-TOOL-DEMO PARAMETER  *
+      *  PRESET, SO AN INSTRUCTOR CAN RUN "SCENARIO B" AND GET THE  *
+      *  SAME QSAMIN WALKTHROUGH EVERY TIME INSTEAD OF HAND-EDITING *
+      *  PD-TOOL-DEMO-TYPE FOR EACH CLASS SESSION.                  *
+      **************************************************************
+           SELECT CONTROL-CARD
+                       ASSIGN TO UT-2540-R-SYSIN.
       *    SKIP2
       *    EJECT
        DATA DIVISION.
@@ -46,6 +56,12 @@
            LABEL RECORDS ARE STANDARD.
        01  INPUT-RECORD                PIC X(80).
 
+       FD  CONTROL-CARD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS CC-CARD.
+       01  CC-CARD                     PIC X(80).
+
       *    EJECT
        WORKING-STORAGE SECTION.
 
@@ -93,6 +109,26 @@
            05  DEMO-TYPE               PIC X(2).
            05  RECORD-TYPE1-YEAR       PIC 9(2).
 
+      ************************************************************
+      *  SCENARIO CONTROL CARD LAYOUT -- CC-SCENARIO-CODE PICKS   *
+      *  THE NAMED PRESET APPLIED BELOW.                          *
+      ************************************************************
+       01  CC-CARD-VALUES.
+           05  CC-SCENARIO-CODE        PIC X(1).
+               88  SCENARIO-A                 VALUE 'A'.
+               88  SCENARIO-B                 VALUE 'B'.
+               88  SCENARIO-C                 VALUE 'C'.
+           05  FILLER                  PIC X(79).
+
+      ************************************************************
+      *  NAMED SCENARIO PRESET -- SET BY 050-SET-SCENARIO-PRESET  *
+      *  FROM CC-SCENARIO-CODE, AND REPORTED AT PROGRAM START SO  *
+      *  A CLASS SESSION CAN BE TIED BACK TO THE SCENARIO IT RAN. *
+      ************************************************************
+       01  SCENARIO-PRESET.
+           05  SCENARIO-NAME           PIC X(22).
+           05  SCENARIO-DEMO-TYPE      PIC X(2).
+
       ************************************************************
       *  DATE SWITCH                                             *
       ************************************************************
@@ -105,6 +141,18 @@
 
        01  SW-SWITCHES-AREA.
            05 SW-EOF-QSAMIN            PIC X    VALUE 'N'.
+           05 SW-BANNER-DATES-SET      PIC X    VALUE 'N'.
+               88  BANNER-DATES-SET           VALUE 'Y'.
+
+      ************************************************************
+      *  RUN-SUMMARY BANNER FIELDS -- FIRST/LAST RECORD DATE SEEN *
+      *  ACROSS QSAMIN, AND A COUNT OF EACH RECORD LAYOUT VERSION *
+      *  ENCOUNTERED (TYPE 01 = CURRENT, TYPE 02 = LEGACY).       *
+      ************************************************************
+       01  WS-FIRST-DATE-SEEN          PIC 9(6) VALUE 0.
+       01  WS-LAST-DATE-SEEN           PIC 9(6) VALUE 0.
+       01  WS-COUNT-LAYOUT-CURRENT     PIC 9(6) VALUE 0.
+       01  WS-COUNT-LAYOUT-LEGACY      PIC 9(6) VALUE 0.
 
        01  WS-COUNTERS.
            05  WS-COUNT-101            PIC 9(6) VALUE 0.
@@ -164,6 +212,19 @@
            DISPLAY 'ATCDEMO RUNTIME TIME = ' CURRENT-HOUR ':'
                              CURRENT-MINUTE ':' CURRENT-SECOND.
 
+      **********************************************************
+      *  READ THE SCENARIO CONTROL CARD AND SELECT THE NAMED    *
+      *  PD-TOOL-DEMO PARAMETER PRESET FOR THIS RUN             *
+      **********************************************************
+           OPEN INPUT CONTROL-CARD.
+           READ CONTROL-CARD INTO CC-CARD-VALUES
+               AT END
+                   CONTINUE
+           END-READ.
+           CLOSE CONTROL-CARD.
+           PERFORM 050-SET-SCENARIO-PRESET.
+           DISPLAY 'ATCDEMO RUNNING SCENARIO: ' SCENARIO-NAME.
+
       **********************************************************
       *  OPEN THE INPUT FILE                                   *
       **********************************************************
@@ -189,6 +250,30 @@
 
      *     EJECT
 
+      **********************************************************
+      *  NAMED SCENARIO LIBRARY -- A SMALL SET OF REPRODUCIBLE  *
+      *  PD-TOOL-DEMO PARAMETER PRESETS, PICKED BY THE ONE-     *
+      *  CHARACTER CC-SCENARIO-CODE READ ABOVE.  ANY CODE NOT   *
+      *  IN THE LIBRARY FALLS BACK TO THE JCL-SUPPLIED           *
+      *  PD-TOOL-DEMO-TYPE, SO EXISTING RUNS KEEP WORKING        *
+      *  UNCHANGED IF NO SCENARIO CARD IS SUPPLIED.              *
+      **********************************************************
+       050-SET-SCENARIO-PRESET.
+           EVALUATE TRUE
+             WHEN SCENARIO-A
+                 MOVE 'SCENARIO A - AM MONITOR DEMO' TO SCENARIO-NAME
+                 MOVE 'AM'                       TO SCENARIO-DEMO-TYPE
+             WHEN SCENARIO-B
+                 MOVE 'SCENARIO B - BASELINE WALK'  TO SCENARIO-NAME
+                 MOVE SPACES                     TO SCENARIO-DEMO-TYPE
+             WHEN SCENARIO-C
+                 MOVE 'SCENARIO C - AM MONITOR RPT' TO SCENARIO-NAME
+                 MOVE 'AM'                       TO SCENARIO-DEMO-TYPE
+             WHEN OTHER
+                 MOVE 'CUSTOM (PARM-DRIVEN) RUN'    TO SCENARIO-NAME
+                 MOVE PD-TOOL-DEMO-TYPE           TO SCENARIO-DEMO-TYPE
+           END-EVALUATE.
+
       **********************************************************
       *  THE FOLLOWING IS THE PROCESSING LOGIC FOR EACH INPUT  *
       *  RECORD.                                               *
@@ -199,9 +284,11 @@
       *  MOVE THE I/O BUFFER TO THE CORRECT RECORD BUFFER      *
       **********************************************************
            IF WS-REC-TYPE = '01'
+               ADD 1 TO WS-COUNT-LAYOUT-CURRENT
                MOVE WS-INPUT-RECORD TO WS-INPUT-RECORD-1
                PERFORM PROCESS-REC-01
              ELSE
+               ADD 1 TO WS-COUNT-LAYOUT-LEGACY
                MOVE WS-INPUT-RECORD TO WS-INPUT-RECORD-2
                PERFORM PROCESS-REC-02
            END-IF.
@@ -210,9 +297,26 @@
       ********************************************************
       *  MOVE DEMO TYPE AND RECORD YEAR INTO PARM BUFFER     *
       ********************************************************
-           MOVE PD-TOOL-DEMO-TYPE TO DEMO-TYPE.
+           MOVE SCENARIO-DEMO-TYPE TO DEMO-TYPE.
            MOVE RECORD-YEAR1 TO RECORD-TYPE1-YEAR.
 
+      ********************************************************
+      *  TRACK THE FIRST/LAST RECORD DATE SEEN, FOR THE       *
+      *  END-OF-RUN BANNER                                    *
+      ********************************************************
+           IF NOT BANNER-DATES-SET
+               MOVE RECORD-DATE1 TO WS-FIRST-DATE-SEEN
+               MOVE RECORD-DATE1 TO WS-LAST-DATE-SEEN
+               SET BANNER-DATES-SET TO TRUE
+           ELSE
+               IF RECORD-DATE1 < WS-FIRST-DATE-SEEN
+                   MOVE RECORD-DATE1 TO WS-FIRST-DATE-SEEN
+               END-IF
+               IF RECORD-DATE1 > WS-LAST-DATE-SEEN
+                   MOVE RECORD-DATE1 TO WS-LAST-DATE-SEEN
+               END-IF
+           END-IF.
+
       ********************************************************
       *  COMPARE THE SYSTEM DATE WITH THE INPUT RECORD DATE  *
       ********************************************************
@@ -394,6 +498,24 @@
            DISPLAY 'KEY = 5p:' WS-COUNT-116.
            DISPLAY 'KEY = 7q:' WS-COUNT-117.
 
+      *************************************************************
+      *  END-OF-RUN BANNER -- GIVES A CLASS SESSION A CONCRETE     *
+      *  RECAP OF WHAT WAS STEPPED THROUGH, WITHOUT RELYING ON     *
+      *  BREAKPOINTS DURING THE WALKTHROUGH.                       *
+      *************************************************************
+           DISPLAY '*************************************'.
+           DISPLAY '*        ATCDEMO RUN SUMMARY        *'.
+           DISPLAY '*************************************'.
+           DISPLAY 'RECORDS PROCESSED (KEY 4A COUNT) = ' WS-COUNT-101.
+           DISPLAY 'CURRENT LAYOUT (TYPE 01) RECORDS = '
+                             WS-COUNT-LAYOUT-CURRENT.
+           DISPLAY 'LEGACY  LAYOUT (TYPE 02) RECORDS = '
+                             WS-COUNT-LAYOUT-LEGACY.
+           DISPLAY 'FIRST RECORD DATE SEEN (YYMMDD)  = '
+                             WS-FIRST-DATE-SEEN.
+           DISPLAY 'LAST  RECORD DATE SEEN (YYMMDD)  = '
+                             WS-LAST-DATE-SEEN.
+
       **********************************************************
       *  THE FOLLOWING IS THE FILE READ LOGIC                  *
       **********************************************************
