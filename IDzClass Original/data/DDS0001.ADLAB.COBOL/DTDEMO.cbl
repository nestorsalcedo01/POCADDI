@@ -11,7 +11,25 @@
                                                                         $CI01240
        PROGRAM-ID. DTDEMO.                                              $CI01320
        ENVIRONMENT DIVISION.                                            $CI01330
+                                                                        $CI01331
+      ******************************************************            $CI01332
+      * CONTROL CARD CARRYING THE LOOP-COUNT/INCREMENT      *           $CI01333
+      * VALUES, SO AN INSTRUCTOR CAN VARY THE LOOP-AND-      *          $CI01334
+      * ACCUMULATOR DEMO WITHOUT RECOMPILING THE PROGRAM.    *          $CI01335
+      ******************************************************            $CI01336
+       INPUT-OUTPUT SECTION.                                            $CI01337
+       FILE-CONTROL.                                                    $CI01338
+           SELECT CONTROL-CARD                                          $CI01339
+           ASSIGN TO UT-2540-R-SYSIN.                                   $CI01340
+                                                                        $CI01341
        DATA DIVISION.                                                   $CI01340
+       FILE SECTION.                                                    $CI01341
+       FD  CONTROL-CARD                                                 $CI01342
+           RECORDING MODE IS F                                          $CI01343
+           LABEL RECORDS ARE OMITTED                                    $CI01344
+           DATA RECORD IS CC-CARD.                                      $CI01345
+       01  CC-CARD            PIC X(80).                                $CI01346
+                                                                        $CI01347
        WORKING-STORAGE SECTION.                                         $CI01350
                                                                         $CI01420
        77  PROGRAM-STATUS  PIC X(20) VALUE 'DUMMY'.                     $CI01460
@@ -24,22 +42,52 @@
            10  FIRST-FIELD   PIC 9(10) VALUE 1234567890.
            10  NEXT-FIELD    PIC X(10) VALUE 'ABCDEFGHIJ'.
 
+      ******************************************************            $CI01471
+      * LOOP-COUNT/INCREMENT PARAMETERS, DEFAULTED TO THE   *           $CI01472
+      * ORIGINAL HARD-CODED DEMO VALUES AND OVERRIDDEN FROM *           $CI01473
+      * THE CONTROL CARD IF ONE IS SUPPLIED.                *           $CI01474
+      ******************************************************            $CI01475
+       01  DTP-LOOP1-COUNT    PIC 99 VALUE 2.
+       01  DTP-LOOP1-ADD      PIC 99 VALUE 3.
+       01  DTP-LOOP2-ADD      PIC 99 VALUE 4.
+
+       01  CC-CARD-VALUES.
+           05  CC-LOOP1-COUNT PIC 99.
+           05  CC-LOOP1-ADD   PIC 99.
+           05  CC-LOOP2-ADD   PIC 99.
+           05  FILLER         PIC X(74).
+
        PROCEDURE DIVISION.
                                                                         $CI01630
            MOVE  'PROGRAM STARTING' TO PROGRAM-STATUS
            MOVE ZERO TO ACCUMS
 
-           PERFORM  2  TIMES
-               ADD  3  TO  ACCUM-A
+      ******************************************************            $CI01631
+      * READ THE LOOP-COUNT/INCREMENT CONTROL CARD AND USE  *           $CI01632
+      * IT TO OVERRIDE THE DEFAULTS ABOVE.                  *           $CI01633
+      ******************************************************            $CI01634
+           OPEN INPUT CONTROL-CARD
+           READ CONTROL-CARD INTO CC-CARD-VALUES
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CC-LOOP1-COUNT TO DTP-LOOP1-COUNT
+                   MOVE CC-LOOP1-ADD   TO DTP-LOOP1-ADD
+                   MOVE CC-LOOP2-ADD   TO DTP-LOOP2-ADD
+           END-READ
+           CLOSE CONTROL-CARD
+
+           PERFORM  DTP-LOOP1-COUNT  TIMES
+               ADD  DTP-LOOP1-ADD  TO  ACCUM-A
            END-PERFORM
 
            PERFORM  ACCUM-A  TIMES
-               ADD  4  TO  ACCUM-B
+               ADD  DTP-LOOP2-ADD  TO  ACCUM-B
            END-PERFORM
 
            ADD  ACCUM-A  TO  ACCUM-B
            SUBTRACT 6 FROM  ACCUM-A
            DIVIDE ACCUM-A INTO  ACCUM-B
-           ADD  4  TO  ACCUM-B
+           ADD  DTP-LOOP2-ADD  TO  ACCUM-B
            STOP RUN.
        END PROGRAM DTDEMO.
\ No newline at end of file
