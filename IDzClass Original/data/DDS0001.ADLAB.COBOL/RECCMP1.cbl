@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************
+      *  PROGRAM NAME: RECCMP1  Version TDM                *
+      *                                                    *
+      *  OBJECTIVES OF TESTCASE:                           *
+      *                                                    *
+      *       MATCH/RECONCILE UTILITY FOR THE RECBUF1/     *
+      *       RECBUF2 ACCOUNT-REPRESENTATIVE RECORD        *
+      *       LAYOUTS. READS AN OLD EXTRACT (RECBUF1       *
+      *       SHAPE) AND A NEW EXTRACT (RECBUF2 SHAPE),    *
+      *       MATCHES THEM ON THE VSAM KEY, AND PRINTS A   *
+      *       CHANGE REPORT OF WHICH FIELDS DIFFER PER KEY *
+      *                                                    *
+      ******************************************************
+       PROGRAM-ID.             RECCMP1.
+       AUTHOR.                 TIM MAGEE.
+           DATE-WRITTEN.       03/22/02.
+           DATE-COMPILED.      CURRENT-DATE.
+           INSTALLATION.       IBM LEXINGTON.
+           REMARKS.
+              PURPOSE.
+              THIS PROGRAM READS AN OLD-EXTRACT FILE LAID OUT LIKE
+              WS-INPUT-RECORD-1 (RECBUF1) AND A NEW-EXTRACT FILE
+              LAID OUT LIKE WS-INPUT-RECORD-2 (RECBUF2), MATCHES
+              THE TWO ON WS-VSAM-KEY1/WS-VSAM-KEY2, AND DISPLAYS
+              A CHANGE REPORT SHOWING WHICH FIELDS DIFFER FOR
+              EACH MATCHED KEY, AND WHICH KEYS APPEAR ON ONLY
+              ONE OF THE TWO EXTRACTS.
+              INPUT FILES:  OLDEXTR, NEWEXTR
+      *    SKIP3
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+      *    EJECT
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OLD-FILE
+                       ASSIGN TO   OLDEXTR
+                       FILE STATUS IS OLD-FILE-STATUS.
+
+           SELECT NEW-FILE
+                       ASSIGN TO   NEWEXTR
+                       FILE STATUS IS NEW-FILE-STATUS.
+
+      *    SKIP2
+      *    EJECT
+       DATA DIVISION.
+       FILE SECTION.
+
+      **************************************************************
+      *  FILE DEFINITION BLOCK                                     *
+      **************************************************************
+       FD  OLD-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  OLD-IO-RECORD               PIC X(80).
+
+       FD  NEW-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  NEW-IO-RECORD               PIC X(80).
+
+      *    EJECT
+       WORKING-STORAGE SECTION.
+
+       COPY RECBUF1.
+       COPY RECBUF2.
+
+      *************************************************************
+      *  HIGH-VALUES KEYS USED TO DRIVE THE MATCH LOOP PAST        *
+      *  WHICHEVER FILE RUNS OUT OF RECORDS FIRST                  *
+      *************************************************************
+       01  HIGH-KEY                    PIC X(4) VALUE HIGH-VALUES.
+
+       01  SW-SWITCHES-AREA.
+           05  SW-EOF-OLD              PIC X    VALUE 'N'.
+           05  SW-EOF-NEW              PIC X    VALUE 'N'.
+           05  SW-KEY-CHANGED          PIC X    VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-COUNT-MATCHED        PIC 9(6) VALUE 0.
+           05  WS-COUNT-CHANGED        PIC 9(6) VALUE 0.
+           05  WS-COUNT-OLD-ONLY       PIC 9(6) VALUE 0.
+           05  WS-COUNT-NEW-ONLY       PIC 9(6) VALUE 0.
+
+       01  OLD-FILE-STATUS             PIC X(2) VALUE SPACES.
+       01  NEW-FILE-STATUS             PIC X(2) VALUE SPACES.
+
+      *    SKIP2
+      *    EJECT
+      *    SKIP2
+       01  XX-WORKING-STORAGE-END      PIC X(50)        VALUE
+               '************END  WORKING STORAGE *****************'.
+
+      *    EJECT
+
+      **********************************************************
+      *  PROCEDURE DIVISON FOR MAIN PROGRAM                    *
+      **********************************************************
+       PROCEDURE DIVISION.
+
+       PG000-MAIN-LOGIC.
+
+      **********************************************************
+      *  OPEN THE INPUT FILES                                  *
+      **********************************************************
+           MOVE 0000 TO RETURN-CODE.
+           OPEN INPUT OLD-FILE.
+           DISPLAY 'FILE-STATUS ON OLDEXTR OPEN = ' OLD-FILE-STATUS.
+           OPEN INPUT NEW-FILE.
+           DISPLAY 'FILE-STATUS ON NEWEXTR OPEN = ' NEW-FILE-STATUS.
+
+           DISPLAY '*************************************'.
+           DISPLAY '*   RECBUF1/RECBUF2 CHANGE REPORT   *'.
+           DISPLAY '*************************************'.
+
+      **********************************************************
+      *  PRIME BOTH SIDES OF THE MATCH THEN RUN IT TO EOF ON    *
+      *  BOTH FILES                                             *
+      **********************************************************
+           PERFORM 900-READ-OLD.
+           PERFORM 910-READ-NEW.
+
+           PERFORM WITH TEST BEFORE
+                   UNTIL SW-EOF-OLD = 'Y' AND SW-EOF-NEW = 'Y'
+               PERFORM 100-MATCH-STEP
+           END-PERFORM.
+
+           PERFORM 200-PRINT-REPORT.
+
+      **********************************************************
+      *  CLOSE THE INPUT FILES                                 *
+      **********************************************************
+       800-CLOSE.
+           CLOSE OLD-FILE.
+           CLOSE NEW-FILE.
+           PERFORM 999-STOP-RUN.
+
+      **********************************************************
+      *  ONE STEP OF THE KEY MATCH. AN EOF SIDE IS TREATED AS   *
+      *  HIGH-VALUES SO THE OTHER SIDE'S KEYS ALWAYS DRIVE THE  *
+      *  MATCH TO COMPLETION.                                   *
+      **********************************************************
+       100-MATCH-STEP.
+           IF SW-EOF-OLD = 'Y'
+               MOVE HIGH-KEY TO WS-VSAM-KEY1
+           END-IF.
+           IF SW-EOF-NEW = 'Y'
+               MOVE HIGH-KEY TO WS-VSAM-KEY2
+           END-IF.
+
+           IF WS-VSAM-KEY1 = WS-VSAM-KEY2
+               PERFORM 110-COMPARE-MATCH
+               PERFORM 900-READ-OLD
+               PERFORM 910-READ-NEW
+           ELSE
+           IF WS-VSAM-KEY1 < WS-VSAM-KEY2
+               DISPLAY 'KEY ' WS-VSAM-KEY1 ' OLD EXTRACT ONLY'
+               ADD 1 TO WS-COUNT-OLD-ONLY
+               PERFORM 900-READ-OLD
+           ELSE
+               DISPLAY 'KEY ' WS-VSAM-KEY2 ' NEW EXTRACT ONLY'
+               ADD 1 TO WS-COUNT-NEW-ONLY
+               PERFORM 910-READ-NEW
+           END-IF
+           END-IF.
+       100-EXIT. EXIT.
+
+      **********************************************************
+      *  COMPARE EVERY COMMON FIELD ON A MATCHED KEY AND        *
+      *  DISPLAY A LINE FOR EACH ONE THAT DIFFERS               *
+      **********************************************************
+       110-COMPARE-MATCH.
+           ADD 1 TO WS-COUNT-MATCHED.
+           MOVE 'N' TO SW-KEY-CHANGED.
+
+           IF WS-ACCT-REPRESENTIVE1 NOT = WS-ACCT-REPRESENTIVE2
+               DISPLAY 'KEY ' WS-VSAM-KEY1 ' ACCT REP CHANGED FROM '
+                       WS-ACCT-REPRESENTIVE1 ' TO '
+                       WS-ACCT-REPRESENTIVE2
+               MOVE 'Y' TO SW-KEY-CHANGED
+           END-IF.
+
+           IF WS-KEY-CASE1 NOT = WS-KEY-CASE2
+               DISPLAY 'KEY ' WS-VSAM-KEY1 ' KEY CASE CHANGED FROM '
+                       WS-KEY-CASE1 ' TO ' WS-KEY-CASE2
+               MOVE 'Y' TO SW-KEY-CHANGED
+           END-IF.
+
+           IF RECORD-DATE1 NOT = RECORD-DATE2
+               DISPLAY 'KEY ' WS-VSAM-KEY1 ' RECORD DATE CHANGED FROM '
+                       RECORD-DATE1 ' TO ' RECORD-DATE2
+               MOVE 'Y' TO SW-KEY-CHANGED
+           END-IF.
+
+           IF WS-COMPANY-NAME1 NOT = WS-COMPANY-NAME2
+               DISPLAY 'KEY ' WS-VSAM-KEY1 ' COMPANY NAME CHANGED FROM '
+                       WS-COMPANY-NAME1 ' TO ' WS-COMPANY-NAME2
+               MOVE 'Y' TO SW-KEY-CHANGED
+           END-IF.
+
+           IF SW-KEY-CHANGED = 'Y'
+               ADD 1 TO WS-COUNT-CHANGED
+           END-IF.
+       110-EXIT. EXIT.
+
+      *************************************************************
+      *    200-PRINT-REPORT WILL DISPLAY TOTAL MATCH COUNTS ONLY  *
+      *************************************************************
+       200-PRINT-REPORT.
+           DISPLAY '*************************************'.
+           DISPLAY '*        RECONCILE TOTALS           *'.
+           DISPLAY '*************************************'.
+           DISPLAY 'KEYS MATCHED       :' WS-COUNT-MATCHED.
+           DISPLAY 'KEYS WITH CHANGES  :' WS-COUNT-CHANGED.
+           DISPLAY 'OLD EXTRACT ONLY   :' WS-COUNT-OLD-ONLY.
+           DISPLAY 'NEW EXTRACT ONLY   :' WS-COUNT-NEW-ONLY.
+
+      **********************************************************
+      *  THE FOLLOWING IS THE FILE READ LOGIC                  *
+      **********************************************************
+       900-READ-OLD.
+           IF SW-EOF-OLD NOT = 'Y'
+               READ  OLD-FILE  INTO  WS-INPUT-RECORD-1
+                   AT END  MOVE  'Y'  TO  SW-EOF-OLD
+               END-READ
+           END-IF.
+
+       910-READ-NEW.
+           IF SW-EOF-NEW NOT = 'Y'
+               READ  NEW-FILE  INTO  WS-INPUT-RECORD-2
+                   AT END  MOVE  'Y'  TO  SW-EOF-NEW
+               END-READ
+           END-IF.
+
+       999-STOP-RUN.
+           STOP RUN.
