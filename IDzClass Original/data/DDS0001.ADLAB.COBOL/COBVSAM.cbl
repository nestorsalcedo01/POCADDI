@@ -53,13 +53,34 @@
        01 COMP-FILE-STATUS  PIC X(2)  VALUE SPACES.
        01 SEED PIC S9(9) BINARY.
        01 RANDNUM COMP-2.
-       01 TEST-NUM PIC 9(3) COMP.
-       01 TEST-PIC PIC X(3).
        01  RAND-STR.
            05  LEAD-VALUE             PIC X(1) VALUE '1'.
            05  RAND-NUM               PIC X(3).
        01 TEST-PIC2 PIC X(4).
        01 RETURN-VALUE PIC X(2) VALUE SPACES.
+
+      **********************************************************
+      *  WORKING STORAGE FOR THE KEY-RANGE/RECORD-TYPE STEERING *
+      *  ADDED FOR TARGETED TMVSAM TEST DECKS                   *
+      **********************************************************
+       01 WS-KEY-LOW              PIC 9(4) VALUE 0.
+       01 WS-KEY-HIGH              PIC 9(4) VALUE 9999.
+       01 WS-RANGE-SPAN            PIC S9(9) COMP.
+       01 WS-KEY-VALUE             PIC 9(4).
+       01 WS-KEY-VALUE-X REDEFINES WS-KEY-VALUE
+                                    PIC X(4).
+       01 WS-TYPE-RETRY-CTR        PIC 9(4) COMP VALUE 0.
+       01 WS-MAX-TYPE-RETRIES      PIC 9(4) COMP VALUE 50.
+      *****************************************************
+      * MINIMUM PARM-LENGTH-NUM (THE BYTE COUNT OF THE TEXT
+      * FOLLOWING THE 2-BYTE LENGTH PREFIX ITSELF) FOR EACH
+      * OPTIONAL PARM FIELD BELOW TO BE TRUSTED -- A CALLER
+      * STILL PASSING ONLY THE ORIGINAL READ-COUNT PARM WILL
+      * HAVE A SHORTER PARM-LENGTH-NUM AND MUST NOT HAVE THIS
+      * PROGRAM READ THE UNSUPPLIED FIELDS THAT FOLLOW IT.
+      *****************************************************
+       01 WS-MIN-LEN-KEY-RANGE     PIC S9(4) COMP VALUE 12.
+       01 WS-MIN-LEN-REC-TYPE      PIC S9(4) COMP VALUE 14.
        01 FC.
           02 Condition-Token-Value.
           COPY CEEIGZCT.
@@ -81,7 +102,14 @@
        LINKAGE SECTION.
         01  APA-RUN-PARM.
            05  PARM-LENGTH             PIC X(2).
+           05  PARM-LENGTH-NUM REDEFINES PARM-LENGTH
+                                       PIC S9(4) COMP.
            05  READ-COUNT              PIC 9(4).
+           05  KEY-RANGE-LOW           PIC 9(4).
+           05  KEY-RANGE-HIGH          PIC 9(4).
+               88  NO-KEY-RANGE-LIMIT  VALUE 0.
+           05  REC-TYPE-SELECT         PIC X(2).
+               88  NO-REC-TYPE-FILTER  VALUE SPACES.
 
       **********************************************************
       *  PROCEDURE DEVISION USING THE PASS CALL COUNT          *
@@ -95,6 +123,39 @@
       ************************************************
            OPEN INPUT COMPANY-FILE.
 
+      *****************************************************
+      * ESTABLISH THE KEY RANGE THE GENERATED KEYS ARE TO
+      * BE STEERED WITHIN. A HIGH VALUE OF ZERO MEANS THE
+      * CALLER DID NOT SUPPLY A RANGE, SO THE FULL KEY
+      * DOMAIN IS USED, MATCHING THE ORIGINAL BEHAVIOR. A
+      * CALLER STILL PASSING THE SHORT, ORIGINAL PARM (JUST
+      * READ-COUNT) WON'T HAVE KEY-RANGE-LOW/HIGH IN STORAGE
+      * AT ALL, SO PARM-LENGTH-NUM IS CHECKED FIRST AND THE
+      * FULL DOMAIN IS USED UNLESS THE CALLER ACTUALLY SENT
+      * THOSE BYTES.
+      *****************************************************
+           IF PARM-LENGTH-NUM < WS-MIN-LEN-KEY-RANGE
+               OR NO-KEY-RANGE-LIMIT
+               MOVE 0    TO WS-KEY-LOW
+               MOVE 9999 TO WS-KEY-HIGH
+           ELSE
+               MOVE KEY-RANGE-LOW  TO WS-KEY-LOW
+               MOVE KEY-RANGE-HIGH TO WS-KEY-HIGH
+           END-IF.
+
+      *****************************************************
+      * SAME IDEA FOR REC-TYPE-SELECT -- A CALLER WHOSE
+      * PARM WASN'T LONG ENOUGH TO HAVE SUPPLIED IT NEVER
+      * GETS IT HONORED, NO MATTER WHAT GARBAGE STORAGE
+      * HAPPENS TO FOLLOW THE CALLER'S ACTUAL PARM TEXT.
+      * FORCING IT TO SPACES SATISFIES NO-REC-TYPE-FILTER
+      * BELOW, SO READ-VSAMFILE/RETRY-FOR-REC-TYPE FALL
+      * BACK TO THE ORIGINAL, UNFILTERED BEHAVIOR.
+      *****************************************************
+           IF PARM-LENGTH-NUM < WS-MIN-LEN-REC-TYPE
+               MOVE SPACES TO REC-TYPE-SELECT
+           END-IF.
+
       *****************************************************
       * FOR THE NUMBER OF TIMES PROVIED IN THE INVOCATION
       * PARM, CALL THE LE API TO GET THE RANDOM NUMBER
@@ -111,15 +172,36 @@
        READ-VSAM-UP SECTION.
       ************************************************
       * GET A RANDOM NUMBER AND USE THE NUMBER TO
-      * READ THE VSAM FILE
+      * READ THE VSAM FILE. IF A RECORD-TYPE SELECTOR
+      * WAS SUPPLIED AND THE RECORD READ DOES NOT MATCH
+      * IT, TRY AGAIN WITH A FRESH KEY (UP TO A SMALL
+      * NUMBER OF RETRIES) SO A TARGETED TEST DECK ISN'T
+      * DILUTED WITH THE WRONG RECORD TYPE.
       ************************************************
 
+              MOVE 0 TO WS-TYPE-RETRY-CTR
               PERFORM RANDOM-NUMS
               PERFORM READ-VSAMFILE
+              PERFORM RETRY-FOR-REC-TYPE
+                  UNTIL NO-REC-TYPE-FILTER
+                     OR RETURN-VALUE NOT = 4
+                     OR WS-TYPE-RETRY-CTR >= WS-MAX-TYPE-RETRIES
             .
        READ-VSAM-UP-EXIT.
            EXIT.
 
+       RETRY-FOR-REC-TYPE SECTION.
+      ************************************************
+      * ONE RETRY ATTEMPT FOR THE RECORD-TYPE SELECTOR
+      * CHECK ABOVE.
+      ************************************************
+           ADD 1 TO WS-TYPE-RETRY-CTR
+           PERFORM RANDOM-NUMS
+           PERFORM READ-VSAMFILE
+           .
+       RETRY-FOR-REC-TYPE-EXIT.
+           EXIT.
+
 
        RANDOM-NUMS SECTION.
       ************************************************
@@ -143,14 +225,22 @@
       * 0.0 AND 1.0
       ************************************************
            CALL "CEERAN0" USING SEED, RANDNUM, FC.
-           MOVE SEED TO TEST-NUM.
-           MOVE SEED TO TEST-PIC.
-           MOVE TEST-PIC TO RAND-NUM.
 
       ************************************************
       * IF CEERAN0 RUNS SUCCESSFULLY,DISPLAY RESULT.
       ************************************************
            IF CEE000 of FC THEN
+      *****************************************************
+      * SCALE THE RANDOM FRACTION RETURNED BY CEERAN0 INTO
+      * THE CALLER'S KEY RANGE AND BUILD THE VSAM KEY FROM
+      * IT, IN PLACE OF THE OLD FIXED LEAD-VALUE/RAND-NUM
+      * SHAPE.
+      *****************************************************
+               COMPUTE WS-RANGE-SPAN = WS-KEY-HIGH - WS-KEY-LOW + 1
+               COMPUTE WS-KEY-VALUE =
+                   WS-KEY-LOW + (RANDNUM * WS-RANGE-SPAN)
+               MOVE WS-KEY-VALUE-X(1:1) TO LEAD-VALUE
+               MOVE WS-KEY-VALUE-X(2:3) TO RAND-NUM
                MOVE 0 TO RETURN-VALUE
            ELSE
                DISPLAY "CEERAN0 failed with msg "
@@ -174,7 +264,17 @@
 
            EVALUATE COMP-FILE-STATUS
               WHEN ZERO
-                   MOVE 0 TO RETURN-VALUE
+      *****************************************************
+      * ONLY ACCEPT THE RECORD IF IT MATCHES THE CALLER'S
+      * RECORD-TYPE SELECTOR. A MISMATCH IS TREATED LIKE A
+      * RETRYABLE MISS RATHER THAN A HARD FILE ERROR.
+      *****************************************************
+                   IF NO-REC-TYPE-FILTER
+                      OR WS-REC-TYPE-1 = REC-TYPE-SELECT
+                       MOVE 0 TO RETURN-VALUE
+                   ELSE
+                       MOVE 4 TO RETURN-VALUE
+                   END-IF
               WHEN 23
                    MOVE 23 TO RETURN-VALUE
               WHEN OTHER
