@@ -0,0 +1,236 @@
+      *****************************************************************
+      ******************************************************************
+      *
+      *          SUPPLIER/PARTS CROSS-REFERENCE EXTRACT
+      *
+      *          NAVIGATES THE SUPPLIERS-TO-PARTS SET DEFINED IN
+      *          SUB-SCHEMA RDZSS01 (SEE IDMRDZ FOR THE FULL
+      *          SUB-SCHEMA-RECORDS/SUB-SCHEMA-SETS TABLES) AND WRITES
+      *          A FLAT SEQUENTIAL FILE OF SUPPLIER ID, PART ID AND
+      *          PART DESCRIPTION FOR REPORTING TOOLS THAT CANNOT
+      *          TALK TO IDMS DIRECTLY.
+      *
+      *
+      ******************************************************************
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDMSXTR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT XREF-FILE ASSIGN TO SUPXREF
+               FILE STATUS  IS  WS-XREF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  XREF-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  XREF-RECORD.
+           05  XREF-SUPPLIER-ID       PIC 9(4).
+           05  XREF-PART-ID           PIC 9(4).
+           05  XREF-PART-DESC         PIC X(30).
+           05  FILLER                 PIC X(42).
+
+       WORKING-STORAGE SECTION.
+       01  WS-XREF-STATUS PIC XX VALUE '00'.
+
+       01  FILE-STATUS-CODES.
+           05  IFCODE           PIC X(2).
+               88 CODE-READ     VALUE SPACES.
+               88 NO-MORE-DATA  VALUE "10".
+           05  OFCODE           PIC X(2).
+               88 CODE-WRITE    VALUE SPACES.
+
+       01  IDMS-DB-CTRL.
+           03 PGM-NM PIC X(8) VALUE SPACES.
+           03 ERR-STAT PIC X(4) VALUE '1400'.
+                88 DB-STATUS-OK       VALUE '0000'.
+                88 ANY-STATUS         VALUE ' ' THRU '9999'.
+                88 ANY-ERR-STAT   VALUE '0001' THRU '9999'.
+                88 DB-END-OF-SET      VALUE '0307'.
+                88 DB-REC-NOT-FOUND   VALUE '0326'.
+           03 IDMS-DBKEY PIC S9(8) COMP SYNC.
+           03 RECORD-RDZ PIC X(16)         VALUE SPACES.
+           03 RDZ-REC-RDZ REDEFINES RECORD-RDZ.
+                      05 SSC-NODN PIC X(8).
+                      05 SSC-DBN PIC X(8).
+                      03 AREA-RDZ PIC X(16)           VALUE SPACES.
+           03 AREA-RRDZ REDEFINES AREA-RDZ.
+                      05 SSC-DNO PIC X(8).
+                      05 SSC-DNA PIC X(8).
+           03 ERROR-SET PIC X(16)           VALUE SPACES.
+           03 ERROR-RECORD PIC X(16)        VALUE SPACES.
+           03 ERROR-AREA PIC X(16)          VALUE SPACES.
+           03 DBCOM-AREA PIC X(100)      VALUE LOW-VALUE.
+           03 DBCOM REDEFINES DBCOM-AREA
+                      PIC X      OCCURS 100.
+           03 RDBCOM REDEFINES DBCOM-AREA.
+                      05 DB-SUB-ADDR PIC X(4).
+                      05 FILLER PIC X(96).
+           03 DIRECT-IDMS-DBKEY PIC S9(8) COMP SYNC.
+           03 DIRECT-IDMS-DBK REDEFINES DIRECT-IDMS-DBKEY
+                                         PIC S9(8) COMP.
+           03 DATABASE-STATUS.
+                      05 DBSTATMENT-CODE PIC X(2).
+                      05 DBSTATUS-CODE PIC X(5).
+           03 FILLER PIC X.
+           03 RECORD-OCCUR PIC S9(8) COMP SYNC.
+           03 DML-SEQUENCE PIC S9(8) COMP SYNC.
+
+       01  SUB-SCHEMA-SSRDZ PIC X(8)        VALUE 'RDZSS01 '.
+
+      * ONLY THE RECORDS/SETS THIS EXTRACT ACTUALLY NAVIGATES. SEE
+      * IDMRDZ FOR THE FULL SUB-SCHEMA-RECORDS/SUB-SCHEMA-SETS TABLES.
+       01  SUB-SCHEMA-RECORDS.
+           03 RDZ460 PIC X(16)    VALUE 'SUPPLIERS'.
+           03 RDZ455 PIC X(16)    VALUE 'PARTS '.
+
+       01  SUB-SCHEMA-SETS.
+           03 SUPPLIERS PIC X(16) VALUE 'SUPPLIERS '.
+           03 PARTS PIC X(16)   VALUE 'PARTS '.
+
+       01  SUB-SCHEMA-AREARDZS.
+           03 LOCATION PIC X(16) VALUE 'LOCATION '.
+           03 D-CODE-WS     PIC X(3) VALUE '299'.
+
+      * COPY IDMS RECORD SUPPLIERS.
+       01  SUPPLIERS-REC.
+           02 SUPPLIER-ID-RDZ     PIC 9(4).
+           02 SUPPLIER-NAME-RDZ   PIC X(30).
+           02 FILLER              PIC X(11).
+
+      * COPY IDMS RECORD PARTS.
+       01  PARTS-REC.
+           02 PART-ID-RDZ         PIC 9(4).
+           02 PART-DESC-RDZ       PIC X(30).
+           02 FILLER              PIC X(11).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 000-BEGIN THRU 000-EXIT.
+           PERFORM 100-SUPPLIER-LOOP THRU 100-EXIT
+               UNTIL DB-END-OF-SET.
+           PERFORM 200-EOJ THRU 200-EXIT.
+           GOBACK.
+       MAIN-EXIT.
+           EXIT.
+
+       000-BEGIN.
+           OPEN OUTPUT XREF-FILE.
+           IF WS-XREF-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING XREF FILE. RC:' WS-XREF-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+      * BIND RUN-UNIT.
+           MOVE '9001' TO D-CODE-WS.
+           CALL 'IDMS' USING IDMS-DB-CTRL
+                                        DBCOM (59)
+                                        IDMS-DB-CTRL
+                                        SUB-SCHEMA-SSRDZ.
+           PERFORM IDMS-STATUS.
+
+      * BIND SUPPLIERS.
+           CALL 'IDMS' USING IDMS-DB-CTRL
+                                        DBCOM (48)
+                                        RDZ460
+                                        SUPPLIERS-REC.
+           PERFORM IDMS-STATUS.
+
+      * BIND PARTS.
+           CALL 'IDMS' USING IDMS-DB-CTRL
+                                        DBCOM (48)
+                                        RDZ455
+                                        PARTS-REC.
+           PERFORM IDMS-STATUS.
+
+      * READY LOCATION.
+           CALL 'IDMS' USING IDMS-DB-CTRL
+                                        DBCOM (37)
+                                        LOCATION.
+           PERFORM IDMS-STATUS.
+
+      * OBTAIN FIRST SUPPLIERS WITHIN LOCATION.
+           CALL 'IDMS' USING IDMS-DB-CTRL
+                                        DBCOM (44)
+                                        LOCATION
+                                        RDZ460
+                                        DBCOM (43).
+       000-EXIT.
+           EXIT.
+
+       100-SUPPLIER-LOOP.
+           IF DB-STATUS-OK
+               MOVE SUPPLIER-ID-RDZ TO XREF-SUPPLIER-ID
+               PERFORM 110-PARTS-LOOP THRU 110-EXIT
+           ELSE
+               IF NOT DB-END-OF-SET
+                   PERFORM IDMS-STATUS
+               END-IF
+           END-IF.
+      * OBTAIN NEXT SUPPLIERS WITHIN LOCATION.
+           CALL 'IDMS' USING IDMS-DB-CTRL
+                                        DBCOM (45)
+                                        LOCATION
+                                        RDZ460
+                                        DBCOM (43).
+       100-EXIT.
+           EXIT.
+
+       110-PARTS-LOOP.
+      * OBTAIN FIRST PARTS WITHIN THE CURRENT SUPPLIERS OWNER'S PARTS
+      * SET.
+           CALL 'IDMS' USING IDMS-DB-CTRL
+                                        DBCOM (46)
+                                        PARTS
+                                        RDZ455
+                                        DBCOM (43).
+           PERFORM 120-PARTS-STEP THRU 120-EXIT
+               UNTIL DB-END-OF-SET.
+       110-EXIT.
+           EXIT.
+
+       120-PARTS-STEP.
+           IF DB-STATUS-OK
+               MOVE PART-ID-RDZ   TO XREF-PART-ID
+               MOVE PART-DESC-RDZ TO XREF-PART-DESC
+               WRITE XREF-RECORD
+           ELSE
+               IF NOT DB-END-OF-SET
+                   PERFORM IDMS-STATUS
+               END-IF
+           END-IF.
+      * OBTAIN NEXT PARTS WITHIN SET.
+           CALL 'IDMS' USING IDMS-DB-CTRL
+                                        DBCOM (45)
+                                        PARTS
+                                        RDZ455
+                                        DBCOM (43).
+       120-EXIT.
+           EXIT.
+
+       200-EOJ.
+      * EOJ
+            CLOSE XREF-FILE.
+            CALL 'IDMS' USING IDMS-DB-CTRL
+            DBCOM (2).
+       200-EXIT.
+           EXIT.
+
+      * END-OF-PROGRAM ERROR AND RUN-STATUS HANDLING
+      *********************************************************
+      *********************************************************
+       IDMS-STATUS.
+      * ROLLBACK.
+           CALL 'DSNTIAR' USING IDMS-DB-CTRL
+                             DBCOM (67).
+       IDMS-STATUS-EXIT.
+           EXIT.
