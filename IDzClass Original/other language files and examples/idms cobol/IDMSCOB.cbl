@@ -30,6 +30,14 @@
            05  REC-KTR        PIC S9(4)     COMP.
            05  TOTAL-AMOUNT   PIC S9(3)V99  COMP-3.
 
+       01  WS-RUN-MODE PIC X VALUE 'I'.
+           88 BATCH-MODE       VALUE 'B'.
+           88 INTERACTIVE-MODE VALUE 'I'.
+
+      * THE ON-HAND VALUE / BACK-ORDER LEVEL AT OR ABOVE WHICH A PART
+      * IS TREATED AS A SHORTAGE BY THE BATCH SCAN.
+       01  WS-SHORTAGE-THRESHOLD PIC 9(5) VALUE 00010.
+
        01  IDMS-DB-CTRL.
            03 PGM-NM PIC X(8) VALUE SPACES.
            03 ERR-STAT PIC X(4) VALUE '1400'.
@@ -109,13 +117,23 @@
        01  WAREHOUSE.
            02 PART-RDZ-ID-0410 PIC 9(4).
            02 PART-RDZ-RDZ-0410 PIC X(45).
+      * PART-RDZ-RDZ-0410 BROKEN OUT PER SUB-SCHEMA-RECORDS' RDZ415
+      * (VALUE) AND RDZ410 (BACK-ORDER) ITEMS.
+           02 PART-RDZ-RDZ-0410-R REDEFINES PART-RDZ-RDZ-0410.
+              03 PART-RDZ-VALUE-0410     PIC 9(5)V99.
+              03 PART-RDZ-BACKORDER-0410 PIC 9(5).
+              03 FILLER                  PIC X(33).
            02 PART-RDZ-HEAD-ID-0410 PIC 9(4).
            02 FILLER PIC XXX.
 
        PROCEDURE DIVISION.
        MAIN.
            PERFORM 000-BEGIN THRU 000-EXIT.
-           PERFORM 100-DB-LOOP THRU 100-EXIT.
+           IF BATCH-MODE
+               PERFORM 150-BATCH-SCAN THRU 150-EXIT
+           ELSE
+               PERFORM 100-DB-LOOP THRU 100-EXIT
+           END-IF.
            PERFORM 200-EOJ THRU 200-EXIT.
            GOBACK.
        MAIN-EXIT.
@@ -142,7 +160,13 @@
                                         DBCOM (37)
                                         WAREHOUSE.
            PERFORM IDMS-STATUS.
-           ACCEPT WS-PART-RDZ-ID.
+
+      * A RUN MODE OF 'B' SCANS EVERY PART IN THE WAREHOUSE AREA FOR
+      * THE SHORTAGE REPORT INSTEAD OF PROMPTING FOR ONE PART NUMBER.
+           ACCEPT WS-RUN-MODE.
+           IF INTERACTIVE-MODE
+               ACCEPT WS-PART-RDZ-ID
+           END-IF.
 
        000-EXIT.
            EXIT.
@@ -163,6 +187,46 @@
                PERFORM IDMS-STATUS.
        100-EXIT.
            EXIT.
+
+      * BATCH SHORTAGE SCAN. WALKS THE RDZ-EXPERTISE SET (THE
+      * RDZ410-KEYED SET OWNED BY THE WAREHOUSE AREA) FOR EVERY PART
+      * AND PRINTS THE ONES WHOSE VALUE/BACK-ORDER FIELDS ARE AT OR
+      * OVER THE SHORTAGE THRESHOLD.
+
+       150-BATCH-SCAN.
+      * OBTAIN FIRST RDZ410 WITHIN RDZ-EXPERTISE.
+           CALL 'IDMS' USING IDMS-DB-CTRL
+                                        DBCOM (44)
+                                        RDZ-EXPERTISE
+                                        RDZ410
+                                        DBCOM (43).
+           PERFORM 160-BATCH-STEP THRU 160-EXIT
+               UNTIL DB-END-OF-SET.
+       150-EXIT.
+           EXIT.
+
+       160-BATCH-STEP.
+           IF DB-STATUS-OK
+               IF PART-RDZ-BACKORDER-0410 >= WS-SHORTAGE-THRESHOLD
+                   DISPLAY 'SHORTAGE WAREHOUSE PART: '
+                           PART-RDZ-ID-0410
+                           ' VALUE: ' PART-RDZ-VALUE-0410
+                           ' BACK-ORDER: ' PART-RDZ-BACKORDER-0410
+               END-IF
+           ELSE
+               IF NOT DB-END-OF-SET
+                   PERFORM IDMS-STATUS
+               END-IF
+           END-IF.
+      * OBTAIN NEXT RDZ410 WITHIN RDZ-EXPERTISE.
+           CALL 'IDMS' USING IDMS-DB-CTRL
+                                        DBCOM (45)
+                                        RDZ-EXPERTISE
+                                        RDZ410
+                                        DBCOM (43).
+       160-EXIT.
+           EXIT.
+
        200-EOJ.
       * EOJ
             CALL 'IDMS' USING IDMS-DB-CTRL
