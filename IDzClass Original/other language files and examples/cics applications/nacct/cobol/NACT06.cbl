@@ -0,0 +1,280 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NACT06.
+000300 AUTHOR.       A PROGRAMMER.
+000310 INSTALLATION. IBM HURSLEY.
+000320 DATE-WRITTEN. AUGUST 1999.
+000330 DATE-COMPILED.
+000340*
+000341*-------------------------------------------------------------*
+000342*                                                             *
+000343*               @BANNER_START@                                *
+000344*      nact06.cbl                                             *
+000345*      (C) Copyright IBM Corp. 2000. All Rights Reserved.     *
+000346*                                                             *
+000347* Element of Designing and Programming CICS Applications book *
+000348*               @BANNER_END@                                  *
+000349*                                                             *
+000350*-------------------------------------------------------------*
+000351*
+000361***************************************************************
+000362*
+000370*    DESCRIPTION
+000396*
+000400* This program is a batch housekeeping job for the account
+000500* locking ('in use') file maintained by the CRUD program
+000500* (NACT02). It browses every record on the file, and any lock
+000600* which has been left in place for longer than the timeout
+000700* held in WS-LITS-USE-LIMIT is treated as abandoned -- e.g.
+000800* left behind by a user who started an update and then walked
+000810* away from their terminal, or a session which ended
+000820* abnormally without going through G-REMOVE-LOCK -- and is
+000830* force-freed so that the account does not stay unavailable
+000840* for the rest of the day. Every lock freed this way is
+000850* written to the sweep log, together with a final count of
+000860* records read and locks freed.
+000870*
+000880* This job uses exactly the same expiry test as YA-CHECK-LOCK-
+000890* DATA in NACT02, so that a lock is treated as expired here at
+000891* the same point in time that the on-line CRUD program would
+000892* have allowed another user to take it over.
+000893*
+000894***************************************************************
+000895*     AMENDMENT HISTORY
+000896*
+000897*      DATE         AUTHOR          DESCRIPTION
+000898*
+000899*
+000900***************************************************************
+000901*     FILES
+000902*
+000903*     ACINUSE - Account locking ('in use') file. Read and
+000904*               deleted as expired locks are found.
+000905*     SWEEPLOG - Sequential log of locks force-freed, and a
+000906*                summary of the run.
+000907*
+000908***************************************************************
+000909*     COPYBOOKS
+000910*
+000911*     NACWLOCK - Working storage layout of the Logical Locking,
+000912*                In Use record.
+000913*     NACWLITS - Common working storage.
+000914*
+000915***************************************************************
+000916*
+000940 ENVIRONMENT DIVISION.
+000950 INPUT-OUTPUT SECTION.
+000960 FILE-CONTROL.
+000970*
+000980     SELECT LOCK-FILE ASSIGN TO ACINUSE
+000990         ORGANIZATION IS INDEXED
+001000         ACCESS MODE IS SEQUENTIAL
+001010         RECORD KEY IS WS-LOCK-INUSE-ACCOUNT
+001020         FILE STATUS IS WS-LOCK-STATUS.
+001030*
+001040     SELECT SWEEP-LOG ASSIGN TO SWEEPLOG
+001050         FILE STATUS IS WS-LOG-STATUS.
+001060*
+001070 DATA DIVISION.
+001080 FILE SECTION.
+001090*
+001100 FD  LOCK-FILE
+001110     LABEL RECORDS ARE STANDARD.
+001120 01  LOCK-RECORD.
+001130     COPY NACWLOCK.
+001140*
+001150 FD  SWEEP-LOG
+001160     LABEL RECORDS ARE STANDARD.
+001170 01  LOG-RECORD                     PIC X(80).
+001180*
+001190 WORKING-STORAGE SECTION.
+001200*
+001210 01  WS-LOCK-STATUS                 PIC XX  VALUE '00'.
+001220 01  WS-LOG-STATUS                  PIC XX  VALUE '00'.
+001230 01  WS-LOCK-EOF-SW                 PIC X   VALUE 'N'.
+001240     88  LOCK-FILE-EOF                      VALUE 'Y'.
+001250 01  WS-EXPIRY-SW                   PIC X   VALUE 'N'.
+001260     88  WS-LOCK-EXPIRED                    VALUE 'Y'.
+001270*
+001280 01  WORK-COUNTERS.
+001290     05  WS-RECS-READ                PIC S9(7) COMP-3 VALUE 0.
+001300     05  WS-LOCKS-FREED              PIC S9(7) COMP-3 VALUE 0.
+001310*
+001320* Values which are common to more than one program in the
+001330* suite, including the lock timeout limit (WS-LITS-USE-LIMIT).
+001340*
+001350 01  FILLER.
+001360     05  FILLER                     PIC X(36) VALUE
+001370        '********  NACWLITS COPYBOOK  *******'.
+001380     COPY NACWLITS.
+001390*
+001400* Working fields used to test each lock record for expiry.
+001410* This mirrors the test made by YA-CHECK-LOCK-DATA in NACT02.
+001420*
+001430 01  WS-EXPIRY-DATE                 PIC S9(7) COMP-3 VALUE 0.
+001440 01  WS-EXPIRY-TIME                 PIC S9(7) COMP-3 VALUE 0.
+001450*
+001460* Working fields used to build "today", in the same 0CYYDDD /
+001470* 0HHMMSS format as EIBDATE / EIBTIME, since this job has no
+001480* EXEC CICS ASSIGN to obtain them from directly.
+001490*
+001500 01  WS-TODAY-YYDDD.
+001510     05  WS-TODAY-YY                PIC 99.
+001520     05  WS-TODAY-DDD               PIC 999.
+001530 01  WS-TODAY-CC                    PIC 9   VALUE 0.
+001540 01  WS-TODAY-EIBDATE-FMT           PIC S9(7) COMP-3 VALUE 0.
+001550 01  WS-TODAY-HHMMSSHH.
+001560     05  WS-TODAY-HH                PIC 99.
+001570     05  WS-TODAY-MN                PIC 99.
+001580     05  WS-TODAY-SS                PIC 99.
+001590     05  WS-TODAY-HH2               PIC 99.
+001600 01  WS-TODAY-EIBTIME-FMT           PIC S9(7) COMP-3 VALUE 0.
+001610*
+001620* Sweep log record layouts.
+001630*
+001640 01  LOG-DETAIL-LINE.
+001650     05  FILLER                     PIC X(20) VALUE
+001660         'LOCK FORCE-FREED -  '.
+001670     05  LOG-ACCOUNT                PIC X(5).
+001680     05  FILLER                     PIC X(3)  VALUE SPACES.
+001690     05  FILLER                     PIC X(10) VALUE
+001700         'OWNED BY: '.
+001710     05  LOG-USERID                 PIC X(8).
+001720     05  FILLER                     PIC X(1)  VALUE SPACE.
+001730     05  LOG-TERMID                 PIC X(4).
+001740     05  FILLER                     PIC X(29) VALUE SPACES.
+001750 01  LOG-SUMMARY-LINE.
+001760     05  FILLER                     PIC X(20) VALUE
+001770         'LOCK RECORDS READ: '.
+001780     05  LOG-RECS-READ              PIC ZZZ,ZZ9.
+001790     05  FILLER                     PIC X(17) VALUE
+001800         '   LOCKS FREED: '.
+001810     05  LOG-LOCKS-FREED            PIC ZZZ,ZZ9.
+001820     05  FILLER                     PIC X(26) VALUE SPACES.
+001830*
+001840***************************************************************
+001850 PROCEDURE DIVISION.
+001860***************************************************************
+001870*
+001880 000-MAIN.
+001890     DISPLAY 'NACT06 STALE LOCK SWEEP STARTED...'.
+001900     PERFORM 900-OPEN-FILES.
+001910     PERFORM 800-GET-CURRENT-DATE-TIME.
+001920*
+001930     PERFORM 100-PROCESS-LOCK-RECORD THROUGH 100-EXIT
+001940             UNTIL LOCK-FILE-EOF.
+001950*
+001960     PERFORM 300-PRINT-SUMMARY.
+001970     PERFORM 905-CLOSE-FILES.
+001980     DISPLAY 'NACT06 STALE LOCK SWEEP ENDED'.
+001990     GOBACK.
+002000*
+002010 100-PROCESS-LOCK-RECORD.
+002020     PERFORM 700-READ-LOCK-FILE.
+002030     IF LOCK-FILE-EOF
+002040         GO TO 100-EXIT
+002050     END-IF.
+002060     ADD 1 TO WS-RECS-READ.
+002070     PERFORM 150-CHECK-LOCK-EXPIRY.
+002080     IF WS-LOCK-EXPIRED
+002090         PERFORM 200-FORCE-FREE-LOCK
+002100     END-IF.
+002110 100-EXIT.
+002120     EXIT.
+002130*
+002140*    ------------------------------------------------------
+002150*    Same test as YA-CHECK-LOCK-DATA in NACT02 -- add the
+002160*    timeout limit to the lock's timestamp, allowing for a
+002170*    midnight rollover, and see whether that has now passed.
+002180*    ------------------------------------------------------
+002190 150-CHECK-LOCK-EXPIRY.
+002200     MOVE 'N' TO WS-EXPIRY-SW.
+002210     MOVE WS-LOCK-INUSE-DATE TO WS-EXPIRY-DATE.
+002220     MOVE WS-LOCK-INUSE-TIME TO WS-EXPIRY-TIME.
+002230     ADD WS-LITS-USE-LIMIT TO WS-EXPIRY-TIME.
+002240     IF WS-EXPIRY-TIME > 236000
+002250         ADD 1 TO WS-EXPIRY-DATE
+002260         SUBTRACT 236000 FROM WS-EXPIRY-TIME
+002270     END-IF.
+002280     IF WS-EXPIRY-DATE > WS-TODAY-EIBDATE-FMT
+002290     OR (WS-EXPIRY-DATE = WS-TODAY-EIBDATE-FMT
+002300         AND WS-EXPIRY-TIME < WS-TODAY-EIBTIME-FMT)
+002310         MOVE 'Y' TO WS-EXPIRY-SW
+002320     END-IF.
+002330*
+002340 200-FORCE-FREE-LOCK.
+002350     MOVE WS-LOCK-INUSE-ACCOUNT TO LOG-ACCOUNT.
+002360     MOVE WS-LOCK-INUSE-USERID  TO LOG-USERID.
+002370     MOVE WS-LOCK-INUSE-TERMID  TO LOG-TERMID.
+002380     WRITE LOG-RECORD FROM LOG-DETAIL-LINE.
+002382     IF WS-LOG-STATUS NOT = '00'
+002384         DISPLAY 'NACT06: ERROR WRITING SWEEP LOG. STATUS: '
+002386                 WS-LOG-STATUS
+002388     END-IF.
+002390     DELETE LOCK-FILE.
+002400     IF WS-LOCK-STATUS NOT = '00'
+002410         DISPLAY 'NACT06: ERROR DELETING LOCK FOR ACCOUNT '
+002420                 WS-LOCK-INUSE-ACCOUNT ' STATUS: '
+002430                 WS-LOCK-STATUS
+002440     ELSE
+002450         ADD 1 TO WS-LOCKS-FREED
+002460     END-IF.
+002470*
+002480 300-PRINT-SUMMARY.
+002490     MOVE WS-RECS-READ   TO LOG-RECS-READ.
+002500     MOVE WS-LOCKS-FREED TO LOG-LOCKS-FREED.
+002510     WRITE LOG-RECORD FROM LOG-SUMMARY-LINE.
+002512     IF WS-LOG-STATUS NOT = '00'
+002514         DISPLAY 'NACT06: ERROR WRITING SWEEP LOG. STATUS: '
+002516                 WS-LOG-STATUS
+002518     END-IF.
+002520*
+002530 700-READ-LOCK-FILE.
+002540     READ LOCK-FILE NEXT RECORD
+002550         AT END MOVE 'Y' TO WS-LOCK-EOF-SW
+002560     END-READ.
+002570     IF WS-LOCK-STATUS NOT = '00' AND WS-LOCK-STATUS NOT = '10'
+002580         DISPLAY 'NACT06: ERROR READING LOCK FILE. STATUS: '
+002590                 WS-LOCK-STATUS
+002600         MOVE 'Y' TO WS-LOCK-EOF-SW
+002610     END-IF.
+002620*
+002630 800-GET-CURRENT-DATE-TIME.
+002640     ACCEPT WS-TODAY-YYDDD FROM DAY.
+002650     IF WS-TODAY-YY < 70
+002660         MOVE 1 TO WS-TODAY-CC
+002670     ELSE
+002680         MOVE 0 TO WS-TODAY-CC
+002690     END-IF.
+002700     COMPUTE WS-TODAY-EIBDATE-FMT =
+002710         (WS-TODAY-CC * 100000) + (WS-TODAY-YY * 1000)
+002720             + WS-TODAY-DDD.
+002730     ACCEPT WS-TODAY-HHMMSSHH FROM TIME.
+002740     COMPUTE WS-TODAY-EIBTIME-FMT =
+002750         (WS-TODAY-HH * 10000) + (WS-TODAY-MN * 100)
+002760             + WS-TODAY-SS.
+002770*
+002780 900-OPEN-FILES.
+002790     OPEN I-O    LOCK-FILE
+002800          OUTPUT SWEEP-LOG.
+002810     IF WS-LOCK-STATUS NOT = '00'
+002820         DISPLAY 'NACT06: ERROR OPENING LOCK FILE. RC: '
+002830                 WS-LOCK-STATUS
+002840         MOVE 16 TO RETURN-CODE
+002850         MOVE 'Y' TO WS-LOCK-EOF-SW
+002860     END-IF.
+002862     IF WS-LOG-STATUS NOT = '00'
+002864         DISPLAY 'NACT06: ERROR OPENING SWEEP LOG. RC: '
+002866                 WS-LOG-STATUS
+002868         MOVE 16 TO RETURN-CODE
+002870         MOVE 'Y' TO WS-LOCK-EOF-SW
+002872     END-IF.
+002874*
+002880 905-CLOSE-FILES.
+002890     CLOSE LOCK-FILE.
+002900     CLOSE SWEEP-LOG.
+002902     IF WS-LOG-STATUS NOT = '00'
+002904         DISPLAY 'NACT06: ERROR CLOSING SWEEP LOG. STATUS: '
+002906                 WS-LOG-STATUS
+002908     END-IF.
+002910*
+002920* END OF PROGRAM NACT06
