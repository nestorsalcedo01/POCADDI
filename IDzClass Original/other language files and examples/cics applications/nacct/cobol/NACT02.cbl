@@ -179,9 +179,21 @@
 006200 01  OLD-ACCTREC.
 006300     COPY NACWTREC.
 006400*
-006410 01  FILLER.
-006420     05  FILLER                        PIC X(36) VALUE
-006430         '********  LINKAGE SECTION   ********'.
+006401* This record carries a before/after entry to the change-log
+006402* file whenever an update or delete completes. CLOG-OLD-RECORD
+006403* and CLOG-NEW-RECORD are the same length as NACWTREC/NACCTREC,
+006404* which are field-for-field identical, so a straight group MOVE
+006405* of OLD-ACCTREC or NACTREC-DATA populates them.
+006406*
+006407 01  FILLER.
+006408     05  FILLER                        PIC X(36) VALUE
+006409        '********  NACWCLOG COPYBOOK ********'.
+006410 01  CHANGE-LOG-REC.
+006411     COPY NACWCLOG.
+006421*
+006422 01  FILLER.
+006423     05  FILLER                        PIC X(36) VALUE
+006424         '********  LINKAGE SECTION   ********'.
 006440*
 006450 EJECT.
 006460*
@@ -507,6 +519,14 @@
 029700             END-EXEC
 029800             MOVE EIBFN    TO WORK-FN-X
 029900             MOVE WORK-FN  TO CA-CRUD-CICS-FUNCTION
+029910*
+029920* Once the update is on file, the before/after images are
+029930* appended to the change-log file.
+029940*
+029950             IF  EIBRESP = DFHRESP(NORMAL)
+029960                 SET CLOG-TYPE-UPDATE TO TRUE
+029970                 PERFORM V-WRITE-CHANGE-LOG
+029980             END-IF
 030000         END-IF
 030100*
 030200* Once the record has been updated, the lock must be released.
@@ -538,6 +558,18 @@
 032400* CICS DELETE command.
 032500*
 032600     IF  LOCK-ACTION-OK
+032610*
+032620* The record is read into OLD-ACCTREC ahead of the delete so
+032630* that the change-log entry below can carry the account's
+032640* final state.
+032650*
+032660         EXEC CICS READ
+032670                   FILE(WS-LITS-FILES-ACCOUNT)
+032680                   RIDFLD(ACCTDO IN NACTREC-DATA)
+032690                   INTO(OLD-ACCTREC)
+032691                   RESP(RESPONSE)
+032692                   RESP2(REASON-CODE)
+032693         END-EXEC
 032700         EXEC CICS DELETE
 032800                   FILE(WS-LITS-FILES-ACCOUNT)
 032900                   RIDFLD(ACCTDO IN NACTREC-DATA)
@@ -546,7 +578,17 @@
 033200         END-EXEC
 033300         MOVE EIBFN    TO WORK-FN-X
 033400         MOVE WORK-FN  TO CA-CRUD-CICS-FUNCTION
-033500*
+033410*
+033420* Once the delete is on file, the before/after images are
+033430* appended to the change-log file. NACTREC-DATA still holds
+033440* the account as it was on entry, since a delete has nothing
+033450* further to move into it.
+033460*
+033470         IF  EIBRESP = DFHRESP(NORMAL)
+033480             SET CLOG-TYPE-DELETE TO TRUE
+033490             PERFORM V-WRITE-CHANGE-LOG
+033495         END-IF
+033496*
 033600* Once the record has been deleted, the lock must be released.
 033700*
 033800         PERFORM X-DELETE-LOCK-AFTER-READ
@@ -616,6 +658,45 @@
 039110 END-G-REMOVE-LOCK.
 039200     EXIT.
 039210     EJECT.
+039220*
+039400 V-WRITE-CHANGE-LOG SECTION.
+039410*
+039420* This routine appends a before/after entry to the change-log
+039430* file whenever an update or delete completes, so branch staff
+039440* investigating a suspect balance have an actual before/after
+039450* trail rather than just the current state on ACCTFIL.
+039460*
+039470* This section is performed from the following sections -
+039480*      D-UPDATE-THE-RECORD
+039490*      E-DELETE-THE-RECORD
+039500*
+039510 V-010.
+039520     MOVE ACCTDO IN NACTREC-DATA TO CLOG-ACCOUNT.
+039530     MOVE USERID                 TO CLOG-USERID.
+039540     MOVE EIBDATE                TO CLOG-DATE.
+039550     MOVE EIBTIME                TO CLOG-TIME.
+039560     MOVE OLD-ACCTREC            TO CLOG-OLD-RECORD.
+039570     MOVE NACTREC-DATA           TO CLOG-NEW-RECORD.
+039580*
+039590     EXEC CICS WRITE
+039600               FILE(WS-LITS-FILES-CHANGELOG)
+039610               FROM(CHANGE-LOG-REC)
+039620               RESP(RESPONSE)
+039630               RESP2(REASON-CODE)
+039640     END-EXEC.
+039650*
+039660* If the attempt to write the change-log entry was unsuccessful
+039670* for any reason, then a serious problem has occurred, so the
+039680* error handler is invoked.
+039690*
+039700     IF  RESPONSE NOT = DFHRESP(NORMAL)
+039710         PERFORM Z-ERROR-HANDLER
+039720     END-IF.
+039730*
+039740 END-V-WRITE-CHANGE-LOG.
+039750     EXIT.
+039760     EJECT.
+039770*
 040800*
 041300 W-ADD-LOCK SECTION.
 041310*
