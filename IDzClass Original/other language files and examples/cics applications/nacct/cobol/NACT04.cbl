@@ -167,7 +167,20 @@
 009900 01  DUMP-CODE.
 010000     05  DUMP-CODE-PREFIX    PIC X(01) VALUE SPACES.
 010100     05  DUMP-CODE-SUFFIX    PIC X(03) VALUE SPACES.
-010200*
+010110*
+010120* The severity finally attributed to the problem, whether taken
+010130* from the calling program's own classification or worked out
+010140* by this program. This drives which TD queues receive the
+010150* messages and whether the operator is notified, so it is kept
+010160* here rather than solely in the commarea, since the commarea
+010170* is not always guaranteed to be present or of the right shape.
+010180*
+010190 01  WS-SEVERITY-WORK.
+010200     05  WS-SEVERITY         PIC X(01) VALUE 'I'.
+010210         88  WS-SEV-INFO     VALUE 'I'.
+010220         88  WS-SEV-WARNING  VALUE 'W'.
+010230         88  WS-SEV-ERROR    VALUE 'E'.
+010240*
 010300* The following areas are used to create the
 010400* messages documenting the problem.
 010500*
@@ -1098,6 +1111,26 @@
 095400         MOVE CA-ERRH-ERROR-X TO MA-RESP
 095500         MOVE 'INTERNAL'      TO MA-CMD
 095600     END-IF.
+095601*
+095602 A-035.
+095603* If the calling program has not classified the severity of
+095604* the problem itself, we do so now. A recognised, architected
+095605* CICS response is treated as routine and merely Informational,
+095606* while one generated by the calling program's own logic is
+095607* unexpected and so is treated as a Warning. The result is kept
+095608* in working storage since it is used to drive the logging
+095609* below regardless of whether the commarea is later found to be
+095610* the correct length to write a classification back into.
+095611*
+095612     IF  CA-ERRH-SEV-VALID
+095613         MOVE CA-ERRH-SEVERITY   TO WS-SEVERITY
+095614     ELSE
+095615         IF  CA-ERRH-ERROR-X IS NUMERIC
+095616             SET WS-SEV-INFO     TO TRUE
+095617         ELSE
+095618             SET WS-SEV-WARNING  TO TRUE
+095619         END-IF
+095620     END-IF.
 095700*
 095800* Repeat some common information and complete the error
 095900* messages and output them as appropriate to the environment.
@@ -1126,6 +1159,15 @@
 098000*
 098010 B-010.
 098200     MOVE AA-ABPROGRAM TO MA-ABPROGRAM.
+098201*
+098202* A genuine, CICS-detected ABEND is always treated as an Error,
+098203* regardless of anything the calling program may have set, since
+098204* it always warrants operator attention. Note we cannot rely on
+098205* the incoming commarea being a valid CA-ERRH-ERROR-COMMAREA at
+098206* all in this path, so the classification is kept in working
+098207* storage rather than written back into it.
+098208*
+098209     SET WS-SEV-ERROR TO TRUE.
 098300*
 098400* There are a series of System Recovery ABENDs which must all
 098500* be handled in a similar manner. This involves identifying
@@ -1390,20 +1432,43 @@
 123900               FROM(MA-XTR-INFO)
 124000               NOHANDLE
 124100     END-EXEC.
+124110*
+124120 C-035.
+124130*
+124140* Warning and Error severity problems are additionally written
+124150* to a separate alert queue, so that operations can review just
+124160* the entries which need attention without scanning the whole
+124170* of the general activity queue above.
+124180*
+124190     IF  NOT WS-SEV-INFO
+124200         EXEC CICS WRITEQ TD
+124210                   QUEUE(WS-LITS-ALERT-QUEUE)
+124220                   FROM(MA-STD-INFO)
+124230                   NOHANDLE
+124240         END-EXEC
+124250         EXEC CICS WRITEQ TD
+124260                   QUEUE(WS-LITS-ALERT-QUEUE)
+124270                   FROM(MA-XTR-INFO)
+124280                   NOHANDLE
+124290         END-EXEC
+124300     END-IF.
 124310*
 124320 C-040.
 124400*
 124500* By writing these messages out to the operator, we enable
 124600* automated operations policies to be implemented.
-124700* You might not want to do this.
+124700* You might not want to do this. Routine, Informational
+124710* entries are left off the operator console since they do not
+124720* need immediate attention.
 124800*
-124900     EXEC CICS WRITE OPERATOR
-125000               TEXT(MA-STD-INFO)
-125100     END-EXEC.
-125110*
-125200     EXEC CICS WRITE OPERATOR
-125300               TEXT(MA-XTR-INFO)
-125400     END-EXEC.
+124810     IF  NOT WS-SEV-INFO
+124900         EXEC CICS WRITE OPERATOR
+125000                   TEXT(MA-STD-INFO)
+125100         END-EXEC
+125110         EXEC CICS WRITE OPERATOR
+125200                   TEXT(MA-XTR-INFO)
+125300         END-EXEC
+125400     END-IF.
 125410*
 125420 C-050.
 125500*
@@ -1419,9 +1484,16 @@
 126500                   NOHANDLE
 126600         END-EXEC
 126700         MOVE 3            TO WF-ERRH-NUMBER
-127000         EXEC CICS WRITE OPERATOR
-127100                   TEXT(MA-ASRA-DATA)
-127200         END-EXEC
+126800         IF  NOT WS-SEV-INFO
+126900             EXEC CICS WRITEQ TD
+126910                       QUEUE(WS-LITS-ALERT-QUEUE)
+126920                       FROM(MA-ASRA-DATA)
+126930                       NOHANDLE
+126940             END-EXEC
+127000             EXEC CICS WRITE OPERATOR
+127100                       TEXT(MA-ASRA-DATA)
+127200             END-EXEC
+127210         END-IF
 127300     END-IF.
 127301*
 127302 C-060.
@@ -1434,7 +1506,8 @@
 127309         MOVE MA-STD-INFO    TO CA-ERRH-MESSAGE(1)
 127310         MOVE MA-XTR-INFO    TO CA-ERRH-MESSAGE(2)
 127311         MOVE MA-ASRA-DATA   TO CA-ERRH-MESSAGE(3)
-127312     END-IF.
+127312         MOVE WS-SEVERITY    TO CA-ERRH-SEVERITY
+127313     END-IF.
 127313*
 127320 C-070.
 127400*
