@@ -202,7 +202,8 @@
 010300* occurred, so the error handler is invoked.
 010400*
 010500             WHEN OTHER
-010600                 SET WS-ERRH-CORRECT-VERSION TO TRUE
+010510*
+010680                 SET WS-ERRH-CORRECT-VERSION TO TRUE
 010700                 MOVE RESPONSE            TO WS-ERRH-ERROR
 010800                 MOVE REASON-CODE         TO WS-ERRH-REASON
 010900                 MOVE EIBFN               TO WORK-FN-X
