@@ -114,6 +114,17 @@
 004000         10  WS-MAX-SNAME                PIC X(18) VALUE SPACES.
 004100         10  WS-MIN-FNAME                PIC X(12) VALUE SPACES.
 004200         10  WS-MAX-FNAME                PIC X(12) VALUE SPACES.
+004210*
+004220* These fields hold a copy of the optional minimum-balance and
+004230* account-status filter criteria passed by the caller, applied
+004240* in addition to the surname/forename range above.
+004250*
+004260     05  WS-BROWSE-FILTERS.
+004270         10  WS-MIN-BALANCE              PIC S9(7)V99
+004280                 SIGN LEADING SEPARATE VALUE ZERO.
+004281             88  WS-NO-MIN-BALANCE       VALUE ZERO.
+004290         10  WS-STATUS-FILTER            PIC X(1) VALUE SPACE.
+004291             88  WS-NO-STATUS-FILTER     VALUE SPACE.
 004300*
 004400* This field is used to keep track of the number of
 004500* records found which match the search criteria.
@@ -334,7 +345,24 @@
 014169         SET INVALID-REQUEST       TO TRUE
 014170     END-IF.
 014171*
-014172 END-A-VALIDATE-REQUEST.
+014172 A-050.
+014173*
+014174* Check that the optional minimum-balance filter, if supplied,
+014175* is a valid signed number, and that the optional status
+014176* filter, if supplied, is one of the recognised account
+014177* status values.
+014178*
+014179     IF  CA-BRWS-MIN-BALANCE NOT NUMERIC
+014180         SET CA-BRWS-BALANCE-ERROR TO TRUE
+014181         SET INVALID-REQUEST       TO TRUE
+014182     END-IF.
+014183*
+014184     IF  NOT CA-BRWS-STATUS-VALID
+014185         SET CA-BRWS-STATUS-ERROR TO TRUE
+014186         SET INVALID-REQUEST      TO TRUE
+014187     END-IF.
+014188*
+014189 END-A-VALIDATE-REQUEST.
 014173     EXIT.
 014174     EJECT.
 014180*
@@ -357,6 +385,9 @@
 014800     INSPECT WS-MAX-FNAME REPLACING ALL SPACES BY HIGH-VALUES.
 014900     INSPECT WS-MIN-FNAME REPLACING ALL SPACES BY LOW-VALUES.
 014910*
+014920     MOVE CA-BRWS-MIN-BALANCE TO WS-MIN-BALANCE.
+014930     MOVE CA-BRWS-STATUS      TO WS-STATUS-FILTER.
+014940*
 015000     SET CA-BRWS-NONE-FOUND TO TRUE.
 015100     SET CA-BRWS-NO-ERROR   TO TRUE.
 017310*
@@ -413,6 +444,10 @@
 022400         IF  SOME-AVAILABLE
 022500             IF  FNAMEDO IN AN-ACCTREC >= WS-MIN-FNAME
 022600             AND FNAMEDO IN AN-ACCTREC <= WS-MAX-FNAME
+022610             AND (WS-NO-MIN-BALANCE OR
+022620                  BALDO IN AN-ACCTREC >= WS-MIN-BALANCE)
+022630             AND (WS-NO-STATUS-FILTER OR
+022640                  STATDO IN AN-ACCTREC = WS-STATUS-FILTER)
 022700                 ADD 1           TO CA-BRWS-FOUND
 022800                 MOVE AN-ACCTREC TO CA-BRWS-ENTRY (CA-BRWS-FOUND)
 022900             END-IF
@@ -441,6 +476,10 @@
 025000         ELSE
 025100             IF  FNAMEDO IN AN-ACCTREC > WS-MIN-FNAME
 025200             AND FNAMEDO IN AN-ACCTREC < WS-MAX-FNAME
+025210             AND (WS-NO-MIN-BALANCE OR
+025220                  BALDO IN AN-ACCTREC >= WS-MIN-BALANCE)
+025230             AND (WS-NO-STATUS-FILTER OR
+025240                  STATDO IN AN-ACCTREC = WS-STATUS-FILTER)
 025300                 MOVE WS-RECORDS-READ TO CA-BRWS-MORE
 025400             ELSE
 025500                 SET CA-BRWS-NO-MORE TO TRUE
