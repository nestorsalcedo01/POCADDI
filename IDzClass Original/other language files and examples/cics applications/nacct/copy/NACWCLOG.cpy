@@ -0,0 +1,31 @@
+000100*--------------------------------------------------------------*
+000200*                                                              *
+000300*               @BANNER_START@                                 *
+000400*      nacwclog.cpy                                            *
+000500*      (C) Copyright IBM Corp. 2000. All Rights Reserved.      *
+000600*                                                              *
+000700* Element of Designing and Programming CICS Applications book  *
+000800*               @BANNER_END@                                   *
+000900*                                                              *
+001000*--------------------------------------------------------------*
+001100*
+001200* The description of the change-log record is placed in a copy
+001300* book, as a matter of convenience, so that any batch program
+001400* which needs to read the ACCTCHG change-log file can lay it out
+001500* the same way NACT02 does when writing it, rather than having
+001600* to duplicate the field definitions by hand.
+001700*
+001800*    Date       Init  Description
+001900*    ---------  ----  -------------------------------------------
+002000*    Mar 2009   AP    Original version, split out of NACT02's
+002100*                     working storage.
+002200*
+002300     05  CLOG-CHANGE-TYPE              PIC X(1).
+002400         88  CLOG-TYPE-UPDATE                 VALUE 'U'.
+002500         88  CLOG-TYPE-DELETE                 VALUE 'D'.
+002600     05  CLOG-ACCOUNT                  PIC X(5).
+002700     05  CLOG-USERID                   PIC X(8).
+002800     05  CLOG-DATE                     PIC S9(7) COMP-3.
+002900     05  CLOG-TIME                     PIC S9(7) COMP-3.
+003000     05  CLOG-OLD-RECORD               PIC X(162).
+003100     05  CLOG-NEW-RECORD               PIC X(162).
