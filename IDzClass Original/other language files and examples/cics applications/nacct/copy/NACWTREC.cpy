@@ -0,0 +1,70 @@
+000100*--------------------------------------------------------------*
+000200*                                                              *
+000300*               @BANNER_START@                                 *
+000400*      nacwtrec.cpy                                            *
+000500*      (C) Copyright IBM Corp. 2000. All Rights Reserved.      *
+000600*                                                              *
+000700* Element of Designing and Programming CICS Applications book  *
+000800*               @BANNER_END@                                   *
+000900*                                                              *
+001000*--------------------------------------------------------------*
+001100*
+001200* The description of an account record is placed in a copy book
+001300* since it is used, in one form or another, by every program in
+001400* the suite. This is the working storage form of the layout --
+001500* the commarea form is held separately in NACCTREC, field for
+001600* field identical, so that a change to one is easily mirrored
+001700* in the other.
+001800*
+001900* All the fields in this area are held in character format, as
+002000* opposed to packed or binary, to enable ease of translation
+002100* when the record is passed to or from a terminal user or a
+002200* remote system.
+002300*
+002400*    Date       Init  Description
+002500*    ---------  ----  -------------------------------------------
+002600*    Aug 1999   AP    Original version.
+002700*    Mar 2009   AP    Added BALDO (current balance) and status
+002800*                     conditions to support the browse-by-
+002900*                     balance/status enquiry added to NACT05.
+003000*
+003100     20  ACCTDO                          PIC X(5)  VALUE SPACES.
+003200*
+003300* The account holder's surname and forename are held separately
+003400* so that the name search browse (NACT05) can range against
+003500* either or both.
+003600*
+003700     20  SNAMEDO                         PIC X(18) VALUE SPACES.
+003800     20  FNAMEDO                         PIC X(12) VALUE SPACES.
+003900*
+004000* The current balance of the account. This is held as a signed
+004100* numeric field, with the sign kept as a separate leading
+004200* character so that the whole field remains simple displayable
+004300* text, rather than packed decimal, for ease of translation. A
+004400* debit (overdrawn) balance carries a leading '-'.
+004500*
+004600     20  BALDO                     PIC S9(7)V99
+004700                                   SIGN LEADING SEPARATE
+004800                                   VALUE ZERO.
+004900*
+005000* The account status. A new account is left in status 'N' until
+005100* it has been reviewed and approved for use, after which it is
+005200* moved to status 'A'. An account which has been withdrawn is
+005300* left on file, but flagged 'C', so that its history is not
+005400* lost.
+005500*
+005600     20  STATDO                          PIC X(1)  VALUE 'N'.
+005700         88  ACCT-STATUS-NEW                       VALUE 'N'.
+005800         88  ACCT-STATUS-ACTIVE                    VALUE 'A'.
+005900         88  ACCT-STATUS-CLOSED                    VALUE 'C'.
+006000*
+006100* The credit limit currently extended to this account holder,
+006200* held in the same character format as the balance above.
+006300*
+006400     20  LIMITDO                   PIC X(8)  VALUE ' 0000.00'.
+006500*
+006600* A short payment history, included to allow for future
+006700* development of the application, but is not actively used.
+006800*
+006900     20  PAY-HIST                        PIC X(36) OCCURS 3
+007000                                          VALUE SPACES.
