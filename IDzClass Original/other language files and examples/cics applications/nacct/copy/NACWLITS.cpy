@@ -0,0 +1,84 @@
+000100*--------------------------------------------------------------*
+000110*                                                              *
+000120*               @BANNER_START@                                 *
+000130*      nacwlits.cpy                                            *
+000131*      (C) Copyright IBM Corp. 2000. All Rights Reserved.      *
+000132*                                                              *
+000133* Element of Designing and Programming CICS Applications book  *
+000194*               @BANNER_END@                                   *
+000195*                                                              *
+000196*--------------------------------------------------------------*
+000197*
+000210* This copy book holds the literal values which are common to
+000300* more than one program in the suite, e.g. file names, TD queue
+000400* names, mapset names and abend codes. Keeping them in one
+000500* place means that a change only has to be made once and it is
+000600* automatically picked up by every program that copies this
+000700* book in.
+000800*
+000900     05  WS-LITS-FILES-ACCOUNT       PIC X(08) VALUE 'ACCTFIL '.
+001000     05  WS-LITS-FILES-NAME          PIC X(08) VALUE 'ACCTNAM '.
+001100     05  WS-LITS-FILES-LOCKING       PIC X(08) VALUE 'ACINUSE '.
+001110*
+001120* The change-log file used by the CRUD program (NACT02) to record
+001130* a before/after entry every time an update or delete completes,
+001140* so a suspect balance can be traced back through its history
+001150* instead of only the current state on ACCTFIL being available.
+001160*
+001170     05  WS-LITS-FILES-CHANGELOG     PIC X(08) VALUE 'ACCTCHG '.
+001180*
+001300* The TD queue used by the error handler (NACT04) to write out
+001400* details of any problems which have occurred.
+001500*
+001600     05  WS-LITS-ERROR-QUEUE         PIC X(04) VALUE 'CSMT'.
+001610*
+001620* The TD queue used by the error handler (NACT04) to write out
+001630* Warning and Error severity entries only, over and above the
+001640* general activity recorded on the queue above, so that operations
+001650* can review just the entries which need attention without having
+001660* to scan the full CSMT log.
+001670*
+001680     05  WS-LITS-ALERT-QUEUE         PIC X(04) VALUE 'NACA'.
+001700*
+001800* The mapset used by the BMS front-end to this suite.
+001900*
+002000     05  WS-LITS-MAPSET              PIC X(07) VALUE 'NACTSM'.
+002100*
+002200* Abend codes, one per program, passed to CICS ABEND so that
+002300* the error handler (NACT04) can identify which interface
+002400* detected the problem.
+002500*
+002600     05  WS-LITS-ABEND-ERROR-ABEND   PIC X(04) VALUE 'NAC1'.
+002700     05  WS-LITS-ABEND-CRUD-IF       PIC X(04) VALUE 'NAC2'.
+002800     05  WS-LITS-ABEND-BRWS-IF       PIC X(04) VALUE 'NAC3'.
+002900     05  WS-LITS-ABEND-ERRH-IF       PIC X(04) VALUE 'NAC4'.
+003000*
+003100* Abend code which the error handler recognises as one of its
+003200* own -- i.e. it was entered as the result of a deliberate
+003300* EXEC CICS ABEND rather than an unplanned program check.
+003400*
+003500     05  WS-LITS-SPECIAL             PIC X(04) VALUE 'NAC1'.
+003600*
+003700* The maximum number of matching records the browse program
+003800* (NACT03) will return to a caller in a single request.
+003900*
+004000     05  WS-LITS-MAX-MATCHES         PIC 9(04) VALUE 0100.
+004100*
+004200* Prefixes used by the error handler (NACT04) to build up the
+004300* dump code and message identifiers it uses when logging a
+004400* problem.
+004500*
+004600     05  WS-LITS-DUMP-PREFIX         PIC X(01) VALUE 'N'.
+004700     05  WS-LITS-ERROR-PREFIX        PIC X(03) VALUE 'NAC'.
+004800*
+004900* The amount of time allowed to elapse, in HHMMSS-compatible
+005000* COMP-3 units (i.e. a value of 100 represents one minute),
+005100* before an account lock left behind by an abandoned session is
+005200* treated as expired and can be taken over by another user, or
+005300* force-freed by the lock-sweep batch job (NACT06). To change
+005400* the timeout, amend the value below and re-compile every
+005500* program which copies this book in.
+005600*
+005700* The value below allows 30 minutes.
+005800*
+005900     05  WS-LITS-USE-LIMIT           PIC S9(7) COMP-3 VALUE 3000.
