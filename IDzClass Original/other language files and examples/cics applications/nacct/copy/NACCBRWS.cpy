@@ -1,109 +1,124 @@
 000100*--------------------------------------------------------------*
-000110*                                                              *
-000120*               @BANNER_START@                                 *
-000130*      naccbrws.cpy                                            *
-000131*      (C) Copyright IBM Corp. 2000. All Rights Reserved.      *
-000132*                                                              *
-000133* Element of Designing and Programming CICS Applications book  *
-000195*               @BANNER_END@                                   *
-000196*                                                              *
-000197*--------------------------------------------------------------*
-000198*
-000210* The interface to the Browse program is described in a copy book
-000300* in order to ensure consistency. The values in this area designed
-000400* to be in character format to enable ease of translation when the
-000500* program is invoked from a remote system which uses a different
-000600* encoding scheme (e.g., ASCII) than the EBCDIC of the mainframe.
-000700*
-000720* This is the linkage commarea version of the interface to the
-000730* Browse program.
-000740*
-000800     05  CA-BRWS-COMMAREA.
-000900*
-001000* This is an "Eyecatcher" and integrity check field.
+000200*                                                              *
+000300*               @BANNER_START@                                 *
+000400*      naccbrws.cpy                                            *
+000500*      (C) Copyright IBM Corp. 2000. All Rights Reserved.      *
+000600*                                                              *
+000700* Element of Designing and Programming CICS Applications book  *
+000800*               @BANNER_END@                                   *
+000900*                                                              *
+001000*--------------------------------------------------------------*
 001100*
-001200         10  CA-BRWS-VERSION             PIC XXX.
-001300             88  CA-BRWS-CORRECT-VERSION VALUE 'V1A'.
-001400*
-001500* Only two functions are provided by the Browse program:
-001600* initiation of a Browse and Continuation of a previously
-001700* initiated browse.
-001800*
-001900         10  CA-BRWS-FUNCTION            PIC X.
-002000             88  CA-BRWS-REQ-BROWSE      VALUE 'B'.
-002100             88  CA-BRWS-REQ-CONTINUE    VALUE 'C'.
-002200             88  CA-BRWS-VALID-REQUEST   VALUE 'B' 'C'.
-002300*
-002400* The response field is designed to conform to the CICS EIBRESP
-002500* characteristics which always contains a numeric value. There
-002600* are also architected values to indicate errors detected by the
-002700* Browse program itself. If there was an interface error, this
-002800* contains a special value of 'FRMT'.
-002900*
-003000         10  CA-BRWS-RESP                PIC 9(4).
-003100         10  CA-BRWS-RESP-X REDEFINES CA-BRWS-RESP
-003200                                         PIC X(4).
-003300             88  CA-BRWS-NO-ERROR        VALUE '0000'.
-003400             88  CA-BRWS-BAD-FORMAT      VALUE 'FRMT'.
-003500*
-003600* The reason field is designed to conform to the CICS EIBRESP2
-003700* characteristics which always contains a numeric value. There
-003800* are also architected values to indicate errors detected by the
-003900* Browse program itself. If there was an interface error, this
-004000* contains 'VERE' for Version Error, 'LENE' for Length Error (if
-004100* possible), 'REQE' for Request Error, 'LIME' for Limit Error or
-004200* 'MORE' for More Error (only occurs for a continuation request).
-004300*
-004400         10  CA-BRWS-REAS                PIC 9(4).
-004500         10  CA-BRWS-REAS-X REDEFINES CA-BRWS-REAS
-004600                                         PIC X(4).
-004700             88  CA-BRWS-VERSION-ERROR   VALUE 'VERE'.
-004800             88  CA-BRWS-LENGTH-ERROR    VALUE 'LENE'.
-004900             88  CA-BRWS-REQUEST-ERROR   VALUE 'REQE'.
-005000             88  CA-BRWS-LIMIT-ERROR     VALUE 'LIME'.
-005100             88  CA-BRWS-MORE-ERROR      VALUE 'MORE'.
-005200*
-005300* If the response contains a numeric value, this contains the
-005400* character representation of the EIBFN value giving rise to
-005500* the exception condition.
+001200* The interface to the Browse program is described in a copy book
+001300* in order to ensure consistency. The values in this area designed
+001400* to be in character format to enable ease of translation when the
+001500* program is invoked from a remote system which uses a different
+001600* encoding scheme (e.g., ASCII) than the EBCDIC of the mainframe.
+001700*
+001800* This is the linkage commarea version of the interface to the
+001900* Browse program.
+002000*
+002100     05  CA-BRWS-COMMAREA.
+002200*
+002300* This is an "Eyecatcher" and integrity check field.
+002400*
+002500         10  CA-BRWS-VERSION             PIC XXX.
+002600             88  CA-BRWS-CORRECT-VERSION VALUE 'V1A'.
+002700*
+002800* Only two functions are provided by the Browse program:
+002900* initiation of a Browse and Continuation of a previously
+003000* initiated browse.
+003100*
+003200         10  CA-BRWS-FUNCTION            PIC X.
+003300             88  CA-BRWS-REQ-BROWSE      VALUE 'B'.
+003400             88  CA-BRWS-REQ-CONTINUE    VALUE 'C'.
+003500             88  CA-BRWS-VALID-REQUEST   VALUE 'B' 'C'.
+003600*
+003700* The response field is designed to conform to the CICS EIBRESP
+003800* characteristics which always contains a numeric value. There
+003900* are also architected values to indicate errors detected by the
+004000* Browse program itself. If there was an interface error, this
+004100* contains a special value of 'FRMT'.
+004200*
+004300         10  CA-BRWS-RESP                PIC 9(4).
+004400         10  CA-BRWS-RESP-X REDEFINES CA-BRWS-RESP
+004500                                         PIC X(4).
+004600             88  CA-BRWS-NO-ERROR        VALUE '0000'.
+004700             88  CA-BRWS-BAD-FORMAT      VALUE 'FRMT'.
+004800*
+004900* The reason field is designed to conform to the CICS EIBRESP2
+005000* characteristics which always contains a numeric value. There
+005100* are also architected values to indicate errors detected by the
+005200* Browse program itself. If there was an interface error, this
+005300* contains 'VERE' for Version Error, 'LENE' for Length Error (if
+005400* possible), 'REQE' for Request Error, 'LIME' for Limit Error or
+005500* 'MORE' for More Error (only occurs for a continuation request).
 005600*
-005700         10  CA-BRWS-CICS-FUNCTION       PIC 9(5).
-005800         10  CA-BRWS-CICS-FUNCTION-X
-005801                REDEFINES CA-BRWS-CICS-FUNCTION
-005900                                         PIC X(5).
-006000*
-006100* In order to prevent excessive searches, the caller must specify
-006200* the maximum number of matches (s)he is prepared to handle.
-006300* Also because a COMMAREA is limited to a maximum of approximately
-006400* 32,000 bytes, the maximum limit has been set at 80.
-006500*
-006600         10  CA-BRWS-LIMIT-TO-GET        PIC 9(4).
-006700         10  CA-BRWS-LIMIT-TO-GET-X REDEFINES CA-BRWS-LIMIT-TO-GET
-006800                                         PIC X(4).
-006900*
-007000* The Browse program indicates the number of matches found.
-007100* The range is zero to the limit.
-007200*
-007300         10  CA-BRWS-FOUND               PIC 9(4).
-007400             88  CA-BRWS-NONE-FOUND      VALUE ZERO.
-007500*
-007600* After satisfying the limit, the Browse program will place
-007700* either '0000' in here if there are no more records satisfying
-007800* the search criteria or a number if there are more. On a
-007900* continuation request this number must be returned to the Browse
-008000* program since it is used to reposition the request.
+005700         10  CA-BRWS-REAS                PIC 9(4).
+005800         10  CA-BRWS-REAS-X REDEFINES CA-BRWS-REAS
+005900                                         PIC X(4).
+006000             88  CA-BRWS-VERSION-ERROR   VALUE 'VERE'.
+006100             88  CA-BRWS-LENGTH-ERROR    VALUE 'LENE'.
+006200             88  CA-BRWS-REQUEST-ERROR   VALUE 'REQE'.
+006300             88  CA-BRWS-LIMIT-ERROR     VALUE 'LIME'.
+006400             88  CA-BRWS-MORE-ERROR      VALUE 'MORE'.
+006500             88  CA-BRWS-BALANCE-ERROR   VALUE 'BALE'.
+006600             88  CA-BRWS-STATUS-ERROR    VALUE 'STAE'.
+006700*
+006800* If the response contains a numeric value, this contains the
+006900* character representation of the EIBFN value giving rise to
+007000* the exception condition.
+007100*
+007200         10  CA-BRWS-CICS-FUNCTION       PIC 9(5).
+007300         10  CA-BRWS-CICS-FUNCTION-X
+007400                REDEFINES CA-BRWS-CICS-FUNCTION
+007500                                         PIC X(5).
+007600*
+007700* In order to prevent excessive searches, the caller must specify
+007800* the maximum number of matches (s)he is prepared to handle.
+007900* Also because a COMMAREA is limited to a maximum of approximately
+008000* 32,000 bytes, the maximum limit has been set at 80.
 008100*
-008200         10  CA-BRWS-MORE                PIC 9(4).
-008300         10  CA-BRWS-MORE-X REDEFINES CA-BRWS-MORE
-008310                                         PIC X(4).
-008400             88  CA-BRWS-NO-MORE         VALUE '0000'.
+008200         10  CA-BRWS-LIMIT-TO-GET        PIC 9(4).
+008300         10  CA-BRWS-LIMIT-TO-GET-X REDEFINES CA-BRWS-LIMIT-TO-GET
+008400                                         PIC X(4).
 008500*
-008600* The records found on file for a match. Input is in the
-008700* surname and first name fields of the first Entry.
-008800*
-008900         10  CA-BRWS-MATCHES.
-009000             15  CA-BRWS-ENTRY           OCCURS 80.
+008600* Two optional filter criteria narrow the browse to accounts of
+008700* interest to a teller reviewing high-value business, rather
+008800* than requiring every match to be paged through client-side.
+008900* Both are character format, matching the account record
+009000* itself. Spaces in either field mean 'no filter applied'.
 009100*
-009200* The description of the account record is placed in a copy book.
-009300*
-009400             COPY NACCTREC.
+009200         10  CA-BRWS-MIN-BALANCE         PIC S9(7)V99
+009300                 SIGN LEADING SEPARATE.
+009400             88  CA-BRWS-NO-MIN-BALANCE  VALUE ZERO.
+009500         10  CA-BRWS-STATUS              PIC X(1).
+009501             88  CA-BRWS-STATUS-VALID    VALUE SPACE 'N' 'A' 'C'.
+009600             88  CA-BRWS-NO-STATUS-FILTER VALUE SPACE.
+009700*
+009800* The Browse program indicates the number of matches found.
+009900* The range is zero to the limit.
+010000*
+010100         10  CA-BRWS-FOUND               PIC 9(4).
+010200             88  CA-BRWS-NONE-FOUND      VALUE ZERO.
+010300*
+010400* After satisfying the limit, the Browse program will place
+010500* either '0000' in here if there are no more records satisfying
+010600* the search criteria or a number if there are more. On a
+010700* continuation request this number must be returned to the Browse
+010800* program since it is used to reposition the request.
+010900*
+011000         10  CA-BRWS-MORE                PIC 9(4).
+011100         10  CA-BRWS-MORE-X REDEFINES CA-BRWS-MORE
+011200                                         PIC X(4).
+011300             88  CA-BRWS-NO-MORE         VALUE '0000'.
+011400*
+011500* The records found on file for a match. Input is in the
+011600* surname and first name fields of the first Entry.
+011700*
+011800         10  CA-BRWS-MATCHES.
+011900             15  CA-BRWS-ENTRY           OCCURS 80.
+012000*
+012100* The description of the account record is placed in a copy book.
+012200*
+012300             COPY NACCTREC.
