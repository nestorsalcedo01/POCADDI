@@ -0,0 +1,76 @@
+000100*--------------------------------------------------------------*
+000110*                                                              *
+000120*               @BANNER_START@                                 *
+000130*      naccerrh.cpy                                            *
+000131*      (C) Copyright IBM Corp. 2000. All Rights Reserved.      *
+000132*                                                              *
+000133* Element of Designing and Programming CICS Applications book  *
+000194*               @BANNER_END@                                   *
+000195*                                                              *
+000196*--------------------------------------------------------------*
+000197*
+000210* The interface to the Error Handler program (NACT04) is
+000300* described in a copy book in order to ensure consistency. The
+000400* values in this area are designed to be in character format
+000500* to enable ease of translation should the record ever need to
+000600* travel outside the region in which it was built.
+000700*
+000710* This is the linkage commarea version of the interface to the
+000720* Error Handler program.
+000730*
+000800     05  CA-ERRH-ERROR-COMMAREA.
+000900*
+001000* This is an "Eyecatcher" and integrity check field.
+001100*
+001200         10  CA-ERRH-VERSION             PIC XXX.
+001300             88  CA-ERRH-CORRECT-VERSION VALUE 'V1A'.
+001400*
+001500* The name of the program which detected the problem and is
+001600* invoking the Error Handler.
+001700*
+001800         10  CA-ERRH-PROGRAM             PIC X(8).
+001900*
+002000* The response and reason are designed to conform to the CICS
+002100* EIBRESP and EIBRESP2 characteristics, which always contain a
+002200* numeric value. Where the calling program has itself detected
+002300* the problem (rather than trapping a CICS exception condition),
+002400* a non-numeric value is placed here instead so that the Error
+002500* Handler can distinguish between the two cases.
+002600*
+002700         10  CA-ERRH-ERROR               PIC 9(4).
+002800         10  CA-ERRH-ERROR-X REDEFINES CA-ERRH-ERROR
+002900                                         PIC X(4).
+003000         10  CA-ERRH-REASON              PIC 9(4).
+003100         10  CA-ERRH-REASON-X REDEFINES CA-ERRH-REASON
+003200                                         PIC X(4).
+003300*
+003400* This contains the character representation of the EIBFN
+003500* value giving rise to the exception condition.
+003600*
+003700         10  CA-ERRH-CICS-FUNCTION       PIC 9(5).
+003800         10  CA-ERRH-CICS-FUNCTION-X
+003810                REDEFINES CA-ERRH-CICS-FUNCTION
+003900                                         PIC X(5).
+004000*
+004100* The calling program may optionally classify how serious the
+004200* problem is. 'I' (Informational) is used for a condition which
+004300* is trapped and handled but does not represent an operational
+004400* problem, 'W' (Warning) for a condition which is unexpected but
+004500* recoverable and 'E' (Error) for a condition serious enough to
+004600* need prompt attention. If the calling program leaves this
+004700* field as spaces, the Error Handler classifies the problem
+004800* itself, based on the nature of the condition it was passed.
+004900*
+005000         10  CA-ERRH-SEVERITY            PIC X(1).
+005100             88  CA-ERRH-SEV-INFO        VALUE 'I'.
+005200             88  CA-ERRH-SEV-WARNING     VALUE 'W'.
+005300             88  CA-ERRH-SEV-ERROR       VALUE 'E'.
+005400             88  CA-ERRH-SEV-VALID       VALUE 'I' 'W' 'E'.
+005500*
+005600* On return, the Error Handler places the number of messages it
+005700* has built here, together with the text of the messages
+005800* themselves, in case the calling program wishes to make use of
+005900* them (e.g. to display them at a terminal of its own).
+006000*
+006100         10  CA-ERRH-NUMBER              PIC 9(4).
+006200         10  CA-ERRH-MESSAGE             PIC X(107) OCCURS 3.
