@@ -54,10 +54,15 @@
       *            ON-SNGL-ORDER        Number of items on order      * 44000000
       *                                                               * 45000000
       *        CA-ORDER-REQUEST         Structure for placing an order* 46000000
-      *          CA-USERID              User name placing the order   * 47000000
-      *          CA-CHARGE-DEPT         Department user belongs to    * 48000000
-      *          CA-ITEM-REF-NUMBER     Item reference to be ordered  * 49000000
-      *          CA-QUANTITY-REQ        Quantity of item required     * 50000000
+      *          CA-USERID              User name placing the order   * 46200000
+      *          CA-CHARGE-DEPT         Department user belongs to    * 46400000
+      *          CA-ITEM-REF-NUMBER     Item ref, single-line order   * 46600000
+      *          CA-QUANTITY-REQ        Quantity, single-line order   * 46800000
+      *          CA-ORDER-LINE-COUNT    Lines used in CA-ORDER-LINE   * 47000000
+      *          CA-ORDER-LINE          Item/quantity pairs, one per  * 47200000
+      *                                 catalog item on this order    * 47400000
+      *              CA-LINE-ITEM-REF-NUMBER  Item reference          * 47600000
+      *              CA-LINE-QUANTITY-REQ     Quantity of item        * 47800000
       *                                                               * 51000000
       *---------------------------------------------------------------* 52000000
       *                                                               * 53000000
@@ -106,4 +111,8 @@
                05 CA-CHARGE-DEPT           PIC X(8).                    96000000
                05 CA-ITEM-REF-NUMBER       PIC 9(4).                    97000000
                05 CA-QUANTITY-REQ          PIC 9(3).                    98000000
-               05 FILLER                   PIC X(888).                  99000000
\ No newline at end of file
+               05 CA-ORDER-LINE-COUNT      PIC 9(2).                    98200000
+               05 CA-ORDER-LINE OCCURS 15 TIMES.                        98400000
+                   07 CA-LINE-ITEM-REF-NUMBER PIC 9(4).                 98600000
+                   07 CA-LINE-QUANTITY-REQ    PIC 9(3).                 98800000
+               05 FILLER                   PIC X(781).                  99000000
\ No newline at end of file
