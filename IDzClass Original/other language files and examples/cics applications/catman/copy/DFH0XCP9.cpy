@@ -0,0 +1,61 @@
+      ***************************************************************** 00500000
+      *                                                               * 01000000
+      * CONTROL BLOCK NAME = DFH0XCP9                                 * 01500000
+      *                                                               * 02000000
+      * DESCRIPTIVE NAME = CICS     (Samples) Example Application -   * 02500000
+      *                     Order history log record layout           * 03000000
+      *                                                               * 03500000
+      *  @BANNER_START                           01                   * 03583300
+      *  Licensed Materials - Property of IBM                         * 03666600
+      *                                                               * 03749900
+      *  5655-M15              DFH0XCP9                               * 03833200
+      *                                                               * 03916500
+      *  (C) Copyright IBM Corp. 2005                                 * 03999800
+      *                                                               * 04083100
+      *  CICS                                                         * 04166400
+      *  (Element of CICS Transaction Server                          * 04249700
+      *  for z/OS, Version 3 Release 1)                                *04333000
+      *  @BANNER_END                                                  * 04416300
+      *                                                               * 04500000
+      * STATUS = 6.4.0                                                * 05000000
+      *                                                               * 05500000
+      * FUNCTION =                                                    * 06000000
+      *      This copy book is part of the example application and    * 06500000
+      *      defines one entry on the ORDLOG order history file,      * 06600000
+      *      written by DFH0XCMN's PLACE-ORDER path each time an      * 06700000
+      *      order is successfully placed against the catalog, and    * 06800000
+      *      read by the departmental spend rollup batch job          * 06900000
+      *      (DFH0XDSR)                                               * 07000000
+      *                                                               * 07500000
+      *      The fields are as follows                                * 07600000
+      *                                                               * 07700000
+      *        OL-KEY                   Record key (see below)        * 07750000
+      *        OL-CHARGE-DEPT           Department placing the order  * 08000000
+      *        OL-TIMESTAMP             Date/time the order was placed* 07900000
+      *        OL-ITEM-REF-NUMBER       Item reference ordered        * 08100000
+      *        OL-DESCRIPTION           Item short description        * 08200000
+      *        OL-QUANTITY-REQ          Quantity ordered              * 08300000
+      *        OL-UNIT-COST             Cost of one item, at the      * 08400000
+      *                                 time the order was placed     * 08500000
+      *        OL-USERID                User who placed the order     * 08600000
+      *                                                               * 08700000
+      *  CHANGE ACTIVITY :                                            * 08500000
+      *       $SEG(DFH0XCP9),COMP(SAMPLES),PROD(CICS    ):            * 09000000
+      *                                                               * 09500000
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     * 10000000
+      *   $D0= I07544 640 050318 HDIPCB  : ExampleApp: Order history  * 10500000
+      *   $D1= I07544 640 050318 HDIPCB  : Add description/unit cost * 10600000
+      *                            for departmental spend rollup      * 10700000
+      *                                                               * 11000000
+      ***************************************************************** 11500000
+      *    ORDLOG order history record structure                        12000000
+           03 OL-KEY.                                                   12200000
+               05 OL-CHARGE-DEPT       PIC X(8).                        12500000
+               05 OL-TIMESTAMP.                                         12700000
+                   07 OL-DATE          PIC X(8).                        12900000
+                   07 OL-TIME          PIC X(6).                        13000000
+           03 OL-ITEM-REF-NUMBER       PIC 9(4).                        13500000
+           03 OL-DESCRIPTION           PIC X(40).                       14000000
+           03 OL-QUANTITY-REQ          PIC 9(3).                        14500000
+           03 OL-UNIT-COST             PIC ZZZ.99.                      15000000
+           03 OL-USERID                PIC X(8).                        16000000
