@@ -44,4 +44,8 @@
                05 CA-CHARGE-DEPT           PIC X(8).                    88000000
                05 CA-ITEM-REF-NUMBER       PIC 9(4) DISPLAY.            91000000
                05 CA-QUANTITY-REQ          PIC 9(3) DISPLAY.            94000000
-               05 FILLER                   PIC X(888).                  97000000
\ No newline at end of file
+               05 CA-ORDER-LINE-COUNT      PIC 9(2) DISPLAY.            94200000
+               05 CA-ORDER-LINE OCCURS 15 TIMES.                        94400000
+                   07 CA-LINE-ITEM-REF-NUMBER PIC 9(4) DISPLAY.         94600000
+                   07 CA-LINE-QUANTITY-REQ    PIC 9(3) DISPLAY.         94800000
+               05 FILLER                   PIC X(781).                  97000000
\ No newline at end of file
