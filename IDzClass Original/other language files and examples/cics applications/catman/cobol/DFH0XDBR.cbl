@@ -0,0 +1,267 @@
+       CBL CICS('COBOL3') APOST                                         00100000
+      ******************************************************************00200000
+      *                                                                *00300000
+      * MODULE NAME = DFH0XDBR                                         *00400000
+      *                                                                *00500000
+      * DESCRIPTIVE NAME = CICS     (Samples) Example Application -    *00600000
+      *                                       Department Stock Report  *00700000
+      *                                                                *00800000
+      * FUNCTION =                                                     *01500000
+      *      Browses the catalog VSAM file for every item belonging   *01600000
+      *      to the department passed in on the commarea and writes a *01700000
+      *      stock-position line per item to a TD queue, so buyers    *01800000
+      *      can review a whole department's catalog offline instead  *01810000
+      *      of paging through the green-screen inquire one item at   *01820000
+      *      a time.                                                  *01830000
+      *                                                                *01900000
+      * ENTRY POINT = DFH0XDBR                                         *02200000
+      *                                                                *02300000
+      * CHANGE ACTIVITY :                                              *02400000
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *02700000
+      *  $D0= I07544 640 040910 HDIPCB  : EXAMPLE APP CONFIG APP       *03100000
+      *                                                                *03200000
+      ******************************************************************03300000
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFH0XDBR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'DFH0XDBR------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      * Variables for time/date processing
+       01  ABS-TIME                    PIC S9(8) COMP VALUE +0.
+       01  TIME1                       PIC X(8)  VALUE SPACES.
+       01  DATE1                       PIC X(10) VALUE SPACES.
+
+      * Error Message structure
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' EXMPCMAN'.
+           03 EM-DETAIL                PIC X(50) VALUE SPACES.
+
+      * Switches
+       01 SWITCHES.
+           03 CATALOG-EOF-SW           PIC X(1)  VALUE 'N'.
+               88 CATALOG-EOF                    VALUE 'Y'.
+
+      * Work fields
+       01 WORKFIELDS.
+           03 WS-CURRENT-ITEM-REF      PIC 9(4)  VALUE ZERO.
+           03 WS-RESPONSE-CODE         PIC S9(8) COMP.
+           03 WS-ITEMS-MATCHED         PIC S9(4) COMP VALUE 0.
+           03 WS-ITEMS-MATCHED-DISP    PIC ZZZ9  USAGE DISPLAY.
+           03 WS-CAT-ITEM.
+               05 WS-ITEM-REF          PIC 9(4).
+               05 WS-DESCRIPTION       PIC X(40).
+               05 WS-DEPARTMENT        PIC 9(3).
+               05 WS-COST              PIC ZZZ.99.
+               05 WS-IN-STOCK          PIC 9(4).
+               05 WS-ON-ORDER          PIC 9(3).
+               05 FILLER               PIC X(20).
+
+      * Configuration File Data
+       01 WS-CONF-FILE-KEY             PIC X(9) VALUE 'VSAM-NAME'.
+       01 WS-CONF-DATA.
+           03 FILLER                   PIC X(10).
+           03 WS-FILENAME-CONF         PIC X(8).
+           03 FILLER                   PIC X(62).
+
+      * Constants
+       01 WS-FILENAME                  PIC X(8)  VALUE 'EXMPCAT '.
+
+      * Department stock-position report lines, written to a TD queue
+      * so the report can be browsed or extracted after the fact
+       01 WS-REPORT-QNAME              PIC X(4)  VALUE 'DEPR'.
+       01 DBR-HEADER-LINE              PIC X(80) VALUE
+           'ITEM-REF  DESCRIPTION                IN-STOCK ON-ORDER'.
+       01 DBR-REPORT-LINE.
+           03 DBR-ITEM-REF             PIC 9(4).
+           03 FILLER                   PIC X(2)  VALUE SPACES.
+           03 DBR-DESCRIPTION          PIC X(40).
+           03 FILLER                   PIC X(2)  VALUE SPACES.
+           03 DBR-IN-STOCK             PIC ZZZ9.
+           03 FILLER                   PIC X(4)  VALUE SPACES.
+           03 DBR-ON-ORDER             PIC ZZ9.
+       01 DBR-SUMMARY-LINE.
+           03 FILLER                   PIC X(20) VALUE
+                                             'ITEMS ON REPORT:  '.
+           03 DBR-SUMMARY-COUNT        PIC ZZZ9.
+
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           03 CA-DBR-DEPARTMENT        PIC 9(3).
+           03 CA-DBR-ITEM-COUNT        PIC 9(3).
+           03 CA-DBR-RETURN-CODE       PIC 9(2).
+           03 CA-DBR-RESPONSE-MESSAGE  PIC X(50).
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WORKFIELDS.
+           INITIALIZE ERROR-MSG.
+
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+      * A department must be supplied on the commarea
+           IF EIBCALEN EQUAL ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-DETAIL
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('EXCA') NODUMP END-EXEC
+           END-IF
+
+           MOVE '00' TO CA-DBR-RETURN-CODE
+           MOVE EIBCALEN TO WS-CALEN.
+
+      *----------------------------------------------------------------*
+      * Read in configuration file to find the catalog VSAM name       *
+      *----------------------------------------------------------------*
+           PERFORM READ-CONFIGURATION.
+
+           PERFORM PRINT-DEPARTMENT-REPORT.
+
+      * Return to caller
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * Procedure to write error message to TD QUEUE(CSMT)             *
+      *   message will include Date, Time, Program Name,               *
+      *   and error details.                                           *
+      *================================================================*
+       WRITE-ERROR-MESSAGE.
+      * Obtain and format current time and date
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+           MOVE DATE1 TO EM-DATE
+           MOVE TIME1 TO EM-TIME
+      * Write output message to TDQ
+           EXEC CICS WRITEQ TD QUEUE('CSMT')
+                     FROM(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           EXIT.
+
+      *================================================================*
+      * Procedure to read the catalog VSAM file name from the          *
+      *   configuration file                                          *
+      *================================================================*
+        READ-CONFIGURATION.
+           EXEC CICS READ FILE('EXMPCONF')
+                          INTO(WS-CONF-DATA)
+                          RIDFLD(WS-CONF-FILE-KEY)
+                          RESP(WS-RESPONSE-CODE)
+           END-EXEC
+           IF WS-RESPONSE-CODE EQUAL DFHRESP(NORMAL)
+               MOVE WS-FILENAME-CONF TO WS-FILENAME
+           END-IF
+           EXIT.
+
+      *================================================================*
+      * Procedure to browse the catalog file for every item in the    *
+      *   requested department and write a report line per item       *
+      *================================================================*
+        PRINT-DEPARTMENT-REPORT.
+           MOVE 'DEPARTMENT REPORT COMPLETE' TO CA-DBR-RESPONSE-MESSAGE
+
+           EXEC CICS WRITEQ TD QUEUE(WS-REPORT-QNAME)
+                     FROM(DBR-HEADER-LINE)
+                     LENGTH(LENGTH OF DBR-HEADER-LINE)
+           END-EXEC
+
+           MOVE ZERO TO WS-CURRENT-ITEM-REF
+
+           EXEC CICS STARTBR FILE(WS-FILENAME)
+                             RIDFLD(WS-CURRENT-ITEM-REF)
+                             RESP(WS-RESPONSE-CODE)
+           END-EXEC
+
+           IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+              AND WS-RESPONSE-CODE NOT EQUAL DFHRESP(NOTFND)
+               MOVE 21 TO CA-DBR-RETURN-CODE
+               MOVE 'ERROR OPENING CATALOG FILE'
+                   TO CA-DBR-RESPONSE-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+           PERFORM WITH TEST AFTER
+               UNTIL CATALOG-EOF
+               EXEC CICS READNEXT FILE(WS-FILENAME)
+                                  INTO(WS-CAT-ITEM)
+                                  RIDFLD(WS-CURRENT-ITEM-REF)
+                                  LENGTH(LENGTH OF WS-CAT-ITEM)
+                                  RESP(WS-RESPONSE-CODE)
+               END-EXEC
+
+               EVALUATE WS-RESPONSE-CODE
+                   WHEN DFHRESP(NORMAL)
+                       IF WS-DEPARTMENT EQUAL CA-DBR-DEPARTMENT
+                           ADD 1 TO WS-ITEMS-MATCHED
+                           MOVE WS-ITEM-REF     TO DBR-ITEM-REF
+                           MOVE WS-DESCRIPTION  TO DBR-DESCRIPTION
+                           MOVE WS-IN-STOCK     TO DBR-IN-STOCK
+                           MOVE WS-ON-ORDER     TO DBR-ON-ORDER
+                           EXEC CICS WRITEQ TD QUEUE(WS-REPORT-QNAME)
+                                     FROM(DBR-REPORT-LINE)
+                                     LENGTH(LENGTH OF DBR-REPORT-LINE)
+                           END-EXEC
+                       END-IF
+                   WHEN DFHRESP(ENDFILE)
+                       MOVE 'Y' TO CATALOG-EOF-SW
+                   WHEN OTHER
+                       MOVE 21 TO CA-DBR-RETURN-CODE
+                       MOVE 'ERROR OCCURED READING CATALOG FILE'
+                           TO CA-DBR-RESPONSE-MESSAGE
+                       MOVE 'Y' TO CATALOG-EOF-SW
+               END-EVALUATE
+           END-PERFORM
+
+           EXEC CICS ENDBR FILE(WS-FILENAME)
+                           RESP(WS-RESPONSE-CODE)
+           END-EXEC
+
+           MOVE WS-ITEMS-MATCHED TO WS-ITEMS-MATCHED-DISP
+           MOVE WS-ITEMS-MATCHED-DISP TO DBR-SUMMARY-COUNT
+           EXEC CICS WRITEQ TD QUEUE(WS-REPORT-QNAME)
+                     FROM(DBR-SUMMARY-LINE)
+                     LENGTH(LENGTH OF DBR-SUMMARY-LINE)
+           END-EXEC
+
+           MOVE WS-ITEMS-MATCHED TO CA-DBR-ITEM-COUNT
+           EXIT.
