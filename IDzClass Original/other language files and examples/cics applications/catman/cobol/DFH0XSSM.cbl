@@ -71,6 +71,57 @@
            03 FILLER                   PIC X(9)  VALUE ' EXMPCMAN'.     42700000
            03 EM-DETAIL                PIC X(50) VALUE SPACES.          43400000
                                                                         44100000
+      * Key into the configuration file, to find which datastore is
+      * currently in use so the on-hand stock can be looked up
+       01 EXAMPLE-APP-CONFIG           PIC X(9) VALUE 'EXMP-CONF'.
+       01 APP-CONFIG.
+           03 FILE-KEY                 PIC X(9).
+           03 FILLER                   PIC X.
+           03 DATASTORE                PIC X(4).
+           03 FILLER                   PIC X.
+           03 DO-OUTBOUND-WS           PIC X.
+           03 FILLER                   PIC X.
+           03 CATMAN-PROG              PIC X(8).
+           03 FILLER                   PIC X.
+           03 DSSTUB-PROG              PIC X(8).
+           03 FILLER                   PIC X.
+           03 DSVSAM-PROG              PIC X(8).
+           03 FILLER                   PIC X.
+           03 ODSTUB-PROG              PIC X(8).
+           03 FILLER                   PIC X.
+           03 ODWEBS-PROG              PIC X(8).
+           03 FILLER                   PIC X.
+           03 STKMAN-PROG              PIC X(8).
+           03 FILLER                   PIC X.
+           03 OUTBOUND-URL             PIC X(255).
+           03 FILLER                   PIC X(10).
+       01 WS-DATASTORE-PROG            PIC X(8).
+       01 WS-RESPONSE-CODE             PIC S9(8) COMP.
+
+      * Reorder-point threshold -- when the on-hand quantity for an
+      * item falls at or below this level a REORDER-ALERT record is
+      * written so a purchasing clerk's browse transaction picks it up
+       01 WS-REORDER-POINT             PIC 9(4)  VALUE 0025.
+
+      * Working copy of the main catalog commarea, used to inquire on
+      * the item's current on-hand stock after an order is dispatched
+       01 WS-INQUIRE-COMMAREA.
+           COPY DFH0XCP1.
+
+      * Alert record, written to a TD queue for a purchasing clerk's
+      * transaction to browse
+       01 WS-ALERT-QNAME               PIC X(4)  VALUE 'RORD'.
+       01 REORDER-ALERT-RECORD.
+           03 RA-ITEM-REF-NUMBER       PIC 9(4).
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 RA-IN-STOCK              PIC 9(4).
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 RA-REORDER-POINT         PIC 9(4).
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 RA-DATE                  PIC X(8).
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 RA-TIME                  PIC X(6).
+                                                                        44100000
       *----------------------------------------------------------------*44800000
                                                                         45500000
       ******************************************************************46200000
@@ -112,7 +163,7 @@
       * Initalize commarea return code to zero                          71400000
            MOVE '00' TO CA-ORD-RETURN-CODE                              72100000
                                                                         72800000
-                                                                        73600000
+           PERFORM CHECK-REORDER-POINT                                  73600000
                                                                         74400000
       * Return to caller                                                75200000
            EXEC CICS RETURN END-EXEC.                                   76000000
@@ -143,5 +194,60 @@
            END-EXEC.                                                    96000000
            EXIT.                                                        96800000
                                                                         97600000
+      *================================================================*
+      * Procedure to check the on-hand stock left after an order       *
+      *   against the reorder-point threshold, and write a             *
+      *   REORDER-ALERT record to a TD queue when it has been crossed  *
+      *================================================================*
+       CHECK-REORDER-POINT.
+           EXEC CICS READ FILE('EXMPCONF')
+                          INTO(APP-CONFIG)
+                          RIDFLD(EXAMPLE-APP-CONFIG)
+                          RESP(WS-RESPONSE-CODE)
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT EQUAL DFHRESP(NORMAL)
+               MOVE ' UNABLE TO READ CONFIGURATION FILE' TO EM-DETAIL
+               PERFORM WRITE-ERROR-MESSAGE
+               EXIT
+           END-IF
+
+           EVALUATE DATASTORE
+               WHEN 'STUB'
+                   MOVE DSSTUB-PROG TO WS-DATASTORE-PROG
+               WHEN 'VSAM'
+                   MOVE DSVSAM-PROG TO WS-DATASTORE-PROG
+               WHEN OTHER
+                   MOVE ' DATASTORE TYPE INCORRECT IN CONFIG FILE'
+                       TO EM-DETAIL
+                   PERFORM WRITE-ERROR-MESSAGE
+                   EXIT
+           END-EVALUATE
+
+           MOVE '01INQS' TO CA-REQUEST-ID
+           MOVE CA-STK-ITEM-REF-NUMBER TO CA-ITEM-REF-REQ
+           EXEC CICS LINK PROGRAM(WS-DATASTORE-PROG)
+                          COMMAREA(WS-INQUIRE-COMMAREA)
+           END-EXEC
+
+           IF CA-RETURN-CODE EQUAL 00
+               IF IN-SNGL-STOCK NOT GREATER THAN WS-REORDER-POINT
+                   EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+                   END-EXEC
+                   EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                             MMDDYYYY(DATE1)
+                             TIME(TIME1)
+                   END-EXEC
+                   MOVE CA-STK-ITEM-REF-NUMBER TO RA-ITEM-REF-NUMBER
+                   MOVE IN-SNGL-STOCK          TO RA-IN-STOCK
+                   MOVE WS-REORDER-POINT       TO RA-REORDER-POINT
+                   MOVE DATE1                  TO RA-DATE
+                   MOVE TIME1                  TO RA-TIME
+                   EXEC CICS WRITEQ TD QUEUE(WS-ALERT-QNAME)
+                             FROM(REORDER-ALERT-RECORD)
+                             LENGTH(LENGTH OF REORDER-ALERT-RECORD)
+                   END-EXEC
+               END-IF
+           END-IF
+           EXIT.
                                                                         98400000
                                                                         99200000
\ No newline at end of file
