@@ -92,6 +92,15 @@
                                                                         08100000
        01 CONSTANTS.                                                    08200000
            03 LINK-COMMAREA-LENGTH     PIC S9(4) COMP VALUE 998.        08300000
+      *    How long a terminal may sit on a sent map with no response   08310000
+      *    before it is timed out - HHMMSS - change here to retune it   08320000
+           03 IDLE-TIMEOUT-INTERVAL    PIC X(6)       VALUE '001500'.   08330000
+      *    Marker passed on the interval-control START that drives the 08340000
+      *    idle-timeout task, so MAINLINE can tell a timeout apart from 08350000
+      *    real terminal input                                         08360000
+           03 IDLE-TIMEOUT-FLAG        PIC X(8)       VALUE 'IDLETMOT'. 08370000
+      *    Transaction the terminal is handed back to once timed out   08380000
+           03 SIGNON-TRANSID           PIC X(4)       VALUE 'CESN'.     08390000
                                                                         08400000
        01 WORKING-VARIABLES.                                            08500000
            03 WS-LOOP-COUNTER          PIC S9(4) COMP.                  08600000
@@ -130,6 +139,9 @@
                05 WS-INQ-ITEM-LIST-DEPTH   PIC S9(4) COMP VALUE 1.      11900000
                05 WS-INQ-ITEM-LIST-CURRENT PIC S9(4) COMP VALUE 1.      12000000
                05 WS-INQ-QNAME             PIC X(10) VALUE SPACES.      12100000
+               05 WS-TIMER-REQID           PIC X(8)  VALUE SPACES.      12110000
+               05 WS-IDLE-TIMEOUT-DATA     PIC X(8)  VALUE SPACES.      12120000
+               05 WS-RETRIEVE-RESP         PIC S9(8) COMP.              12130000
                                                                         12200000
                                                                         12300000
        01 DEBUG.                                                        12400000
@@ -173,6 +185,30 @@
            MOVE EIBTRMID TO WS-TERMID.                                  16200000
            MOVE EIBTASKN TO WS-TASKNUM.                                 16300000
                                                                         16400000
+      *    Name of this terminal's pending idle-timeout START, if any   16410000
+           STRING WS-TERMID 'IT' DELIMITED BY SIZE                      16420000
+               INTO WS-TIMER-REQID                                      16430000
+           END-STRING                                                   16440000
+                                                                        16450000
+      *    Data queued on the interval-control START that drives the    16452000
+      *    idle-timeout task is not delivered via DFHCOMMAREA - it      16454000
+      *    must be picked up with RETRIEVE                              16456000
+           EXEC CICS RETRIEVE INTO(WS-IDLE-TIMEOUT-DATA)                16458000
+                     LENGTH(LENGTH OF IDLE-TIMEOUT-FLAG)                16459000
+                     RESP(WS-RETRIEVE-RESP)                             16459500
+           END-EXEC                                                     16459800
+
+           IF WS-RETRIEVE-RESP EQUAL DFHRESP(NORMAL)                    16460000
+      *        This task was driven by the idle-timeout timer, not by  16470000
+      *        real terminal input - clean up and hand the terminal    16480000
+      *        back to the sign-on transaction                         16490000
+               PERFORM IDLE-TIMEOUT-EXIT                                16500000
+           END-IF                                                      16510000
+                                                                        16520000
+      *    Real terminal input has arrived - cancel the idle timer     16530000
+      *    that was armed for the map now being responded to           16540000
+           PERFORM CANCEL-IDLE-TIMER                                    16550000
+                                                                        16560000
            IF EIBCALEN EQUAL ZERO                                       16500000
       *    First invocation - read configuration                        16600000
                EXEC CICS READ FILE('EXMPCONF')                          16700000
@@ -276,6 +312,9 @@
                    PERFORM INVALID-MENU-INPUT                           26500000
            END-EVALUATE                                                 26600000
                                                                         26700000
+      * Arm the idle timer for the map just sent, then return to caller 26750000
+           PERFORM START-IDLE-TIMER.                                    26760000
+                                                                        26770000
       * Return to caller                                                26800000
            EXEC CICS RETURN TRANSID(WS-TRANSID)                         26900000
                             COMMAREA(WS-COMMAREA)                       27000000
@@ -824,6 +863,47 @@
            END-IF                                                       98000000
            EXIT.                                                        98200000
                                                                         98400000
+      *================================================================*98410000
+      * Procedure to arm the idle-timeout timer for this terminal, so  *98420000
+      *   an abandoned terminal sitting on a sent map is timed out     *98430000
+      *   instead of holding session state indefinitely                *98440000
+      *================================================================*98450000
+        START-IDLE-TIMER.                                               98460000
+           EXEC CICS START TRANSID(WS-TRANSID)                          98470000
+                            TERMID(WS-TERMID)                           98480000
+                            REQID(WS-TIMER-REQID)                       98490000
+                            INTERVAL(IDLE-TIMEOUT-INTERVAL)              98500000
+                            FROM(IDLE-TIMEOUT-FLAG)                      98510000
+                            LENGTH(LENGTH OF IDLE-TIMEOUT-FLAG)          98520000
+           END-EXEC.                                                    98530000
+           EXIT.                                                        98540000
+                                                                        98550000
+      *================================================================*98560000
+      * Procedure to cancel this terminal's idle-timeout timer, now    *98570000
+      *   that real terminal input has arrived for the map it was     *98580000
+      *   armed against                                                *98590000
+      *================================================================*98600000
+        CANCEL-IDLE-TIMER.                                              98610000
+           EXEC CICS CANCEL REQID(WS-TIMER-REQID) NOHANDLE              98620000
+           END-EXEC.                                                    98630000
+           EXIT.                                                        98640000
+                                                                        98650000
+      *================================================================*98660000
+      * Procedure to handle an idle-timeout: clean up any TS queue     *98670000
+      *   this session was holding, sign the terminal off, and hand    *98680000
+      *   it back to the sign-on transaction, so a supervisor does not *98690000
+      *   have to manually clear an abandoned terminal's session state *98700000
+      *================================================================*98710000
+        IDLE-TIMEOUT-EXIT.                                              98720000
+           IF PROCESSING-INQ-MAP                                        98730000
+               PERFORM DELETE-INQ-Q                                     98740000
+           END-IF                                                       98750000
+           EXEC CICS SIGNOFF NOHANDLE                                   98760000
+           END-EXEC                                                     98770000
+           EXEC CICS RETURN TRANSID(SIGNON-TRANSID)                     98780000
+           END-EXEC.                                                    98790000
+           EXIT.                                                        98800000
+                                                                        98810000
         DEBUG-OUT.                                                      98600000
            IF DEBUG-ON                                                  98800000
                EXEC CICS WRITEQ TS  QUEUE('DEBUG-Q')                    99000000
