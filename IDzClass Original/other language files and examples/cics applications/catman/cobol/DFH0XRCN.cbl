@@ -0,0 +1,259 @@
+       CBL CICS('COBOL3') APOST                                         00200000
+      ******************************************************************00400000
+      *                                                                *00600000
+      * MODULE NAME = DFH0XRCN                                         *00800000
+      *                                                                *01000000
+      * DESCRIPTIVE NAME = CICS     (Samples) Example Application -    *01200000
+      *                          Simulated/live datastore reconciler   *01400000
+      *                                                                *01600000
+      *  @BANNER_START                           01                    *01633300
+      *  Licensed Materials - Property of IBM                          *01666600
+      *                                                                *01699900
+      *  5655-M15              DFH0XRCN                                *01733200
+      *                                                                *01766500
+      *  (C) Copyright IBM Corp. 2005                                  *01799800
+      *                                                                *01833100
+      *  CICS                                                          *01866400
+      *  (Element of CICS Transaction Server                           *01899700
+      *  for z/OS, Version 3 Release 1)                                *01933000
+      *  @BANNER_END                                                   *01966300
+      *                                                                *02000000
+      * STATUS = 6.4.0                                                 *02200000
+      *                                                                *02400000
+      * TRANSACTION NAME = n/a                                         *02600000
+      *                                                                *02800000
+      * FUNCTION =                                                     *03000000
+      *      QA utility for a test region where both the simulated     *03200000
+      *      datastore (DFH0XSDS) and the real VSAM datastore          *03400000
+      *      (DFH0XVDS) are available. It drives the same sequence of  *03600000
+      *      CATALOG-INQUIRE-SINGLE requests through both, one item    *03800000
+      *      reference at a time across the stub's 15-item range, and  *04000000
+      *      compares the WS-CAT-ITEM data each returns, so a change   *04200000
+      *      to the real catalog can be confirmed against the stub's   *04400000
+      *      canned data (or vice versa) before it surfaces as an      *04600000
+      *      unexplained discrepancy in a demo.                        *04800000
+      *                                                                *05000000
+      *----------------------------------------------------------------*05200000
+      *                                                                *05400000
+      * ENTRY POINT = DFH0XRCN                                         *05600000
+      *                                                                *05800000
+      *----------------------------------------------------------------*06000000
+      *                                                                *06200000
+      * CHANGE ACTIVITY :                                              *06400000
+      *                                                                *06600000
+      *      $MOD(DFH0XRCN),COMP(SAMPLES),PROD(CICS    ):              *06800000
+      *                                                                *07000000
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *07200000
+      *   $D0= I07544 640 050318 HDIPCB  : ExampleApp: Reconciliation  *07400000
+      *                                                                *07600000
+      ******************************************************************07800000
+       IDENTIFICATION DIVISION.                                         08000000
+       PROGRAM-ID. DFH0XRCN.                                            08200000
+       ENVIRONMENT DIVISION.                                            08400000
+       CONFIGURATION SECTION.                                           08600000
+       DATA DIVISION.                                                   08800000
+       WORKING-STORAGE SECTION.                                         09000000
+      *----------------------------------------------------------------*09200000
+      * Common defintions                                              *09400000
+      *----------------------------------------------------------------*09600000
+      * Run time (debug) infomation for this invocation                 09800000
+        01  WS-HEADER.                                                  10000000
+           03 WS-EYECATCHER            PIC X(16)                        10200000
+                                        VALUE 'DFH0XRCN------WS'.       10400000
+           03 WS-TRANSID               PIC X(4).                        10600000
+           03 WS-TERMID                PIC X(4).                        10800000
+           03 WS-TASKNUM               PIC 9(7).                        11000000
+           03 WS-CALEN                 PIC S9(4) COMP.                  11200000
+                                                                        11400000
+      * Variables for time/date processing                              11600000
+       01  ABS-TIME                    PIC S9(8) COMP VALUE +0.         11800000
+       01  TIME1                       PIC X(8)  VALUE SPACES.          12000000
+       01  DATE1                       PIC X(10) VALUE SPACES.          12200000
+                                                                        12400000
+      * Error/report message structure, written to TD QUEUE(CSMT) for   12600000
+      * both per-item mismatches and the end-of-run summary             12800000
+       01  ERROR-MSG.                                                   13000000
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.          13200000
+           03 FILLER                   PIC X     VALUE SPACES.          13400000
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.          13600000
+           03 FILLER                   PIC X(9)  VALUE ' DFH0XRCN'.     13800000
+           03 FILLER                   PIC X(11) VALUE ' REQUESTID='.   14000000
+           03 EM-REQUEST-ID            PIC X(6)  VALUE SPACES.          14200000
+           03 FILLER                   PIC X     VALUE SPACES.          14400000
+           03 EM-DETAIL                PIC X(50) VALUE SPACES.          14600000
+                                                                        14800000
+      * Program names to LINK to                                        15000000
+       01 CONSTANTS.                                                    15200000
+           03 LINK-COMMAREA-LENGTH     PIC S9(4) COMP VALUE 998.        15400000
+           03 WS-SDS-PROG              PIC X(8)  VALUE 'DFH0XSDS'.      15600000
+           03 WS-VDS-PROG              PIC X(8)  VALUE 'DFH0XVDS'.      15800000
+           03 WS-FIRST-ITEM-REF        PIC 9(4)  VALUE 0010.            16000000
+           03 WS-LAST-ITEM-REF         PIC 9(4)  VALUE 0150.            16200000
+           03 WS-ITEM-REF-INCR         PIC 9(4)  VALUE 0010.            16400000
+                                                                        16600000
+      * Working storage copy of the Communication Area, reused for      16800000
+      * both the DFH0XSDS and the DFH0XVDS request/response             17000000
+       01 WS-COMMAREA.                                                  17200000
+           COPY DFH0XCP1.                                               17400000
+                                                                        17600000
+      * Raw copies of each program's response, saved off so the two     17800000
+      * can be compared once both LINKs have completed                  18000000
+       01 SDS-COMMAREA-SAVE            PIC X(998) VALUE LOW-VALUES.     18200000
+       01 VDS-COMMAREA-SAVE            PIC X(998) VALUE LOW-VALUES.     18400000
+                                                                        18600000
+      * Fields extracted from each side's CA-SINGLE-ITEM for comparison 18800000
+       01 SDS-ITEM.                                                     19000000
+           03 SDS-ITEM-REF             PIC 9(4).                        19200000
+           03 SDS-DESCRIPTION          PIC X(40).                       19400000
+           03 SDS-DEPARTMENT           PIC 9(3).                        19600000
+           03 SDS-COST                 PIC X(6).                        19800000
+           03 SDS-IN-STOCK             PIC 9(4).                        20000000
+           03 SDS-ON-ORDER             PIC 9(3).                        20200000
+       01 VDS-ITEM.                                                     20400000
+           03 VDS-ITEM-REF             PIC 9(4).                        20600000
+           03 VDS-DESCRIPTION          PIC X(40).                       20800000
+           03 VDS-DEPARTMENT           PIC 9(3).                        21000000
+           03 VDS-COST                 PIC X(6).                        21200000
+           03 VDS-IN-STOCK             PIC 9(4).                        21400000
+           03 VDS-ON-ORDER             PIC 9(3).                        21600000
+                                                                        21800000
+      * Working counters for the reconciliation run                     22000000
+       01 RECONCILE-COUNTERS.                                           22200000
+           03 WS-ITEM-REF-CHECK        PIC 9(4)  VALUE 0.               22400000
+           03 WS-ITEMS-CHECKED         PIC 9(4)  VALUE 0.               22600000
+           03 WS-MISMATCH-COUNT        PIC 9(4)  VALUE 0.               22800000
+                                                                        23000000
+      *----------------------------------------------------------------*23200000
+                                                                        23400000
+      ******************************************************************23600000
+      *    L I N K A G E   S E C T I O N                                23800000
+      ******************************************************************24000000
+       LINKAGE SECTION.                                                 24200000
+       01 DFHCOMMAREA                  PIC X(1).                        24400000
+                                                                        24600000
+      ******************************************************************24800000
+      *    P R O C E D U R E S                                          25000000
+      ******************************************************************25200000
+       PROCEDURE DIVISION.                                              25400000
+                                                                        25600000
+      *----------------------------------------------------------------*25800000
+       MAINLINE SECTION.                                                26000000
+                                                                        26200000
+      *----------------------------------------------------------------*26400000
+      * initialize working storage variables                            26600000
+           INITIALIZE WS-HEADER.                                        26800000
+           INITIALIZE ERROR-MSG.                                        27000000
+                                                                        27200000
+      * set up general variable                                         27400000
+           MOVE EIBTRNID TO WS-TRANSID.                                 27600000
+           MOVE EIBTRMID TO WS-TERMID.                                  27800000
+           MOVE EIBTASKN TO WS-TASKNUM.                                 28000000
+                                                                        28200000
+      * Drive the same CATALOG-INQUIRE-SINGLE request through both      28400000
+      * datastores for every item in the stub's canned range, and       28600000
+      * diff the two responses                                          28800000
+           PERFORM RECONCILE-ITEM THRU RECONCILE-ITEM-EXIT              29000000
+                   VARYING WS-ITEM-REF-CHECK                            29200000
+                   FROM WS-FIRST-ITEM-REF BY WS-ITEM-REF-INCR           29400000
+                   UNTIL WS-ITEM-REF-CHECK > WS-LAST-ITEM-REF           29600000
+                                                                        29800000
+           PERFORM WRITE-SUMMARY-MESSAGE                                30000000
+                                                                        30200000
+      * This is a one-shot QA utility, not a conversational task        30400000
+           EXEC CICS RETURN END-EXEC.                                   30600000
+                                                                        30800000
+       MAINLINE-EXIT.                                                   31000000
+           EXIT.                                                        31200000
+      *----------------------------------------------------------------*31400000
+                                                                        31600000
+      *================================================================*31800000
+      * Procedure to write a message to TD QUEUE(CSMT)                 *32000000
+      *   message will include Date, Time, Program Name,               *32200000
+      *   and error details.                                           *32400000
+      *================================================================*32600000
+       WRITE-ERROR-MESSAGE.                                             32800000
+      * Obtain and format current time and date                         33000000
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)                          33200000
+           END-EXEC                                                     33400000
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)                       33600000
+                     MMDDYYYY(DATE1)                                    33800000
+                     TIME(TIME1)                                        34000000
+           END-EXEC                                                     34200000
+           MOVE DATE1 TO EM-DATE                                        34400000
+           MOVE TIME1 TO EM-TIME                                        34600000
+      * Write output message to TDQ                                     34800000
+           EXEC CICS WRITEQ TD QUEUE('CSMT')                            35000000
+                     FROM(ERROR-MSG)                                    35200000
+                     LENGTH(LENGTH OF ERROR-MSG)                        35400000
+           END-EXEC.                                                    35600000
+           EXIT.                                                        35800000
+                                                                        36000000
+      *================================================================*36200000
+      * Procedure to LINK to both datastores for one item reference    *36400000
+      *   and compare the CA-SINGLE-ITEM data they each return         *36600000
+      *================================================================*36800000
+        RECONCILE-ITEM.                                                 37000000
+           MOVE LOW-VALUE TO CA-REQUEST-ID                              37200000
+           MOVE '01INQS' TO CA-REQUEST-ID                               37400000
+           MOVE WS-ITEM-REF-CHECK TO CA-ITEM-REF-REQ                    37600000
+           EXEC CICS LINK PROGRAM(WS-SDS-PROG)                          37800000
+                          COMMAREA(WS-COMMAREA)                         38000000
+                          DATALENGTH(LINK-COMMAREA-LENGTH)              38200000
+           END-EXEC                                                     38400000
+           MOVE WS-COMMAREA TO SDS-COMMAREA-SAVE                        38600000
+                                                                        38800000
+           MOVE LOW-VALUE TO CA-REQUEST-ID                              39000000
+           MOVE '01INQS' TO CA-REQUEST-ID                               39200000
+           MOVE WS-ITEM-REF-CHECK TO CA-ITEM-REF-REQ                    39400000
+           EXEC CICS LINK PROGRAM(WS-VDS-PROG)                          39600000
+                          COMMAREA(WS-COMMAREA)                         39800000
+                          DATALENGTH(LINK-COMMAREA-LENGTH)              40000000
+           END-EXEC                                                     40200000
+           MOVE WS-COMMAREA TO VDS-COMMAREA-SAVE                        40400000
+                                                                        40600000
+           MOVE SDS-COMMAREA-SAVE TO WS-COMMAREA                        40800000
+           MOVE CA-SNGL-ITEM-REF    TO SDS-ITEM-REF                     41000000
+           MOVE CA-SNGL-DESCRIPTION TO SDS-DESCRIPTION                  41200000
+           MOVE CA-SNGL-DEPARTMENT  TO SDS-DEPARTMENT                   41400000
+           MOVE CA-SNGL-COST        TO SDS-COST                         41600000
+           MOVE IN-SNGL-STOCK       TO SDS-IN-STOCK                     41800000
+           MOVE ON-SNGL-ORDER       TO SDS-ON-ORDER                     42000000
+                                                                        42200000
+           MOVE VDS-COMMAREA-SAVE TO WS-COMMAREA                        42400000
+           MOVE CA-SNGL-ITEM-REF    TO VDS-ITEM-REF                     42600000
+           MOVE CA-SNGL-DESCRIPTION TO VDS-DESCRIPTION                  42800000
+           MOVE CA-SNGL-DEPARTMENT  TO VDS-DEPARTMENT                   43000000
+           MOVE CA-SNGL-COST        TO VDS-COST                         43200000
+           MOVE IN-SNGL-STOCK       TO VDS-IN-STOCK                     43400000
+           MOVE ON-SNGL-ORDER       TO VDS-ON-ORDER                     43600000
+                                                                        43800000
+           ADD 1 TO WS-ITEMS-CHECKED                                    44000000
+                                                                        44200000
+           IF SDS-DESCRIPTION NOT EQUAL VDS-DESCRIPTION                 44400000
+              OR SDS-DEPARTMENT NOT EQUAL VDS-DEPARTMENT                44600000
+              OR SDS-COST NOT EQUAL VDS-COST                            44800000
+              OR SDS-IN-STOCK NOT EQUAL VDS-IN-STOCK                    45000000
+              OR SDS-ON-ORDER NOT EQUAL VDS-ON-ORDER                    45200000
+               ADD 1 TO WS-MISMATCH-COUNT                               45400000
+               MOVE WS-ITEM-REF-CHECK TO EM-REQUEST-ID                  45600000
+               MOVE ' DATASTORE MISMATCH ON ITEM REF ABOVE'             45800000
+                    TO EM-DETAIL                                        46000000
+               PERFORM WRITE-ERROR-MESSAGE                              46200000
+           END-IF                                                       46400000
+                                                                        46600000
+           EXIT.                                                        46800000
+        RECONCILE-ITEM-EXIT.                                            47000000
+           EXIT.                                                        47200000
+                                                                        47400000
+      *================================================================*47600000
+      * Procedure to write the end-of-run reconciliation totals        *47800000
+      *================================================================*48000000
+        WRITE-SUMMARY-MESSAGE.                                          48200000
+           MOVE SPACES TO EM-REQUEST-ID                                 48400000
+           STRING 'ITEMS CHECKED=' DELIMITED BY SIZE                    48500000
+                  WS-ITEMS-CHECKED DELIMITED BY SIZE                    48600000
+                  ' MISMATCH='     DELIMITED BY SIZE                    48700000
+                  WS-MISMATCH-COUNT DELIMITED BY SIZE                   48800000
+                  INTO EM-DETAIL                                        48900000
+           PERFORM WRITE-ERROR-MESSAGE                                  49000000
+           EXIT.                                                        49200000
