@@ -0,0 +1,251 @@
+      ******************************************************************00400000
+      *                                                                *00600000
+      * MODULE NAME = DFH0XDSR                                        *00800000
+      *                                                                *01000000
+      * DESCRIPTIVE NAME = CICS     (Samples) Example Application -    *01200000
+      *                          Departmental spend rollup batch job   *01400000
+      *                                                                *01600000
+      *  @BANNER_START                           01                    *01633300
+      *  Licensed Materials - Property of IBM                          *01666600
+      *                                                                *01699900
+      *  5655-M15              DFH0XDSR                                *01733200
+      *                                                                *01766500
+      *  (C) Copyright IBM Corp. 2005                                  *01799800
+      *                                                                *01833100
+      *  CICS                                                          *01866400
+      *  (Element of CICS Transaction Server                           *01899700
+      *  for z/OS, Version 3 Release 1)                                *01933000
+      *  @BANNER_END                                                   *01966300
+      *                                                                *02000000
+      * STATUS = 6.4.0                                                 *02200000
+      *                                                                *02400000
+      * TRANSACTION NAME = n/a - batch                                 *02600000
+      *                                                                *02800000
+      * FUNCTION =                                                     *03000000
+      *      This is an offline batch job, run monthly, which reads    *03200000
+      *      the ORDLOG order history file written by the VSAM         *03400000
+      *      datastore module (DFH0XVDS) whenever an order is placed,  *03600000
+      *      and produces a departmental spend report broken out by    *03800000
+      *      CA-CHARGE-DEPT and item, so finance does not have to      *04000000
+      *      reconstruct departmental catalog spend from raw order     *04200000
+      *      transactions by hand.                                     *04400000
+      *                                                                *04600000
+      *----------------------------------------------------------------*04800000
+      *                                                                *05000000
+      * ENTRY POINT = DFH0XDSR                                         *05200000
+      *                                                                *05400000
+      *----------------------------------------------------------------*05600000
+      *                                                                *05800000
+      * CHANGE ACTIVITY :                                              *06000000
+      *                                                                *06200000
+      *      $MOD(DFH0XDSR),COMP(SAMPLES),PROD(CICS    ):              *06400000
+      *                                                                *06600000
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *06800000
+      *   $D0= I07544 640 050318 HDIPCB  : ExampleApp: Order history   *07000000
+      *                                                                *07200000
+      ******************************************************************07400000
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFH0XDSR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ORDLOG-FILE   ASSIGN TO ORDLOG
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS OL-KEY
+               FILE STATUS  IS  WS-ORDLOG-STATUS.
+
+           SELECT REPORT-FILE   ASSIGN TO DSRPT
+               FILE STATUS  IS  WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ORDLOG-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  ORDLOG-RECORD.
+           COPY DFH0XCP9.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-ORDLOG-STATUS           PIC XX  VALUE '00'.
+       01  WS-REPORT-STATUS           PIC XX  VALUE '00'.
+       01  WS-ORDLOG-EOF              PIC X   VALUE 'N'.
+      *
+       01  WORK-VARIABLES.
+           05  NUM-RECS-READ          PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-ROLLUP-LINES       PIC S9(4)   COMP-3  VALUE +0.
+      *
+      *        *******************************************
+      *          ROLLUP TABLE, ONE ENTRY PER DEPARTMENT/
+      *          ITEM COMBINATION SEEN ON ORDLOG. A LINEAR
+      *          SEARCH IS USED, IN KEEPING WITH THE SMALL
+      *          IN-MEMORY TABLES USED ELSEWHERE IN THIS
+      *          APPLICATION (E.G. CA-CAT-ITEM OCCURS 15).
+      *        *******************************************
+       01  ROLLUP-MAX                 PIC S9(4) COMP-3 VALUE +200.
+       01  ROLLUP-TABLE.
+           05  ROLLUP-ENTRY OCCURS 200 TIMES
+                   INDEXED BY ROLLUP-IDX.
+               10  RU-CHARGE-DEPT     PIC X(8)  VALUE SPACES.
+               10  RU-ITEM-REF        PIC 9(4)  VALUE 0.
+               10  RU-DESCRIPTION     PIC X(40) VALUE SPACES.
+               10  RU-QUANTITY        PIC 9(7)  VALUE 0.
+               10  RU-SPEND           PIC 9(9)V99 VALUE 0.
+       01  ROLLUP-COUNT               PIC S9(4) COMP-3 VALUE +0.
+       01  ROLLUP-FOUND-SW            PIC X     VALUE 'N'.
+           88  ROLLUP-FOUND                 VALUE 'Y'.
+       01  WS-ORDER-SPEND             PIC 9(9)V99 VALUE 0.
+       01  WS-UNIT-COST               PIC 9(3)V99 VALUE 0.
+      *
+      *        *******************
+      *            report lines
+      *        *******************
+       01  RPT-HEADER1.
+           05  FILLER                 PIC X(50)
+                     VALUE 'DEPARTMENTAL CATALOG SPEND ROLLUP REPORT'.
+       01  RPT-HEADER2.
+           05  FILLER                 PIC X(10)  VALUE 'DEPT'.
+           05  FILLER                 PIC X(6)   VALUE 'ITEM'.
+           05  FILLER                 PIC X(42)  VALUE 'DESCRIPTION'.
+           05  FILLER                 PIC X(10)  VALUE 'QTY'.
+           05  FILLER                 PIC X(15)  VALUE 'SPEND'.
+       01  RPT-DETAIL.
+           05  RPT-CHARGE-DEPT        PIC X(8).
+           05  FILLER                 PIC X(2)   VALUE SPACES.
+           05  RPT-ITEM-REF           PIC 9(4).
+           05  FILLER                 PIC X(2)   VALUE SPACES.
+           05  RPT-DESCRIPTION        PIC X(40).
+           05  FILLER                 PIC X(2)   VALUE SPACES.
+           05  RPT-QUANTITY           PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(2)   VALUE SPACES.
+           05  RPT-SPEND              PIC ZZZ,ZZZ,ZZ9.99.
+       01  RPT-SPACES                 PIC X(132) VALUE SPACES.
+       01  RPT-SUMMARY.
+           05  FILLER                 PIC X(15) VALUE 'RECORDS READ: '.
+           05  RPT-RECS-READ          PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(15) VALUE ' ROLLUP LINES: '.
+           05  RPT-ROLLUP-LINES       PIC ZZZ,ZZ9.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+
+       000-MAIN.
+           DISPLAY 'DFH0XDSR STARTED...'.
+           PERFORM 900-OPEN-FILES.
+           PERFORM 800-INIT-REPORT.
+
+           PERFORM 100-PROCESS-ORDLOG-RECORD THROUGH 100-EXIT
+                   UNTIL WS-ORDLOG-EOF = 'Y' .
+
+           PERFORM 200-PRINT-ROLLUP-DETAIL THROUGH 200-EXIT
+                   VARYING ROLLUP-IDX FROM 1 BY 1
+                   UNTIL ROLLUP-IDX > ROLLUP-COUNT.
+
+           PERFORM 300-PRINT-SUMMARY.
+           PERFORM 905-CLOSE-FILES.
+           DISPLAY 'DFH0XDSR ENDED'.
+           GOBACK .
+
+       100-PROCESS-ORDLOG-RECORD.
+           PERFORM 700-READ-ORDLOG-FILE.
+           IF WS-ORDLOG-EOF = 'Y'
+               GO TO 100-EXIT.
+           ADD +1 TO NUM-RECS-READ.
+           MOVE OL-UNIT-COST TO WS-UNIT-COST.
+           COMPUTE WS-ORDER-SPEND = WS-UNIT-COST * OL-QUANTITY-REQ.
+           PERFORM 400-FIND-OR-ADD-ROLLUP.
+           ADD OL-QUANTITY-REQ  TO RU-QUANTITY (ROLLUP-IDX).
+           ADD WS-ORDER-SPEND TO RU-SPEND  (ROLLUP-IDX).
+       100-EXIT.
+           EXIT.
+
+      *        ***********************************************
+      *          LOCATE THE ROLLUP ENTRY FOR THIS DEPARTMENT/
+      *          ITEM, ADDING A NEW ONE IF THIS IS THE FIRST
+      *          ORDLOG RECORD SEEN FOR THAT COMBINATION.
+      *        ***********************************************
+       400-FIND-OR-ADD-ROLLUP.
+           MOVE 'N' TO ROLLUP-FOUND-SW.
+           PERFORM 410-SEARCH-ROLLUP THROUGH 410-EXIT
+                   VARYING ROLLUP-IDX FROM 1 BY 1
+                   UNTIL ROLLUP-IDX > ROLLUP-COUNT
+                      OR ROLLUP-FOUND.
+           IF NOT ROLLUP-FOUND
+               IF ROLLUP-COUNT < ROLLUP-MAX
+                   ADD +1 TO ROLLUP-COUNT
+                   SET ROLLUP-IDX TO ROLLUP-COUNT
+                   MOVE OL-CHARGE-DEPT TO RU-CHARGE-DEPT (ROLLUP-IDX)
+                   MOVE OL-ITEM-REF-NUMBER TO RU-ITEM-REF (ROLLUP-IDX)
+                   MOVE OL-DESCRIPTION TO RU-DESCRIPTION (ROLLUP-IDX)
+               ELSE
+                   DISPLAY 'ROLLUP TABLE FULL, RECORD DROPPED: '
+                           OL-CHARGE-DEPT ' ' OL-ITEM-REF-NUMBER
+                   SET ROLLUP-IDX TO ROLLUP-COUNT
+               END-IF
+           END-IF.
+
+       410-SEARCH-ROLLUP.
+           IF RU-CHARGE-DEPT (ROLLUP-IDX) = OL-CHARGE-DEPT
+              AND RU-ITEM-REF (ROLLUP-IDX) = OL-ITEM-REF-NUMBER
+               SET ROLLUP-FOUND TO TRUE
+           END-IF.
+       410-EXIT.
+           EXIT.
+
+       200-PRINT-ROLLUP-DETAIL.
+           MOVE RU-CHARGE-DEPT (ROLLUP-IDX) TO RPT-CHARGE-DEPT.
+           MOVE RU-ITEM-REF    (ROLLUP-IDX) TO RPT-ITEM-REF.
+           MOVE RU-DESCRIPTION (ROLLUP-IDX) TO RPT-DESCRIPTION.
+           MOVE RU-QUANTITY    (ROLLUP-IDX) TO RPT-QUANTITY.
+           MOVE RU-SPEND       (ROLLUP-IDX) TO RPT-SPEND.
+           WRITE REPORT-RECORD FROM RPT-DETAIL.
+           ADD +1 TO NUM-ROLLUP-LINES.
+       200-EXIT.
+           EXIT.
+
+       300-PRINT-SUMMARY.
+           WRITE REPORT-RECORD FROM RPT-SPACES AFTER 1.
+           MOVE NUM-RECS-READ    TO RPT-RECS-READ.
+           MOVE NUM-ROLLUP-LINES TO RPT-ROLLUP-LINES.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY.
+
+       700-READ-ORDLOG-FILE.
+           READ ORDLOG-FILE
+             AT END MOVE 'Y' TO WS-ORDLOG-EOF .
+           IF WS-ORDLOG-STATUS NOT = '00'
+              AND WS-ORDLOG-STATUS NOT = '10'
+               DISPLAY 'ERROR ON ORDLOG FILE READ.  CODE:'
+                       WS-ORDLOG-STATUS
+               MOVE 'Y' TO WS-ORDLOG-EOF.
+
+       800-INIT-REPORT.
+           WRITE REPORT-RECORD FROM RPT-HEADER1 AFTER PAGE.
+           WRITE REPORT-RECORD FROM RPT-SPACES  AFTER 1.
+           WRITE REPORT-RECORD FROM RPT-HEADER2.
+
+       900-OPEN-FILES.
+           OPEN INPUT    ORDLOG-FILE
+                OUTPUT   REPORT-FILE .
+           IF WS-ORDLOG-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING ORDLOG FILE. RC:'
+                     WS-ORDLOG-STATUS
+             DISPLAY 'ENDING PROGRAM DUE TO FILE ERROR'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'Y' TO WS-ORDLOG-EOF.
+
+       905-CLOSE-FILES.
+           CLOSE ORDLOG-FILE .
+           CLOSE REPORT-FILE .
+
+      * END OF PROGRAM DFH0XDSR
