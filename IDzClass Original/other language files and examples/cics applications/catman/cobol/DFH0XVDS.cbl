@@ -431,7 +431,7 @@
         UPDATE-FILE-END.                                                94300000
            EXIT.                                                        94600000
                                                                         94900000
-      *================================================================*95200000
+      *================================================================*95280000
       * Procedure to handle unknown requests                           *95500000
       *================================================================*95800000
         REQUEST-NOT-RECOGNISED.                                         96100000
