@@ -80,6 +80,43 @@
        01 WORKING-VARIABLES.                                            20400000
            03 WS-RETURN-CODE           PIC S9(8) COMP.                  20700000
                                                                         21000000
+      * TS queue that DFH0XCFG writes to whenever the configuration
+      * is changed on-line -- checked once per invocation so a new
+      * datastore/dispatcher setting is picked up without a NEWCOPY
+       01 WS-CFG-BROADCAST-QNAME       PIC X(8)  VALUE 'CFGBCST'.
+       01 CFG-CHANGE-RECORD.
+           03 CFG-CHG-DATE             PIC X(8)  VALUE SPACES.
+           03 CFG-CHG-TIME             PIC X(6)  VALUE SPACES.
+       01 WS-TS-RESP                   PIC S9(8) COMP.
+       01 WS-TS-ITEM                   PIC S9(4) COMP VALUE 1.
+
+      * Order details saved off while a preliminary stock check is
+      * made, since CA-REQUEST-SPECIFIC is shared storage and gets
+      * overwritten by the '01INQS' request built for that check
+       01 WS-SAVED-ORDER-REQUEST.
+           03 WS-SAVED-USERID          PIC X(8).
+           03 WS-SAVED-CHARGE-DEPT     PIC X(8).
+           03 WS-SAVED-ITEM-REF-NUMBER PIC 9(4).
+           03 WS-SAVED-QUANTITY-REQ    PIC 9(3).
+           03 WS-SAVED-DESCRIPTION     PIC X(40).
+           03 WS-SAVED-UNIT-COST       PIC X(6).
+
+      * CA-ORDER-LINE saved off before the loop below starts, since
+      * the first line's stock check overwrites the front of the
+      * shared commarea and would otherwise take the later lines
+      * with it
+       01 WS-SAVED-ORDER-LINES.
+           03 WS-SAVED-LINE OCCURS 15 TIMES.
+               05 WS-SAVED-LINE-ITEM-REF  PIC 9(4).
+               05 WS-SAVED-LINE-QTY       PIC 9(3).
+       01 WS-ORDER-LINE-COUNT          PIC 9(2).
+       01 WS-ORDER-LINE-IDX            PIC S9(4) COMP.
+
+      * Order history record, one per order placed, written to the
+      * ORDLOG file so that order volumes can be reported on later
+       01 ORDLOG-RECORD.
+           COPY DFH0XCP9.
+
       * Key into the configuration file                                 21300000
        01 EXAMPLE-APP-CONFIG       PIC X(9)                             21600000
                VALUE 'EXMP-CONF'.                                       21900000
@@ -187,6 +224,8 @@
                EXEC CICS RETURN END-EXEC                                52500000
            END-IF                                                       52800000
                                                                         53100000
+           PERFORM CHECK-CONFIG-BROADCAST
+
            MOVE DATASTORE TO WS-DATASTORE-INUSE-FLAG                    53400000
                                                                         53700000
            EVALUATE DATASTORE                                           54000000
@@ -269,6 +308,37 @@
            END-EXEC.                                                    77100000
            EXIT.                                                        77400000
                                                                         77700000
+      *================================================================*
+      * Procedure to check for a configuration-change notification     *
+      *   left by DFH0XCFG.  The change record is logged to CSMT and   *
+      *   removed from the queue so it is only reported once; the     *
+      *   configuration itself was already re-read above.             *
+      *================================================================*
+       CHECK-CONFIG-BROADCAST.
+           EXEC CICS READQ TS QUEUE(WS-CFG-BROADCAST-QNAME)
+                     INTO(CFG-CHANGE-RECORD)
+                     ITEM(WS-TS-ITEM)
+                     RESP(WS-TS-RESP)
+           END-EXEC
+           IF WS-TS-RESP EQUAL DFHRESP(NORMAL)
+               MOVE CFG-CHG-DATE TO EM-DATE
+               MOVE CFG-CHG-TIME TO EM-TIME
+               MOVE ' CONFIGURATION CHANGE PICKED UP' TO EM-DETAIL
+               EXEC CICS WRITEQ TD QUEUE('CSMT')
+                         FROM(ERROR-MSG)
+                         LENGTH(LENGTH OF ERROR-MSG)
+               END-EXEC
+               EXEC CICS DELETEQ TS QUEUE(WS-CFG-BROADCAST-QNAME)
+                         RESP(WS-TS-RESP)
+               END-EXEC
+               IF WS-TS-RESP NOT EQUAL DFHRESP(NORMAL)
+                   MOVE ' CONFIG BROADCAST QUEUE DELETE FAILED' TO
+                        EM-DETAIL
+                   PERFORM WRITE-ERROR-MESSAGE
+               END-IF
+           END-IF.
+           EXIT.
+
       *================================================================*78000000
       * Procedure to link to Datastore program to inquire              *78300000
       *   on the catalog data                                          *78600000
@@ -281,25 +351,100 @@
            EXIT.                                                        80700000
                                                                         81000000
       *================================================================*81300000
+      * Procedure to check that enough stock is on hand to satisfy     *
+      *   the order before it is placed.  Uses an '01INQS' inquire-    *
+      *   single request against the ORIGINAL on-hand quantity, since  *
+      *   the VSAM datastore itself decrements stock as part of a      *
+      *   successful order and re-checking afterwards would either     *
+      *   double up the check or reject an order that exactly          *
+      *   depletes the remaining stock.                                *
+      *================================================================*
+        CHECK-STOCK-AVAILABILITY.
+           MOVE '01INQS' TO CA-REQUEST-ID
+           MOVE WS-SAVED-ITEM-REF-NUMBER TO CA-ITEM-REF-REQ
+           EXEC CICS LINK PROGRAM(WS-DATASTORE-PROG)
+                          COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           IF CA-RETURN-CODE EQUAL 00
+      * Save off the description/cost this inquire returned, since
+      * CA-REQUEST-SPECIFIC is shared storage and will be overwritten
+      * by the '01ORDR' request built next - needed later to log a
+      * complete order-history record on ORDLOG
+               MOVE CA-SNGL-DESCRIPTION TO WS-SAVED-DESCRIPTION
+               MOVE CA-SNGL-COST TO WS-SAVED-UNIT-COST
+               IF WS-SAVED-QUANTITY-REQ GREATER THAN IN-SNGL-STOCK
+                   MOVE '54' TO CA-RETURN-CODE
+                   MOVE 'INSUFFICIENT STOCK TO COMPLETE ORDER'
+                       TO CA-RESPONSE-MESSAGE
+               END-IF
+           END-IF
+           EXIT.
+
+      *================================================================*81300000
       * Procedure to link to Datastore program to place order,         *81600000
       *   send request to dispatcher and notify stock manager          *82000000
-      *   an order has been placed                                     *82400000
+      *   an order has been placed - one order can now cover several   *
+      *   catalog items, so the actual work is done a line at a time   *
+      *   by PROCESS-ORDER-LINE below                                  *82400000
       *================================================================*82800000
         PLACE-ORDER.                                                    83200000
            MOVE 'EXCATMAN: PLACE-ORDER' TO CA-RESPONSE-MESSAGE          83600000
-           EXEC CICS LINK PROGRAM(WS-DATASTORE-PROG)                    84000000
+
+           MOVE CA-USERID TO WS-SAVED-USERID
+           MOVE CA-CHARGE-DEPT TO WS-SAVED-CHARGE-DEPT
+
+      * A caller that only fills in the legacy single-item fields is
+      * treated as a one-line order, so PROCESS-ORDER-LINE never has
+      * to know whether CA-ORDER-LINE-COUNT was actually used
+           IF CA-ORDER-LINE-COUNT GREATER THAN ZERO
+               MOVE CA-ORDER-LINE-COUNT TO WS-ORDER-LINE-COUNT
+               MOVE CA-ORDER-LINE TO WS-SAVED-LINE
+           ELSE
+               MOVE 1 TO WS-ORDER-LINE-COUNT
+               MOVE CA-ITEM-REF-NUMBER TO WS-SAVED-LINE-ITEM-REF (1)
+               MOVE CA-QUANTITY-REQ TO WS-SAVED-LINE-QTY (1)
+           END-IF
+
+           PERFORM PROCESS-ORDER-LINE
+               VARYING WS-ORDER-LINE-IDX FROM 1 BY 1
+               UNTIL WS-ORDER-LINE-IDX GREATER THAN WS-ORDER-LINE-COUNT
+                  OR CA-RETURN-CODE NOT EQUAL ZERO
+           EXIT.
+
+      *================================================================*
+      * Procedure to check stock, place the order, dispatch it and     *
+      *   notify the stock manager for a single order line - performed *
+      *   once per line saved off in WS-SAVED-LINE by PLACE-ORDER      *
+      *================================================================*
+        PROCESS-ORDER-LINE.
+           MOVE WS-SAVED-LINE-ITEM-REF (WS-ORDER-LINE-IDX)
+               TO WS-SAVED-ITEM-REF-NUMBER
+           MOVE WS-SAVED-LINE-QTY (WS-ORDER-LINE-IDX)
+               TO WS-SAVED-QUANTITY-REQ
+
+           PERFORM CHECK-STOCK-AVAILABILITY
+
+           IF CA-RETURN-CODE EQUAL 00
+               MOVE '01ORDR' TO CA-REQUEST-ID
+               MOVE WS-SAVED-USERID TO CA-USERID
+               MOVE WS-SAVED-CHARGE-DEPT TO CA-CHARGE-DEPT
+               MOVE WS-SAVED-ITEM-REF-NUMBER TO CA-ITEM-REF-NUMBER
+               MOVE WS-SAVED-QUANTITY-REQ TO CA-QUANTITY-REQ
+
+               EXEC CICS LINK PROGRAM(WS-DATASTORE-PROG)                    84000000
                           COMMAREA(DFHCOMMAREA)                         84400000
-           END-EXEC                                                     84800000
+               END-EXEC                                                     84800000
+           END-IF
                                                                         85200000
            IF CA-RETURN-CODE EQUAL 00                                   85600000
       * Link to the Order dispatch program with details                 86000000
       *        Set up commarea for request                              86400000
                INITIALIZE WS-STOCK-COMMAREA                             86800000
                MOVE '01DSPO' TO CA-ORD-REQUEST-ID                       87200000
-               MOVE CA-USERID TO CA-ORD-USERID                          87600000
-               MOVE CA-CHARGE-DEPT TO CA-ORD-CHARGE-DEPT                88000000
-               MOVE CA-ITEM-REF-NUMBER TO CA-ORD-ITEM-REF-NUMBER        88400000
-               MOVE CA-QUANTITY-REQ TO CA-ORD-QUANTITY-REQ              88800000
+               MOVE WS-SAVED-USERID TO CA-ORD-USERID                    87600000
+               MOVE WS-SAVED-CHARGE-DEPT TO CA-ORD-CHARGE-DEPT          88000000
+               MOVE WS-SAVED-ITEM-REF-NUMBER TO CA-ORD-ITEM-REF-NUMBER  88400000
+               MOVE WS-SAVED-QUANTITY-REQ TO CA-ORD-QUANTITY-REQ        88800000
                EXEC CICS LINK PROGRAM (WS-DISPATCH-PROG)                89200000
                               COMMAREA(WS-STOCK-COMMAREA)               89600000
                END-EXEC                                                 90000000
@@ -315,9 +460,41 @@
                EXEC CICS LINK PROGRAM (WS-STOCKMANAGER-PROG)            91600000
                               COMMAREA(WS-STOCK-COMMAREA)               92000000
                END-EXEC                                                 92400000
+
+               PERFORM WRITE-ORDER-LOG-RECORD
            END-IF                                                       92800000
            EXIT.                                                        93200000
                                                                         93600000
+      *================================================================*
+      * Procedure to write an order-history record to the ORDLOG file  *
+      *   once an order has been placed and the stock manager told     *
+      *================================================================*
+        WRITE-ORDER-LOG-RECORD.
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+           MOVE WS-SAVED-CHARGE-DEPT TO OL-CHARGE-DEPT
+           MOVE DATE1 TO OL-DATE
+           MOVE TIME1 TO OL-TIME
+           MOVE WS-SAVED-ITEM-REF-NUMBER TO OL-ITEM-REF-NUMBER
+           MOVE WS-SAVED-DESCRIPTION TO OL-DESCRIPTION
+           MOVE WS-SAVED-QUANTITY-REQ TO OL-QUANTITY-REQ
+           MOVE WS-SAVED-UNIT-COST TO OL-UNIT-COST
+           MOVE WS-SAVED-USERID TO OL-USERID
+           EXEC CICS WRITE FILE('ORDLOG')
+                     FROM(ORDLOG-RECORD)
+                     RIDFLD(OL-KEY)
+                     RESP(WS-RETURN-CODE)
+           END-EXEC
+           IF WS-RETURN-CODE NOT EQUAL DFHRESP(NORMAL)
+               MOVE ' ERROR WRITING ORDLOG RECORD' TO EM-DETAIL
+               PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+           EXIT.
+                                                                        93600000
       *================================================================*94000000
       * Procedure to handle unknown requests                           *94400000
       *================================================================*94800000
