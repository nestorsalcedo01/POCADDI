@@ -90,6 +90,16 @@
                 88 SEND-DATAONLY               VALUE '2'.               07900000
                 88 SEND-ALARM                  VALUE '3'.               08000000
                                                                         08100000
+      * TS queue used to tell other running transactions (see
+      * DFH0XCMN) that the configuration has just changed, so they
+      * pick up the new datastore/dispatcher setting without a
+      * NEWCOPY or a restart
+       01 WS-CFG-BROADCAST-QNAME       PIC X(8)  VALUE 'CFGBCST'.
+       01 CFG-CHANGE-RECORD.
+           03 CFG-CHG-DATE             PIC X(8)  VALUE SPACES.
+           03 CFG-CHG-TIME             PIC X(6)  VALUE SPACES.
+       01 WS-TS-RESP                   PIC S9(8) COMP.
+
       * Working variables                                               08200000
        01 WORKING-VARIABLES.                                            08300000
            03 WS-RESPONSE-CODE                 PIC S9(8) COMP.          08400000
@@ -249,6 +259,7 @@
                                                                         23800000
                    IF DATA-VALID                                        23900000
                        PERFORM UPDATE-CONFIGURATION                     24000000
+                       PERFORM BROADCAST-CONFIG-CHANGE
                        PERFORM POPULATE-CONFIG-DATA                     24100000
                                                                         24200000
                        MOVE 'APPLICATION CONFIGURATION UPDATED' TO MSGO 24300000
@@ -296,6 +307,35 @@
            EXIT.                                                        32600000
                                                                         32800000
                                                                         33000000
+      *================================================================*
+      * Procedure to tell other transactions that the configuration
+      * has just been updated, by dropping a timestamped record on a
+      * TS queue.  DFH0XCMN re-reads the configuration file on every
+      * invocation regardless; this queue only drives a one-time CSMT
+      * log message on the first invocation that finds it, after
+      * which DFH0XCMN deletes it.
+      *================================================================*
+       BROADCAST-CONFIG-CHANGE.
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+           MOVE DATE1 TO CFG-CHG-DATE
+           MOVE TIME1 TO CFG-CHG-TIME
+           EXEC CICS WRITEQ TS QUEUE(WS-CFG-BROADCAST-QNAME)
+                     FROM(CFG-CHANGE-RECORD)
+                     LENGTH(LENGTH OF CFG-CHANGE-RECORD)
+                     RESP(WS-TS-RESP)
+           END-EXEC
+           IF WS-TS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE ' CONFIG CHANGE BROADCAST FAILED' TO EM-DETAIL
+               PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+           EXIT.
+
+
       *================================================================*33200000
       * Procedure to send the config panel BMS map                     *33400000
       *================================================================*33600000
