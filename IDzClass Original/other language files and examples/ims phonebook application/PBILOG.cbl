@@ -6,12 +6,16 @@
       * It is created from JRules Studio at 2009/05/27 14:47:27.
       * It includes following rules:
       *     validation.Zipcode
+      *     validation.ExtensionZipRegion
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 LOCALAREA.
            02 MAPPEDMETHOD1-MSG PIC X(40).
            02 STRTEMP1 PIC X(27) VALUE "The Zip Code is  not valid ".
+           02 MAPPEDMETHOD3-MSG PIC X(40).
+           02 STRTEMP2 PIC X(38)
+               VALUE "The Extension does not match the zip ".
        LINKAGE SECTION.
            COPY IMSPHBK2.
 
@@ -25,6 +29,7 @@
       * Task: mainflow#validation
        TASK2-MAINFLOW-VALIDATION.
            PERFORM RULE1-VALIDATION-ZIPCODE.
+           PERFORM RULE2-VALIDATION-EXTENSION-ZIP-REGION.
       * Rule: validation.Zipcode
        RULE1-VALIDATION-ZIPCODE.
            IF IN-ZIP-CODE OF IN-TEXT OF INPUT-AREA < 96162 AND
@@ -34,9 +39,25 @@
                PERFORM MAPPEDMETHOD2
            END-IF.
 
+      * Rule: validation.ExtensionZipRegion
+       RULE2-VALIDATION-EXTENSION-ZIP-REGION.
+           IF IN-ZIP-CODE OF IN-TEXT OF INPUT-AREA (1:1) = "9" AND
+           IN-EXTENSION OF IN-TEXT OF INPUT-AREA (1:1) NOT = "9"
+               MOVE STRTEMP2 OF LOCALAREA TO MAPPEDMETHOD3-MSG
+               PERFORM MAPPEDMETHOD3
+               PERFORM MAPPEDMETHOD4
+           END-IF.
+
       * Mapped method: Util.addMessage
        MAPPEDMETHOD1.
 
       * Mapped method: Util.reject
        MAPPEDMETHOD2.
-           MOVE MAPPEDMETHOD1-MSG TO OUT-FILL.
\ No newline at end of file
+           MOVE MAPPEDMETHOD1-MSG TO OUT-FILL.
+
+      * Mapped method: Util.addMessage
+       MAPPEDMETHOD3.
+
+      * Mapped method: Util.reject
+       MAPPEDMETHOD4.
+           MOVE MAPPEDMETHOD3-MSG TO OUT-FILL.
\ No newline at end of file
