@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  DFSIVA64
+       PROGRAM-ID.  DFSIVA64.
       *
       ********************************************************@SCPYRT**
       *                                                               *
@@ -99,6 +99,7 @@
        77  TEMP-TWO   PICTURE X(8) VALUE SPACES.
        77  REPLY      PICTURE X(16).
        77  APPROVED   PICTURE X(1).
+       77  HIST-TRAN-CODE PICTURE X(3) VALUE SPACES.
 
       * CONSTANTS
 
@@ -274,6 +275,23 @@
           02  SSA-KEY       PIC X(10).
           02  FILLER        PIC X VALUE ')'.
 
+      * UNQUALIFIED SSA FOR THE CHANGE-HISTORY DATABASE ROOT SEGMENT
+
+       01 HSSA1            PIC X(9)  VALUE 'H1111111 '.
+
+      * PRE-CHANGE COPY OF THE SEGMENT, ISRT'D TO THE CHANGE-HISTORY
+      * DATABASE AHEAD OF EVERY REPL OR DLET AGAINST THE PHONEBOOK
+      * DATABASE, SO A DISPUTED CHANGE CAN BE TRACED BACK LATER.
+
+       01  HIST-IOAREA.
+           02  HIST-TRAN         PIC  X(3).
+           02  HIST-DATE         PIC  9(6).
+           02  HIST-TIME         PIC  9(8).
+           02  HIST-LAST-NAME    PIC  X(10).
+           02  HIST-FIRST-NAME   PIC  X(10).
+           02  HIST-EXTENSION    PIC  X(10).
+           02  HIST-ZIP-CODE     PIC  X(7).
+
         COPY IMSPHBK2.
 
        LINKAGE SECTION.
@@ -317,8 +335,18 @@
            02  LENGTH-FB-KEY   PIC  9(4).
            02  NUMB-SENS-SEGS  PIC  9(4).
            02  KEY-FB-AREA     PIC  X(17).
+       01  HISTPCB.
+           02  DBD-NAME        PIC  X(8).
+           02  SEG-LEVEL       PIC  X(2).
+           02  HIST-STATUS     PIC  X(2).
+           02  PROC-OPTIONS    PIC  X(4).
+           02  RESERVE-DLI     PIC  X(4).
+           02  SEG-NAME-FB     PIC  X(8).
+           02  LENGTH-FB-KEY   PIC  9(4).
+           02  NUMB-SENS-SEGS  PIC  9(4).
+           02  KEY-FB-AREA     PIC  X(17).
 
-       PROCEDURE DIVISION USING IOPCB, DBPCB, GIPCB, GOPCB.
+       PROCEDURE DIVISION USING IOPCB, DBPCB, GIPCB, GOPCB, HISTPCB.
 
       * ON ENTRY IMS PASSES ADDRESSES FOR IOPCB, DBPCB, GIPCB AND GOPCB
 
@@ -474,6 +502,8 @@
            PERFORM GET-HOLD-UNIQUE-DB THRU GET-HOLD-UNIQUE-DB-END.
            IF DBSTATUS = SPACES
            THEN
+             MOVE 'UPD' TO HIST-TRAN-CODE
+             PERFORM HIST-DB THRU HIST-DB-END
              IF IN-FIRST-NAME NOT = SPACES
                MOVE 1 TO SET-DATA-FLAG
                MOVE IN-FIRST-NAME TO IO-FIRST-NAME
@@ -505,6 +535,8 @@
            PERFORM GET-HOLD-UNIQUE-DB THRU GET-HOLD-UNIQUE-DB-END.
            IF DBSTATUS = SPACES
            THEN
+              MOVE 'DEL' TO HIST-TRAN-CODE
+              PERFORM HIST-DB THRU HIST-DB-END
               MOVE IO-DATA TO OUT-DATA
               MOVE IO-COMMAND TO OUT-COMMAND
               PERFORM DLET-DB THRU DLET-DB-END.
@@ -576,6 +608,28 @@
        GET-HOLD-UNIQUE-DB-END.
            EXIT.
 
+      * PROCEDURE HIST-DB : CHANGE-HISTORY SEGMENT INSERT REQUEST
+      *    HANDLER. CALLED WITH THE PRE-CHANGE SEGMENT STILL SITTING
+      *    IN IOAREA, AHEAD OF EVERY REPL OR DLET AGAINST THE
+      *    PHONEBOOK DATABASE, SO THE OLD VALUES ARE NOT LOST.
+
+       HIST-DB.
+           MOVE ISRT TO DC-ERROR-CALL.
+           ACCEPT HIST-DATE FROM DATE.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE HIST-TRAN-CODE TO HIST-TRAN.
+           MOVE IO-LAST-NAME  TO HIST-LAST-NAME.
+           MOVE IO-FIRST-NAME TO HIST-FIRST-NAME.
+           MOVE IO-EXTENSION  TO HIST-EXTENSION.
+           MOVE IO-ZIP-CODE   TO HIST-ZIP-CODE.
+           CALL 'CBLTDLI' USING ISRT, HISTPCB, HIST-IOAREA, HSSA1.
+           IF HIST-STATUS NOT = SPACES
+              MOVE HIST-STATUS TO DC-ERROR-STATUS
+              DISPLAY DC-TEXT1, DC-ERROR-STATUS, DC-TEXT2,
+                      DC-ERROR-CALL UPON CONSOLE.
+       HIST-DB-END.
+           EXIT.
+
       * PROCEDURE REPL-DB : DATA BASE SEGMENT REPLACE REQUEST HANDLER
 
        REPL-DB.
