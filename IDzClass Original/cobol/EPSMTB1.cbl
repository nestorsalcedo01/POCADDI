@@ -0,0 +1,220 @@
+      *****************************************************
+      * BATCH DRIVER FOR EPSMT01                          *
+      *                                                    *
+      * READS A SEQUENTIAL LOANFILE OF PRINCIPAL/TERM/RATE *
+      * ROWS AND CALLS EPSMT01 ONCE PER ROW, THE SAME WAY  *
+      * A CICS SCREEN WOULD, WRITING AN AMORTIZATION       *
+      * SUMMARY REPORT SO LOAN OFFICERS CAN PRICE A WHOLE  *
+      * DAY'S APPLICATIONS IN ONE RUN                      *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EPSMTB1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LOAN-FILE ASSIGN TO LOANFILE
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-LOAN-STATUS.
+
+           SELECT REPORT-FILE   ASSIGN TO LOANRPT
+               FILE STATUS  IS  WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LOAN-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  LOAN-RECORD.
+           05  LN-PRINCIPAL           PIC S9(9)V99.
+           05  LN-YEARS               PIC S9(4).
+           05  LN-MONTHS              PIC S9(4).
+           05  LN-RATE                PIC S9(2)V9(3).
+           05  LN-YEAR-MONTH-IND      PIC X.
+           05  FILLER                 PIC X(56).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-LOAN-STATUS             PIC XX  VALUE '00'.
+       01  WS-REPORT-STATUS           PIC XX  VALUE '00'.
+       01  WS-LOAN-EOF                PIC X   VALUE 'N'.
+      *
+       01  WORK-VARIABLES.
+           05  NUM-LOANS-READ        PIC S9(9) COMP-3  VALUE +0.
+           05  NUM-LOANS-PRICED      PIC S9(9) COMP-3  VALUE +0.
+           05  NUM-LOANS-REJECTED    PIC S9(9) COMP-3  VALUE +0.
+           05  WS-TOTAL-MONTHS       PIC S9(5) COMP-3  VALUE +0.
+           05  WS-TOTAL-PAYMENTS     PIC S9(11)V99 COMP-3 VALUE +0.
+           05  WS-TOTAL-INTEREST     PIC S9(11)V99 COMP-3 VALUE +0.
+      *
+      *        ***********************************
+      *          EPSMT01 commarea
+      *        ***********************************
+       01  EPSPCOM-COMMAREA.
+           COPY EPSMTCOM.
+      *
+      *        *******************
+      *            report lines
+      *        *******************
+       01  RPT-HEADER1.
+           05  FILLER                 PIC X(40)
+                     VALUE 'EPSMT01 LOAN PRICING RUN REPORT'.
+       01  RPT-HEADER2.
+           05  FILLER                 PIC X(15)  VALUE 'PRINCIPAL'.
+           05  FILLER                 PIC X(10)  VALUE 'TERM-MOS'.
+           05  FILLER                 PIC X(10)  VALUE 'RATE'.
+           05  FILLER                 PIC X(15)  VALUE 'PAYMENT'.
+           05  FILLER                 PIC X(15)  VALUE 'TOT-INTEREST'.
+           05  FILLER                 PIC X(15)  VALUE 'TOT-PAYMENTS'.
+           05  FILLER                 PIC X(40)  VALUE 'STATUS'.
+       01  RPT-DETAIL.
+           05  RPT-PRINCIPAL          PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(3)   VALUE SPACES.
+           05  RPT-TERM-MOS           PIC ZZZ9.
+           05  FILLER                 PIC X(4)   VALUE SPACES.
+           05  RPT-RATE               PIC ZZ9.999.
+           05  FILLER                 PIC X(3)   VALUE SPACES.
+           05  RPT-PAYMENT            PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(2)   VALUE SPACES.
+           05  RPT-TOT-INTEREST       PIC Z(2),ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(2)   VALUE SPACES.
+           05  RPT-TOT-PAYMENTS       PIC Z(2),ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(2)   VALUE SPACES.
+           05  RPT-STATUS             PIC X(40).
+       01  RPT-SPACES                 PIC X(132) VALUE SPACES.
+       01  RPT-SUMMARY.
+           05  FILLER                 PIC X(15) VALUE 'LOANS READ: '.
+           05  RPT-LOANS-READ         PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(15) VALUE '  PRICED: '.
+           05  RPT-LOANS-PRICED       PIC ZZ,ZZ9.
+           05  FILLER                 PIC X(15) VALUE '  REJECTED: '.
+           05  RPT-LOANS-REJECTED     PIC ZZ,ZZ9.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+
+       000-MAIN.
+           DISPLAY 'EPSMTB1 STARTED...'.
+           PERFORM 900-OPEN-FILES.
+           PERFORM 800-INIT-REPORT.
+
+           PERFORM 100-PROCESS-LOAN-RECORD THROUGH 100-EXIT
+                   UNTIL WS-LOAN-EOF = 'Y' .
+
+           PERFORM 300-PRINT-SUMMARY.
+           PERFORM 905-CLOSE-FILES.
+           DISPLAY 'EPSMTB1 ENDED'.
+           GOBACK .
+
+       100-PROCESS-LOAN-RECORD.
+           PERFORM 700-READ-LOAN-FILE.
+           IF WS-LOAN-EOF = 'Y'
+               GO TO 100-EXIT.
+           ADD +1 TO NUM-LOANS-READ.
+           MOVE 'C'             TO PROCESS-INDICATOR.
+           MOVE LN-PRINCIPAL    TO EPSPCOM-PRINCIPLE-DATA.
+           MOVE LN-YEARS        TO EPSPCOM-NUMBER-OF-YEARS.
+           MOVE LN-MONTHS       TO EPSPCOM-NUMBER-OF-MONTHS.
+           MOVE LN-RATE         TO EPSPCOM-QUOTED-INTEREST-RATE.
+           MOVE LN-YEAR-MONTH-IND TO EPSPCOM-YEAR-MONTH-IND.
+           CALL 'EPSMT01' USING EPSPCOM-COMMAREA.
+           IF EPS02-REQUEST-SUCCESS
+               PERFORM 150-COMPUTE-AMORTIZATION
+               ADD +1 TO NUM-LOANS-PRICED
+           ELSE
+               MOVE 0 TO RPT-TOT-INTEREST
+               MOVE 0 TO RPT-TOT-PAYMENTS
+               MOVE 0 TO RPT-PAYMENT
+               ADD +1 TO NUM-LOANS-REJECTED.
+           PERFORM 200-PRINT-DETAIL-LINE.
+       100-EXIT.
+           EXIT.
+
+      *    ---------------------------------------------------------
+      *    TOTAL OF PAYMENTS = MONTHLY PAYMENT * TERM IN MONTHS;
+      *    TOTAL INTEREST IS WHATEVER OF THAT ISN'T PRINCIPAL
+      *    ---------------------------------------------------------
+       150-COMPUTE-AMORTIZATION.
+           IF EPSPCOM-YEAR-MONTH-IND = 'Y'
+               COMPUTE WS-TOTAL-MONTHS =
+                   (EPSPCOM-NUMBER-OF-YEARS * 12)
+                       + EPSPCOM-NUMBER-OF-MONTHS
+           ELSE
+               MOVE EPSPCOM-NUMBER-OF-MONTHS TO WS-TOTAL-MONTHS
+           END-IF
+           COMPUTE WS-TOTAL-PAYMENTS ROUNDED =
+               EPSPCOM-RETURN-MONTH-PAYMENT * WS-TOTAL-MONTHS
+           COMPUTE WS-TOTAL-INTEREST ROUNDED =
+               WS-TOTAL-PAYMENTS - EPSPCOM-PRINCIPLE-DATA
+           MOVE EPSPCOM-RETURN-MONTH-PAYMENT TO RPT-PAYMENT
+           MOVE WS-TOTAL-INTEREST             TO RPT-TOT-INTEREST
+           MOVE WS-TOTAL-PAYMENTS             TO RPT-TOT-PAYMENTS
+           .
+
+       200-PRINT-DETAIL-LINE.
+           MOVE EPSPCOM-PRINCIPLE-DATA TO RPT-PRINCIPAL.
+           IF EPSPCOM-YEAR-MONTH-IND = 'Y'
+               COMPUTE RPT-TERM-MOS =
+                   (EPSPCOM-NUMBER-OF-YEARS * 12)
+                       + EPSPCOM-NUMBER-OF-MONTHS
+           ELSE
+               MOVE EPSPCOM-NUMBER-OF-MONTHS TO RPT-TERM-MOS
+           END-IF
+           MOVE EPSPCOM-QUOTED-INTEREST-RATE TO RPT-RATE.
+           IF EPS02-REQUEST-SUCCESS
+               MOVE 'PRICED' TO RPT-STATUS
+           ELSE
+               MOVE EPSPCOM-ERRMSG(1:40) TO RPT-STATUS.
+           WRITE REPORT-RECORD FROM RPT-DETAIL.
+
+       300-PRINT-SUMMARY.
+           WRITE REPORT-RECORD FROM RPT-SPACES AFTER 1.
+           MOVE NUM-LOANS-READ     TO RPT-LOANS-READ.
+           MOVE NUM-LOANS-PRICED   TO RPT-LOANS-PRICED.
+           MOVE NUM-LOANS-REJECTED TO RPT-LOANS-REJECTED.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY.
+
+       700-READ-LOAN-FILE.
+           READ LOAN-FILE
+             AT END MOVE 'Y' TO WS-LOAN-EOF .
+           IF WS-LOAN-STATUS NOT = '00'
+              AND WS-LOAN-STATUS NOT = '10'
+               DISPLAY 'ERROR ON LOANFILE READ.  CODE:'
+                       WS-LOAN-STATUS
+               MOVE 'Y' TO WS-LOAN-EOF.
+
+       800-INIT-REPORT.
+           WRITE REPORT-RECORD FROM RPT-HEADER1 AFTER PAGE.
+           WRITE REPORT-RECORD FROM RPT-SPACES  AFTER 1.
+           WRITE REPORT-RECORD FROM RPT-HEADER2.
+
+       900-OPEN-FILES.
+           OPEN INPUT    LOAN-FILE
+                OUTPUT   REPORT-FILE .
+           IF WS-LOAN-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING LOANFILE. RC:'
+                     WS-LOAN-STATUS
+             DISPLAY 'ENDING PROGRAM DUE TO FILE ERROR'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'Y' TO WS-LOAN-EOF.
+           IF WS-REPORT-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING REPORT FILE. RC:'
+                     WS-REPORT-STATUS
+             DISPLAY 'ENDING PROGRAM DUE TO FILE ERROR'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'Y' TO WS-LOAN-EOF.
+
+       905-CLOSE-FILES.
+           CLOSE LOAN-FILE .
+           CLOSE REPORT-FILE .
+
+      * END OF PROGRAM EPSMTB1
