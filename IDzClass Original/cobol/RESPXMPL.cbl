@@ -39,6 +39,32 @@
              10 EXH-QOT-DAT-SYM PIC X(4).
              10 EXH-QOT-DAT-SHR-PRC PIC 9(6)V9(3) COMP-3.
              10 EXH-QOT-DAT-SYM-DESC PIC X(32).
+      *Maximum share quantity a single quote request may price --
+      *anything over this is almost certainly a bad request, not a
+      *real order, so it's rejected before it ever reaches a lookup
+       01 WS-MAX-SHARE-QTY PIC 9(4) COMP VALUE 5000.
+      *Record layout of the STOCKVSAM file, keyed on symbol -- kept
+      *in the same shape as EXH-QOT-DAT-REC so a hit there can be
+      *moved straight across to the reply
+       01 STOCKVSAM-RECORD.
+          05 STOCKVSAM-SYM PIC X(4).
+          05 STOCKVSAM-SHR-PRC PIC 9(6)V9(3) COMP-3.
+          05 STOCKVSAM-SYM-DESC PIC X(32).
+       01 WS-STOCKVSAM-RESP PIC S9(8) COMP.
+       01 WS-TD-RESP PIC S9(8) COMP.
+      *TD queue record for symbols not found in STOCKVSAM or the
+      *EXH-QOT-DATA fallback table (queue REJQ)
+       01 STK2Q-REJECT-RECORD.
+          05 REJ-SYMBOL PIC X(4).
+          05 REJ-TIME PIC X(21).
+      *TD queue record for every successfully priced quote request
+      *(queue QLOG)
+       01 QUOTELOG-RECORD.
+          05 QL-SYMBOL PIC X(4).
+          05 QL-QTY PIC 9(4).
+          05 QL-PRICE PIC 9(6)V9(3) COMP-3.
+          05 QL-TOTAL PIC 9(12)V9(3) COMP-3.
+          05 QL-TIME PIC X(21).
       *End Working-Storage Section
 
        1 CONVERTER-ERROR-7.
@@ -174,22 +200,24 @@
            INITIALIZE SOAP-PIPELINE-WORK-VARIABLES
            DISPLAY 'STOCK2Y: PERFORM GET-CONVERTER-METADATA'
            PERFORM GET-CONVERTER-METADATA
-           DISPLAY 'STOCK2Y: PERFORM BROWSE-VENDOR-CHANNEL'
-      *    PERFORM BROWSE-VENDOR-CHANNEL
+           IF ERROR-OCCURRED = 'N'
+             DISPLAY 'STOCK2Y: PERFORM BROWSE-VENDOR-CHANNEL'
+      *      PERFORM BROWSE-VENDOR-CHANNEL
       * -------------------------------------------------------------
       *           Branch To Processing Logic For Container
       * -------------------------------------------------------------
 
-            DISPLAY 'STOCK2Y: PERFORM PROCESS-DFH-BODY'
-            PERFORM PROCESS-DFH-BODY
-            DISPLAY 'STOCK2Y: PERFORM FREE-WORKAREA'
-            PERFORM FREE-WORK-AREA
-            IF ERROR-OCCURRED = 'N'
-              DISPLAY 'STOCK2Y: PERFORM PROCESS-DFH-DATA'
-              PERFORM PROCESS-DFH-DATA
-              PERFORM FREE-WORK-AREA
-              PERFORM FREE-WORK-AREA2
-            END-IF
+             DISPLAY 'STOCK2Y: PERFORM PROCESS-DFH-BODY'
+             PERFORM PROCESS-DFH-BODY
+             DISPLAY 'STOCK2Y: PERFORM FREE-WORKAREA'
+             PERFORM FREE-WORK-AREA
+             IF ERROR-OCCURRED = 'N'
+               DISPLAY 'STOCK2Y: PERFORM PROCESS-DFH-DATA'
+               PERFORM PROCESS-DFH-DATA
+               PERFORM FREE-WORK-AREA
+               PERFORM FREE-WORK-AREA2
+             END-IF
+           END-IF
       * -------------------------------------------------------------
       *                           Finished
       * -------------------------------------------------------------
@@ -244,18 +272,91 @@
            MOVE CUR-REQ-SYM TO RPY-SYMBOL
            MOVE FUNCTION CURRENT-DATE TO RPY-TIME
       * ....
-           SEARCH EXH-QOT-DAT-REC VARYING EXH-QOT-REC-NDX
-             AT END
-               MOVE 'SYMBOL NOT FOUND' TO RPY-SYMBOL-DESC
-             WHEN EXH-QOT-DAT-SYM (EXH-QOT-REC-NDX) = RPY-SYMBOL
-               MOVE EXH-QOT-DAT-SYM-DESC (EXH-QOT-REC-NDX)
-                 TO RPY-SYMBOL-DESC
-               MOVE EXH-QOT-DAT-SHR-PRC (EXH-QOT-REC-NDX)
-                 TO RPY-SHARE-PRICE
+           IF CUR-REQ-SHR-QTY > WS-MAX-SHARE-QTY
+             MOVE 'Y' TO ERROR-OCCURRED
+             MOVE 'REQ-SHARE-QTY EXCEEDS MAXIMUM ALLOWED.'
+               TO ERROR-REASON
+             MOVE 39 TO ERROR-REASON-LENGTH
+             PERFORM SEND-SOAP-FAULT
+           ELSE
+             PERFORM READ-STOCKVSAM-RECORD
+             IF WS-STOCKVSAM-RESP = DFHRESP(NORMAL)
+               MOVE STOCKVSAM-SYM-DESC TO RPY-SYMBOL-DESC
+               MOVE STOCKVSAM-SHR-PRC TO RPY-SHARE-PRICE
                COMPUTE RPY-TOTAL-PRICE =
                   CUR-REQ-SHR-QTY * RPY-SHARE-PRICE
                END-COMPUTE
-           END-SEARCH.
+               PERFORM WRITE-QUOTE-LOG-RECORD
+             ELSE
+      *          STOCKVSAM doesn't have this symbol -- fall back to
+      *          the legacy in-memory table for the handful of
+      *          symbols it still carries
+               SEARCH EXH-QOT-DAT-REC VARYING EXH-QOT-REC-NDX
+                 AT END
+                   MOVE 'SYMBOL NOT FOUND' TO RPY-SYMBOL-DESC
+                   PERFORM WRITE-REJECT-QUEUE-RECORD
+                 WHEN EXH-QOT-DAT-SYM (EXH-QOT-REC-NDX) = RPY-SYMBOL
+                   MOVE EXH-QOT-DAT-SYM-DESC (EXH-QOT-REC-NDX)
+                     TO RPY-SYMBOL-DESC
+                   MOVE EXH-QOT-DAT-SHR-PRC (EXH-QOT-REC-NDX)
+                     TO RPY-SHARE-PRICE
+                   COMPUTE RPY-TOTAL-PRICE =
+                      CUR-REQ-SHR-QTY * RPY-SHARE-PRICE
+                   END-COMPUTE
+                   PERFORM WRITE-QUOTE-LOG-RECORD
+               END-SEARCH
+             END-IF
+           END-IF
+           .
+      *    ---------------------------------------------------------
+      *    STOCKVSAM IS THE PRIMARY QUOTE SOURCE SO NEW/REPRICED
+      *    SYMBOLS CAN BE FED BY A BATCH JOB INSTEAD OF A RECOMPILE;
+      *    EXH-QOT-DATA REMAINS ONLY AS A FALLBACK FOR LEGACY SYMBOLS
+      *    ---------------------------------------------------------
+       READ-STOCKVSAM-RECORD.
+           EXEC CICS READ FILE('STOCKVSAM')
+             INTO(STOCKVSAM-RECORD)
+             RIDFLD(RPY-SYMBOL)
+             RESP(WS-STOCKVSAM-RESP)
+           END-EXEC
+           .
+      *    ---------------------------------------------------------
+      *    LOGS SYMBOLS THAT MISSED BOTH STOCKVSAM AND THE FALLBACK
+      *    TABLE SO OPERATIONS CAN SEE HOW OFTEN CALLERS ASK FOR A
+      *    SYMBOL THAT ISN'T PRICED ANYWHERE YET
+      *    ---------------------------------------------------------
+       WRITE-REJECT-QUEUE-RECORD.
+           MOVE CUR-REQ-SYM TO REJ-SYMBOL
+           MOVE FUNCTION CURRENT-DATE TO REJ-TIME
+           EXEC CICS WRITEQ TD QUEUE('REJQ')
+             FROM(STK2Q-REJECT-RECORD)
+             LENGTH(LENGTH OF STK2Q-REJECT-RECORD)
+             RESP(WS-TD-RESP)
+           END-EXEC
+           IF WS-TD-RESP NOT EQUAL DFHRESP(NORMAL)
+             DISPLAY 'STOCK2Y: WRITEQ TD REJQ FAILED, RESP=' WS-TD-RESP
+           END-IF
+           .
+      *    ---------------------------------------------------------
+      *    RECORDS EVERY SUCCESSFULLY PRICED QUOTE SO "THE SOAP
+      *    SERVICE TOLD THE CALLER $X" CAN BE RECONCILED AGAINST A
+      *    LATER BILLING DISPUTE
+      *    ---------------------------------------------------------
+       WRITE-QUOTE-LOG-RECORD.
+           MOVE CUR-REQ-SYM      TO QL-SYMBOL
+           MOVE CUR-REQ-SHR-QTY  TO QL-QTY
+           MOVE RPY-SHARE-PRICE  TO QL-PRICE
+           MOVE RPY-TOTAL-PRICE  TO QL-TOTAL
+           MOVE RPY-TIME         TO QL-TIME
+           EXEC CICS WRITEQ TD QUEUE('QLOG')
+             FROM(QUOTELOG-RECORD)
+             LENGTH(LENGTH OF QUOTELOG-RECORD)
+             RESP(WS-TD-RESP)
+           END-EXEC
+           IF WS-TD-RESP NOT EQUAL DFHRESP(NORMAL)
+             DISPLAY 'STOCK2Y: WRITEQ TD QLOG FAILED, RESP=' WS-TD-RESP
+           END-IF
+           .
 
        RECEIVE-DFH-BODY.
            MOVE 'DFHWS-BODY' TO DFH-BODY-CONTAINER
@@ -353,11 +454,28 @@
            END-IF
            .
        GET-CONVERTER-METADATA.
+           MOVE 'N' TO ERROR-OCCURRED
            CALL 'STOCK2YX' USING
              XML2LS-LANG-BUFFER-LENGTH LS2XML-LANG-BUFFER-LENGTH
              LS2XML-XML-BUFFER-LENGTH XML2LS-XML-CCSID
              HOST-LANG-CCSID LS2XML-XML-CCSID
              OMITTED OMITTED
+      * A MISMATCH BETWEEN THE INCOMING XML CODE PAGE AND THIS
+      * REGION'S HOST CCSID WOULD SILENTLY CORRUPT THE XML-TO-
+      * LANGUAGE-STRUCTURE CONVERSION, SO IT IS CAUGHT HERE, AHEAD
+      * OF ANY CONVERSION WORK, AND FAULTED BACK TO THE CALLER
+      * INSTEAD.  NOTE THAT THE BUNDLED STOCK2YX PROPERTIES STUB
+      * ALWAYS HANDS BACK 1140 FOR BOTH VALUES, SO THIS CHECK CANNOT
+      * TRIGGER AGAINST THAT STUB -- IT BECOMES LIVE ONCE STOCK2YX IS
+      * REPLACED BY A CONVERTER THAT REPORTS THE ENCODING IT ACTUALLY
+      * FOUND ON THE INBOUND MESSAGE.
+           IF XML2LS-XML-CCSID NOT EQUAL HOST-LANG-CCSID
+             MOVE 'Y' TO ERROR-OCCURRED
+             MOVE 'XML/HOST CCSID ENCODING MISMATCH DETECTED.'
+               TO ERROR-REASON
+             MOVE 42 TO ERROR-REASON-LENGTH
+             PERFORM SEND-SOAP-FAULT
+           END-IF
            .
        SEND-SOAP-FAULT.
            EXEC CICS SOAPFAULT CREATE CLIENT
@@ -712,4 +830,145 @@
            END-IF
            GOBACK
            .
-       END PROGRAM 'STOCK2YX'.
\ No newline at end of file
+       END PROGRAM 'STOCK2YX'.
+      *          *********************************************
+      *    *********************************************************
+      *  *************************************************************
+      *        CICS Test Harness For The STOCK2YF Exception Path
+      *  *************************************************************
+      *    *********************************************************
+      *          *********************************************
+       PROCESS NODYNAM,CODEPAGE(1140),NSYMBOL(NATIONAL)
+       PROCESS ARITH(EXTEND),NOOPT,CICS
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. 'STOCK2YT'.
+        AUTHOR. MAZO.
+        INSTALLATION. LIXSE76-02-II.
+        DATE-WRITTEN. 30 April 2009.
+      * -------------------------------------------------------------
+      * CICS transaction that deliberately drives STOCK2Y into each
+      * of its known fault paths (bad symbol, malformed XML, and an
+      * oversized share quantity) and reports whether a SOAP fault
+      * came back as expected, so the STOCK2YF exception path can be
+      * regression-tested from a single transaction instead of only
+      * being exercised by an actual production caller.
+      * -------------------------------------------------------------
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TEST-CHANNEL PIC X(16) VALUE 'STK2YTCH'.
+       01 WS-BODY-CONTAINER PIC X(16) VALUE 'DFHWS-BODY'.
+       01 WS-LINK-RESP PIC 9(9) BINARY.
+       01 WS-LINK-RESP2 PIC 9(9) BINARY.
+       01 WS-RESPONSE-BODY PIC X(657).
+       01 WS-RESPONSE-LEN PIC 9(9) BINARY.
+       01 WS-PASS-COUNT PIC 9(2) VALUE 0.
+       01 WS-FAIL-COUNT PIC 9(2) VALUE 0.
+
+      *Canned SOAP request bodies for each fault scenario. The
+      *symbol and share-quantity fields line up with the layout
+      *STOCK2YX's XMLTODATA transform maps into STOCK-QUOTE-QUERY.
+       01 WS-REQ-BAD-SYMBOL PIC X(657) VALUE
+           '<SOAP-ENV:Body><REQ-SYMBOL>ZZZZ</REQ-SYMBOL><REQ-SHARE-QTY>01
+      -    '00</REQ-SHARE-QTY></SOAP-ENV:Body>'.
+       01 WS-REQ-OVERSIZED-QTY PIC X(657) VALUE
+           '<SOAP-ENV:Body><REQ-SYMBOL>IBM </REQ-SYMBOL><REQ-SHARE-QTY>9
+      -    '999</REQ-SHARE-QTY></SOAP-ENV:Body>'.
+       01 WS-REQ-MALFORMED-XML PIC X(657) VALUE
+           '<SOAP-ENV:Body><REQ-SYMBOL>IBM<REQ-SHARE-QTY'.
+
+       01 WS-FAULT-MARKER PIC X(16) VALUE 'SOAP-ENV:Fault'.
+
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+           DISPLAY 'STOCK2YT: STARTING STOCK2YF FAULT-PATH TESTS'
+           PERFORM TEST-BAD-SYMBOL
+           PERFORM TEST-MALFORMED-XML
+           PERFORM TEST-OVERSIZED-QTY
+           PERFORM PRINT-TEST-SUMMARY
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      *    ---------------------------------------------------------
+      *    BAD SYMBOL -- A SYMBOL PRESENT IN NEITHER STOCKVSAM NOR
+      *    THE EXH-QOT-DATA FALLBACK TABLE
+      *    ---------------------------------------------------------
+       TEST-BAD-SYMBOL.
+           DISPLAY 'STOCK2YT: TEST 1 - BAD SYMBOL (ZZZZ)'
+           MOVE WS-REQ-BAD-SYMBOL TO WS-RESPONSE-BODY
+           MOVE LENGTH OF WS-REQ-BAD-SYMBOL TO WS-RESPONSE-LEN
+           PERFORM DRIVE-STOCK2Y-SCENARIO
+           PERFORM CHECK-FOR-SOAP-FAULT
+           .
+      *    ---------------------------------------------------------
+      *    MALFORMED XML -- UNBALANCED TAGS SO THE XMLTODATA
+      *    TRANSFORM FAILS AND THE LE CONDITION IS ROUTED TO THE
+      *    STOCK2YF HANDLER REGISTERED VIA CEEHDLR
+      *    ---------------------------------------------------------
+       TEST-MALFORMED-XML.
+           DISPLAY 'STOCK2YT: TEST 2 - MALFORMED XML BODY'
+           MOVE SPACES TO WS-RESPONSE-BODY
+           MOVE WS-REQ-MALFORMED-XML TO WS-RESPONSE-BODY
+           MOVE LENGTH OF WS-REQ-MALFORMED-XML TO WS-RESPONSE-LEN
+           PERFORM DRIVE-STOCK2Y-SCENARIO
+           PERFORM CHECK-FOR-SOAP-FAULT
+           .
+      *    ---------------------------------------------------------
+      *    OVERSIZED QUANTITY -- SHARE QUANTITY ABOVE
+      *    WS-MAX-SHARE-QTY, REJECTED DIRECTLY BY BUSINESS-LOGIC
+      *    ---------------------------------------------------------
+       TEST-OVERSIZED-QTY.
+           DISPLAY 'STOCK2YT: TEST 3 - OVERSIZED SHARE QUANTITY'
+           MOVE WS-REQ-OVERSIZED-QTY TO WS-RESPONSE-BODY
+           MOVE LENGTH OF WS-REQ-OVERSIZED-QTY TO WS-RESPONSE-LEN
+           PERFORM DRIVE-STOCK2Y-SCENARIO
+           PERFORM CHECK-FOR-SOAP-FAULT
+           .
+      *    ---------------------------------------------------------
+      *    PUT THE CANNED BODY ON A PRIVATE CHANNEL AND LINK TO
+      *    STOCK2Y, THE SAME WAY THE SOAP PIPELINE MANAGER WOULD
+      *    ---------------------------------------------------------
+       DRIVE-STOCK2Y-SCENARIO.
+           EXEC CICS PUT CONTAINER(WS-BODY-CONTAINER)
+             CHANNEL(WS-TEST-CHANNEL)
+             FROM(WS-RESPONSE-BODY)
+             FLENGTH(WS-RESPONSE-LEN)
+           END-EXEC
+           EXEC CICS LINK PROGRAM('STOCK2Y')
+             CHANNEL(WS-TEST-CHANNEL)
+             RESP(WS-LINK-RESP)
+             RESP2(WS-LINK-RESP2)
+           END-EXEC
+           EXEC CICS GET CONTAINER(WS-BODY-CONTAINER)
+             CHANNEL(WS-TEST-CHANNEL)
+             INTO(WS-RESPONSE-BODY)
+             FLENGTH(WS-RESPONSE-LEN)
+             RESP(WS-LINK-RESP)
+           END-EXEC
+           .
+      *    ---------------------------------------------------------
+      *    A PASSING TEST IS ONE WHERE THE CALLER GETS BACK A SOAP
+      *    FAULT INSTEAD OF THE UNHANDLED ABEND OR SILENT "SUCCESS"
+      *    RESPONSE THE FAULT PATH IS SUPPOSED TO PREVENT
+      *    ---------------------------------------------------------
+       CHECK-FOR-SOAP-FAULT.
+           IF WS-RESPONSE-BODY (1:657) IS EQUAL TO SPACES
+             DISPLAY 'STOCK2YT: FAIL - NO RESPONSE BODY RETURNED'
+             ADD 1 TO WS-FAIL-COUNT
+           ELSE
+             IF WS-FAULT-MARKER IS EQUAL TO
+                 WS-RESPONSE-BODY (1:16)
+               DISPLAY 'STOCK2YT: PASS - SOAP FAULT RECEIVED'
+               ADD 1 TO WS-PASS-COUNT
+             ELSE
+               DISPLAY 'STOCK2YT: FAIL - NO SOAP FAULT IN RESPONSE'
+               ADD 1 TO WS-FAIL-COUNT
+             END-IF
+           END-IF
+           .
+       PRINT-TEST-SUMMARY.
+           DISPLAY 'STOCK2YT: TESTS PASSED = ' WS-PASS-COUNT
+           DISPLAY 'STOCK2YT: TESTS FAILED = ' WS-FAIL-COUNT
+           .
+       END PROGRAM 'STOCK2YT'.
\ No newline at end of file
