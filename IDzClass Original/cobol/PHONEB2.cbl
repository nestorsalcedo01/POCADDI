@@ -0,0 +1,289 @@
+      *****************************************************
+      * NIGHTLY RECONCILIATION BETWEEN PHONEC1'S FRIENDZ  *
+      * TABLE AND THE IMS PHONEBOOK DATABASE               *
+      *                                                    *
+      * PHONEC1 MAINTAINS IBMUSER.FRIENDZ (KEYED BY FNAME) *
+      * WHILE THE IMS PHONEBOOK APPLICATION (DFSIVA64 /    *
+      * PBILOG / IMSPHBK2) MAINTAINS ITS OWN A1111111      *
+      * SEGMENTS KEYED BY LAST NAME.  THE TWO SOURCES ARE  *
+      * MATCHED HERE ON LAST NAME + FIRST NAME, SINCE THAT *
+      * IS THE ONLY NAME BREAKDOWN COMMON TO BOTH SIDES,   *
+      * AND ARE COMPARED ON PHONE NUMBER (FRIENDZ-PHONE    *
+      * AGAINST THE PHONEBOOK'S IO-EXTENSION) SINCE THAT   *
+      * IS THE ONLY CONTACT-NUMBER FIELD BOTH SIDES KEEP.  *
+      * FRIENDZ-EMAIL HAS NO COUNTERPART ON THE PHONEBOOK  *
+      * SIDE AND IS REPORTED FOR INFORMATION ONLY.         *
+      *                                                    *
+      * BOTH SOURCES ARE READ IN LAST-NAME/FIRST-NAME       *
+      * SEQUENCE (FRIENDZ VIA AN ORDERED CURSOR, THE        *
+      * PHONEBOOK VIA UNQUALIFIED GET-NEXT CALLS, WHICH     *
+      * RETURN ROOT SEGMENTS IN KEY SEQUENCE) AND MATCHED   *
+      * WITH A STANDARD LOW-KEY-WINS MERGE, THE SAME WAY    *
+      * ANY TWO KEY-SEQUENCED SOURCES ARE RECONCILED IN     *
+      * THIS SHOP.                                          *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHONEB2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT REPORT-FILE   ASSIGN TO PHRECRPT
+               FILE STATUS  IS  WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-REPORT-STATUS           PIC XX  VALUE '00'.
+      *
+       01  WORK-VARIABLES.
+           05  NUM-FRIENDZ-ONLY      PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-PHONEBOOK-ONLY    PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-MATCHED           PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-MISMATCHED        PIC S9(9)   COMP-3  VALUE +0.
+      *
+      *        ***********************************
+      *          DRIVING SWITCHES FOR THE MERGE
+      *        ***********************************
+       01  MERGE-SWITCHES.
+           05  SW-FRIENDZ-EOF        PIC X   VALUE 'N'.
+               88  FRIENDZ-EOF               VALUE 'Y'.
+           05  SW-PHONEBOOK-EOF      PIC X   VALUE 'N'.
+               88  PHONEBOOK-EOF              VALUE 'Y'.
+      *
+      *        ***********************************
+      *          FRIENDZ CURSOR HOST VARIABLES
+      *        ***********************************
+       01  FRIENDZ-ROW.
+           05  HV-FNAME              PIC X(10).
+           05  HV-LNAME              PIC X(10).
+           05  HV-PHONE              PIC X(10).
+           05  HV-EMAIL              PIC X(30).
+       01  FRIENDZ-MATCH-KEY         PIC X(20).
+      *
+      *        ***********************************
+      *          PHONEBOOK SEGMENT I/O AREA
+      *          (SAME SHAPE AS THE A1111111 ROOT
+      *          SEGMENT DFSIVA64 READS AND WRITES)
+      *        ***********************************
+       01  IOAREA.
+           02  IO-BLANK  PIC  X(37) VALUE SPACES.
+           02  IO-DATA REDEFINES IO-BLANK.
+               03  IO-LAST-NAME   PIC  X(10).
+               03  IO-FIRST-NAME  PIC  X(10).
+               03  IO-EXTENSION   PIC  X(10).
+               03  IO-ZIP-CODE    PIC  X(7).
+       01  PHONEBOOK-MATCH-KEY       PIC X(20).
+      *
+      *        ***********************************
+      *          DL/I CALL-FUNCTION CONSTANTS
+      *        ***********************************
+       77  GET-NEXT          PIC  X(4)  VALUE 'GN  '.
+       77  END-OF-DATABASE   PIC  X(4)  VALUE 'GB'.
+      *
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY RDZDCLS.
+      *
+       EXEC SQL DECLARE FRIENDZ-CURSOR CURSOR FOR
+           SELECT LNAME, FNAME, PHONE, EMAIL
+             FROM IBMUSER.FRIENDZ
+             ORDER BY LNAME, FNAME
+       END-EXEC.
+      *
+      *        *******************
+      *            report lines
+      *        *******************
+       01  RPT-HEADER1.
+           05  FILLER                 PIC X(50)
+               VALUE 'FRIENDZ / PHONEBOOK RECONCILIATION REPORT'.
+       01  RPT-HEADER2.
+           05  FILLER                 PIC X(22)  VALUE 'LAST NAME  FIRST NAME'.
+           05  FILLER                 PIC X(14)  VALUE 'FRIENDZ-PHONE'.
+           05  FILLER                 PIC X(14)  VALUE 'PHONEBOOK-EXT'.
+           05  FILLER                 PIC X(20)  VALUE 'DISPOSITION'.
+       01  RPT-DETAIL.
+           05  RPT-LAST-NAME          PIC X(10).
+           05  FILLER                 PIC X(1)   VALUE SPACES.
+           05  RPT-FIRST-NAME         PIC X(10).
+           05  FILLER                 PIC X(1)   VALUE SPACES.
+           05  RPT-FRIENDZ-PHONE      PIC X(13).
+           05  FILLER                 PIC X(1)   VALUE SPACES.
+           05  RPT-PHONEBOOK-EXT      PIC X(13).
+           05  FILLER                 PIC X(1)   VALUE SPACES.
+           05  RPT-DISPOSITION        PIC X(24).
+       01  RPT-SPACES                 PIC X(132) VALUE SPACES.
+       01  RPT-SUMMARY.
+           05  FILLER                 PIC X(20) VALUE 'FRIENDZ ONLY:     '.
+           05  RPT-FRIENDZ-ONLY       PIC ZZZ,ZZ9.
+       01  RPT-SUMMARY2.
+           05  FILLER                 PIC X(20) VALUE 'PHONEBOOK ONLY:   '.
+           05  RPT-PHONEBOOK-ONLY     PIC ZZZ,ZZ9.
+       01  RPT-SUMMARY3.
+           05  FILLER                 PIC X(20) VALUE 'MATCHED, AGREE:   '.
+           05  RPT-MATCHED            PIC ZZZ,ZZ9.
+       01  RPT-SUMMARY4.
+           05  FILLER                 PIC X(20) VALUE 'MATCHED, DIFFER:  '.
+           05  RPT-MISMATCHED         PIC ZZZ,ZZ9.
+
+       LINKAGE SECTION.
+      *
+      *        ***********************************
+      *          DL/I PCB MASK FOR THE PHONEBOOK
+      *          DATABASE (SAME SHAPE DFSIVA64
+      *          RECEIVES AS ITS OWN DBPCB)
+      *        ***********************************
+       01  DBPCB.
+           02  DBD-NAME        PIC  X(8).
+           02  SEG-LEVEL       PIC  X(2).
+           02  DBSTATUS        PIC  X(2).
+           02  PROC-OPTIONS    PIC  X(4).
+           02  RESERVE-DLI     PIC  X(4).
+           02  SEG-NAME-FB     PIC  X(8).
+           02  LENGTH-FB-KEY   PIC  9(4).
+           02  NUMB-SENS-SEGS  PIC  9(4).
+           02  KEY-FB-AREA     PIC  X(17).
+
+      *****************************************************************
+       PROCEDURE DIVISION USING DBPCB.
+      *****************************************************************
+
+       000-MAIN.
+           DISPLAY 'PHONEB2 STARTED...'.
+           PERFORM 900-OPEN-FILES.
+           PERFORM 800-INIT-REPORT.
+
+           EXEC SQL OPEN FRIENDZ-CURSOR END-EXEC.
+           PERFORM 710-FETCH-FRIENDZ-ROW.
+           PERFORM 720-READ-PHONEBOOK-SEGMENT.
+
+           PERFORM 100-MERGE-MATCH THROUGH 100-EXIT
+                   UNTIL FRIENDZ-EOF AND PHONEBOOK-EOF.
+
+           PERFORM 300-PRINT-SUMMARY.
+           EXEC SQL CLOSE FRIENDZ-CURSOR END-EXEC.
+           PERFORM 905-CLOSE-FILES.
+           DISPLAY 'PHONEB2 ENDED'.
+           GOBACK.
+
+       100-MERGE-MATCH.
+           IF FRIENDZ-EOF
+               PERFORM 220-PHONEBOOK-ONLY-DETAIL
+               PERFORM 720-READ-PHONEBOOK-SEGMENT
+           ELSE
+           IF PHONEBOOK-EOF
+               PERFORM 210-FRIENDZ-ONLY-DETAIL
+               PERFORM 710-FETCH-FRIENDZ-ROW
+           ELSE
+           IF FRIENDZ-MATCH-KEY < PHONEBOOK-MATCH-KEY
+               PERFORM 210-FRIENDZ-ONLY-DETAIL
+               PERFORM 710-FETCH-FRIENDZ-ROW
+           ELSE
+           IF FRIENDZ-MATCH-KEY > PHONEBOOK-MATCH-KEY
+               PERFORM 220-PHONEBOOK-ONLY-DETAIL
+               PERFORM 720-READ-PHONEBOOK-SEGMENT
+           ELSE
+               PERFORM 230-COMPARE-DETAIL
+               PERFORM 710-FETCH-FRIENDZ-ROW
+               PERFORM 720-READ-PHONEBOOK-SEGMENT
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       210-FRIENDZ-ONLY-DETAIL.
+           MOVE HV-LNAME          TO RPT-LAST-NAME.
+           MOVE HV-FNAME          TO RPT-FIRST-NAME.
+           MOVE HV-PHONE          TO RPT-FRIENDZ-PHONE.
+           MOVE SPACES            TO RPT-PHONEBOOK-EXT.
+           MOVE 'NOT ON PHONEBOOK'  TO RPT-DISPOSITION.
+           WRITE REPORT-RECORD FROM RPT-DETAIL.
+           ADD +1 TO NUM-FRIENDZ-ONLY.
+
+       220-PHONEBOOK-ONLY-DETAIL.
+           MOVE IO-LAST-NAME      TO RPT-LAST-NAME.
+           MOVE IO-FIRST-NAME     TO RPT-FIRST-NAME.
+           MOVE SPACES            TO RPT-FRIENDZ-PHONE.
+           MOVE IO-EXTENSION      TO RPT-PHONEBOOK-EXT.
+           MOVE 'NOT IN FRIENDZ'    TO RPT-DISPOSITION.
+           WRITE REPORT-RECORD FROM RPT-DETAIL.
+           ADD +1 TO NUM-PHONEBOOK-ONLY.
+
+       230-COMPARE-DETAIL.
+           MOVE HV-LNAME          TO RPT-LAST-NAME.
+           MOVE HV-FNAME          TO RPT-FIRST-NAME.
+           MOVE HV-PHONE          TO RPT-FRIENDZ-PHONE.
+           MOVE IO-EXTENSION      TO RPT-PHONEBOOK-EXT.
+           IF HV-PHONE = IO-EXTENSION
+               MOVE 'AGREE'            TO RPT-DISPOSITION
+               ADD +1 TO NUM-MATCHED
+           ELSE
+               MOVE 'CONTACT INFO DIFFERS' TO RPT-DISPOSITION
+               ADD +1 TO NUM-MISMATCHED
+           END-IF.
+           WRITE REPORT-RECORD FROM RPT-DETAIL.
+
+       300-PRINT-SUMMARY.
+           WRITE REPORT-RECORD FROM RPT-SPACES AFTER 1.
+           MOVE NUM-FRIENDZ-ONLY   TO RPT-FRIENDZ-ONLY.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY.
+           MOVE NUM-PHONEBOOK-ONLY TO RPT-PHONEBOOK-ONLY.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY2.
+           MOVE NUM-MATCHED        TO RPT-MATCHED.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY3.
+           MOVE NUM-MISMATCHED     TO RPT-MISMATCHED.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY4.
+
+       710-FETCH-FRIENDZ-ROW.
+           EXEC SQL FETCH FRIENDZ-CURSOR
+               INTO :HV-LNAME, :HV-FNAME, :HV-PHONE, :HV-EMAIL
+           END-EXEC.
+           IF SQLCODE = 100
+               MOVE 'Y' TO SW-FRIENDZ-EOF
+               MOVE HIGH-VALUES TO FRIENDZ-MATCH-KEY
+           ELSE
+               MOVE HV-LNAME TO FRIENDZ-MATCH-KEY(1:10)
+               MOVE HV-FNAME TO FRIENDZ-MATCH-KEY(11:10)
+           END-IF.
+
+       720-READ-PHONEBOOK-SEGMENT.
+           CALL 'CBLTDLI' USING GET-NEXT, DBPCB, IOAREA.
+           IF DBSTATUS OF DBPCB = END-OF-DATABASE
+               MOVE 'Y' TO SW-PHONEBOOK-EOF
+               MOVE HIGH-VALUES TO PHONEBOOK-MATCH-KEY
+           ELSE
+           IF DBSTATUS OF DBPCB NOT = SPACES
+               DISPLAY 'PHONEB2 DL/I ERROR, STATUS=' DBSTATUS OF DBPCB
+               MOVE 'Y' TO SW-PHONEBOOK-EOF
+               MOVE HIGH-VALUES TO PHONEBOOK-MATCH-KEY
+           ELSE
+               MOVE IO-LAST-NAME  TO PHONEBOOK-MATCH-KEY(1:10)
+               MOVE IO-FIRST-NAME TO PHONEBOOK-MATCH-KEY(11:10)
+           END-IF
+           END-IF.
+
+       800-INIT-REPORT.
+           WRITE REPORT-RECORD FROM RPT-HEADER1 AFTER PAGE.
+           WRITE REPORT-RECORD FROM RPT-SPACES  AFTER 1.
+           WRITE REPORT-RECORD FROM RPT-HEADER2.
+
+       900-OPEN-FILES.
+           OPEN OUTPUT   REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING PHRECRPT FILE. RC:'
+                     WS-REPORT-STATUS
+             MOVE 16 TO RETURN-CODE.
+
+       905-CLOSE-FILES.
+           CLOSE REPORT-FILE.
+
+      * END OF PROGRAM PHONEB2
