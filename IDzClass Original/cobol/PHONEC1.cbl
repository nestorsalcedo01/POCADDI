@@ -1,102 +1,252 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PHONEC1.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  CMPTMPA PIC S9(9) COMP-5.
-       01  TEMP         PIC X(6).
-       01  TEMP2         PIC X(6).
-          EXEC SQL INCLUDE SQLDA END-EXEC.
-          EXEC SQL INCLUDE SQLCA END-EXEC.
-          COPY RDZDCLS.
-       LINKAGE SECTION.
-      *****************************************************
-      * STRUCTURE FOR INPUT                               *
-      *****************************************************
-       01  PHONEDATA.
-          02  ACTION             PIC X(01).
-          02  INDATA.
-             03 INFNAME            PIC X(10).
-             03 NEWPHONE           PIC X(10).
-          02 RESULT PIC X(1).
-             88 ACTION-SUCCEED  VALUE 'Y'.
-             88 ACTION-FAILED VALUE 'N'.
-             88 INPUT-ERROR VALUE 'E'.
-          02 STATUS-MSG-LEN PIC 9(3).
-          02 STATUS-MSG PIC X(128).
-       PROCEDURE DIVISION USING PHONEDATA.
-       MAINLINE SECTION.
-      *     EXEC SQL CONNECT TO DBAG END-EXEC.
-           DISPLAY 'PHONEC1 STARTED...'
-           PERFORM VALIDATE-INPUT
-           PERFORM TELEPHONE-UPDATE
-           DISPLAY 'PHONEC1 SUCCESSFUL'
-           GOBACK
-           .
-       VALIDATE-INPUT.
-           IF ACTION = 'U'
-             CONTINUE
-           ELSE
-             MOVE 1 TO CMPTMPA
-             STRING 'PHONEC1 ERROR, ACTION IS NOT U.'
-               DELIMITED BY SIZE INTO STATUS-MSG
-               WITH POINTER CMPTMPA
-             END-STRING
-             COMPUTE STATUS-MSG-LEN = CMPTMPA - 1
-             SET INPUT-ERROR TO TRUE
-             MOVE 16 TO RETURN-CODE
-             GOBACK
-           END-IF.
-
-      *****************************************************
-      * UPDATES PHONE NUMBERS FOR EMPLOYEES               *
-      *****************************************************
-       TELEPHONE-UPDATE.
-           DISPLAY 'TELEPHONE-UPDATE STARTED...'
-           EXEC SQL UPDATE IBMUSER.FRIENDZ
-                SET   PHONE    = :NEWPHONE
-                WHERE FNAME = :INFNAME END-EXEC.
-           IF SQLCODE = ZERO
-      *                                         **EMPLOYEE FOUND
-      *                                         **UPDATE SUCCESSFUL
-             CONTINUE
-           ELSE
-      *                                           **NO EMPLOYEE FOUND
-      *                                           **UPDATE FAILED
-      *                                           **PRINT ERROR MESSAGE
-             MOVE 1 TO CMPTMPA
-             DISPLAY "UPDATE ERROR:" SQLCODE
-             DISPLAY "INFNAME:" INFNAME
-             STRING 'PHONEC1 ERROR, SQLCODE IS NOT ZERO.'
-               DELIMITED BY SIZE INTO STATUS-MSG
-               WITH POINTER CMPTMPA
-             END-STRING
-             COMPUTE STATUS-MSG-LEN = CMPTMPA - 1
-             SET ACTION-FAILED TO TRUE
-             MOVE 16 TO RETURN-CODE
-      *       GOBACK
-           END-IF.
-           DISPLAY "SQL SELECT....."
-           EXEC SQL
-             SELECT FNAME, LNAME, PHONE, EMAIL
-             INTO  :FNAME,
-                   :LNAME,
-                   :PHONE,
-                   :EMAIL
-             FROM IBMUSER.FRIENDZ
-             WHERE FNAME = :INFNAME
-           END-EXEC.
-           IF SQLCODE NOT EQUAL ZERO
-             DISPLAY "SELECT ERROR:" SQLCODE
-           END-IF
-
-           DISPLAY "FIRSTNAME:".
-           DISPLAY FNAME.
-           DISPLAY "LASTNAME:".
-           DISPLAY LNAME.
-           DISPLAY "PHONE:".
-           DISPLAY PHONE.
-           DISPLAY "EMAIL:".
-           DISPLAY EMAIL.
-           EXEC SQL ROLLBACK WORK END-EXEC.
-       END PROGRAM 'PHONEC1'.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHONEC1.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CMPTMPA PIC S9(9) COMP-5.
+       01  TEMP         PIC X(6).
+       01  TEMP2         PIC X(6).
+       01  OLD-PHONE    PIC X(10).
+       01  FRIEND-EXISTS-COUNT PIC S9(9) COMP-5 VALUE 0.
+       01  PHONE-VALIDATE-VARS.
+           05  WS-PHONE-SUB          PIC S9(4) COMP VALUE +0.
+           05  WS-PHONE-DIGIT-COUNT  PIC S9(4) COMP VALUE +0.
+           05  WS-PHONE-CHAR         PIC X          VALUE SPACE.
+          EXEC SQL INCLUDE SQLDA END-EXEC.
+          EXEC SQL INCLUDE SQLCA END-EXEC.
+          COPY RDZDCLS.
+       LINKAGE SECTION.
+      *****************************************************
+      * STRUCTURE FOR INPUT                               *
+      *****************************************************
+       01  PHONEDATA.
+          02  ACTION             PIC X(01).
+          02  INDATA.
+             03 INFNAME            PIC X(10).
+             03 NEWPHONE           PIC X(10).
+             03 NEWEMAIL           PIC X(30).
+             03 INLNAME            PIC X(10).
+          02 RESULT PIC X(1).
+             88 ACTION-SUCCEED  VALUE 'Y'.
+             88 ACTION-FAILED VALUE 'N'.
+             88 INPUT-ERROR VALUE 'E'.
+          02 STATUS-MSG-LEN PIC 9(3).
+          02 STATUS-MSG PIC X(128).
+       PROCEDURE DIVISION USING PHONEDATA.
+       MAINLINE SECTION.
+      *     EXEC SQL CONNECT TO DBAG END-EXEC.
+           DISPLAY 'PHONEC1 STARTED...'
+           PERFORM VALIDATE-INPUT
+           IF NOT INPUT-ERROR
+             EVALUATE ACTION
+               WHEN 'U'
+                 PERFORM VALIDATE-PHONE-FORMAT
+                 IF NOT INPUT-ERROR
+                   PERFORM TELEPHONE-UPDATE
+                 END-IF
+               WHEN 'A'
+                 PERFORM VALIDATE-PHONE-FORMAT
+                 IF NOT INPUT-ERROR
+                   PERFORM ADD-FRIEND
+                 END-IF
+               WHEN 'E'
+                 PERFORM EMAIL-UPDATE
+             END-EVALUATE
+           END-IF
+           DISPLAY 'PHONEC1 SUCCESSFUL'
+           GOBACK
+           .
+       VALIDATE-INPUT.
+           IF ACTION = 'U' OR ACTION = 'A' OR ACTION = 'E'
+             CONTINUE
+           ELSE
+             MOVE 1 TO CMPTMPA
+             STRING 'PHONEC1 ERROR, ACTION IS NOT U, A, OR E.'
+               DELIMITED BY SIZE INTO STATUS-MSG
+               WITH POINTER CMPTMPA
+             END-STRING
+             COMPUTE STATUS-MSG-LEN = CMPTMPA - 1
+             SET INPUT-ERROR TO TRUE
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+      *****************************************************
+      * CHECKS NEWPHONE IS ALL-NUMERIC (SEPARATORS OK) AND *
+      * A PLAUSIBLE LENGTH BEFORE IT REACHES FRIENDZ       *
+      *****************************************************
+       VALIDATE-PHONE-FORMAT.
+           MOVE 0 TO WS-PHONE-DIGIT-COUNT.
+           PERFORM CHECK-PHONE-CHAR
+               VARYING WS-PHONE-SUB FROM 1 BY 1
+               UNTIL WS-PHONE-SUB > 10
+                  OR INPUT-ERROR.
+           IF NOT INPUT-ERROR
+             IF WS-PHONE-DIGIT-COUNT < 7
+               MOVE 1 TO CMPTMPA
+               STRING 'PHONEC1 ERROR, NEWPHONE HAS TOO FEW DIGITS.'
+                 DELIMITED BY SIZE INTO STATUS-MSG
+                 WITH POINTER CMPTMPA
+               END-STRING
+               COMPUTE STATUS-MSG-LEN = CMPTMPA - 1
+               SET INPUT-ERROR TO TRUE
+             END-IF
+           END-IF.
+
+       CHECK-PHONE-CHAR.
+           MOVE NEWPHONE(WS-PHONE-SUB:1) TO WS-PHONE-CHAR.
+           IF WS-PHONE-CHAR IS NUMERIC
+             ADD +1 TO WS-PHONE-DIGIT-COUNT
+           ELSE
+             IF WS-PHONE-CHAR NOT = SPACE
+                AND WS-PHONE-CHAR NOT = '-'
+                AND WS-PHONE-CHAR NOT = '.'
+                AND WS-PHONE-CHAR NOT = '('
+                AND WS-PHONE-CHAR NOT = ')'
+               MOVE 1 TO CMPTMPA
+               STRING 'PHONEC1 ERROR, NEWPHONE HAS INVALID CHARACTERS.'
+                 DELIMITED BY SIZE INTO STATUS-MSG
+                 WITH POINTER CMPTMPA
+               END-STRING
+               COMPUTE STATUS-MSG-LEN = CMPTMPA - 1
+               SET INPUT-ERROR TO TRUE
+             END-IF
+           END-IF.
+
+      *****************************************************
+      * UPDATES PHONE NUMBERS FOR EMPLOYEES               *
+      *****************************************************
+       TELEPHONE-UPDATE.
+           DISPLAY 'TELEPHONE-UPDATE STARTED...'
+           EXEC SQL SELECT PHONE
+                INTO :OLD-PHONE
+                FROM IBMUSER.FRIENDZ
+                WHERE FNAME = :INFNAME END-EXEC.
+           EXEC SQL UPDATE IBMUSER.FRIENDZ
+                SET   PHONE    = :NEWPHONE
+                WHERE FNAME = :INFNAME END-EXEC.
+           IF SQLCODE = ZERO
+      *                                         **EMPLOYEE FOUND
+      *                                         **UPDATE SUCCESSFUL
+             PERFORM WRITE-PHONE-AUDIT-ROW
+             EXEC SQL COMMIT WORK END-EXEC
+             SET ACTION-SUCCEED TO TRUE
+           ELSE
+      *                                           **NO EMPLOYEE FOUND
+      *                                           **UPDATE FAILED
+      *                                           **PRINT ERROR MESSAGE
+             MOVE 1 TO CMPTMPA
+             DISPLAY "UPDATE ERROR:" SQLCODE
+             DISPLAY "INFNAME:" INFNAME
+             STRING 'PHONEC1 ERROR, SQLCODE IS NOT ZERO.'
+               DELIMITED BY SIZE INTO STATUS-MSG
+               WITH POINTER CMPTMPA
+             END-STRING
+             COMPUTE STATUS-MSG-LEN = CMPTMPA - 1
+             SET ACTION-FAILED TO TRUE
+             MOVE 16 TO RETURN-CODE
+             EXEC SQL ROLLBACK WORK END-EXEC
+           END-IF.
+           DISPLAY "SQL SELECT....."
+           EXEC SQL
+             SELECT FNAME, LNAME, PHONE, EMAIL
+             INTO  :FNAME,
+                   :LNAME,
+                   :PHONE,
+                   :EMAIL
+             FROM IBMUSER.FRIENDZ
+             WHERE FNAME = :INFNAME
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+             DISPLAY "SELECT ERROR:" SQLCODE
+           END-IF
+
+           DISPLAY "FIRSTNAME:".
+           DISPLAY FNAME.
+           DISPLAY "LASTNAME:".
+           DISPLAY LNAME.
+           DISPLAY "PHONE:".
+           DISPLAY PHONE.
+           DISPLAY "EMAIL:".
+           DISPLAY EMAIL.
+
+      *****************************************************
+      * RECORDS THE PRIOR/NEW PHONE VALUE AND WHEN IT      *
+      * CHANGED, SO A DISPUTED CHANGE CAN BE TRACED BACK   *
+      *****************************************************
+       WRITE-PHONE-AUDIT-ROW.
+           EXEC SQL INSERT INTO IBMUSER.FRIENDZ_AUDIT
+                (FNAME, OLD_PHONE, NEW_PHONE, CHANGED_AT)
+                VALUES (:INFNAME, :OLD-PHONE, :NEWPHONE,
+                        CURRENT TIMESTAMP) END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+             DISPLAY "AUDIT INSERT ERROR:" SQLCODE
+           END-IF.
+
+      *****************************************************
+      * ONBOARDS A NEW FRIEND WHEN FNAME DOESN'T ALREADY   *
+      * EXIST -- EMAIL IS LEFT BLANK TO BE FILLED IN LATER *
+      * BY AN 'E' ACTION                                   *
+      *****************************************************
+       ADD-FRIEND.
+           DISPLAY 'ADD-FRIEND STARTED...'
+           MOVE 0 TO FRIEND-EXISTS-COUNT.
+           EXEC SQL SELECT COUNT(*)
+                INTO :FRIEND-EXISTS-COUNT
+                FROM IBMUSER.FRIENDZ
+                WHERE FNAME = :INFNAME END-EXEC.
+           IF FRIEND-EXISTS-COUNT > 0
+             MOVE 1 TO CMPTMPA
+             STRING 'PHONEC1 ERROR, FNAME ALREADY EXISTS.'
+               DELIMITED BY SIZE INTO STATUS-MSG
+               WITH POINTER CMPTMPA
+             END-STRING
+             COMPUTE STATUS-MSG-LEN = CMPTMPA - 1
+             SET ACTION-FAILED TO TRUE
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             EXEC SQL INSERT INTO IBMUSER.FRIENDZ
+                  (FNAME, LNAME, PHONE, EMAIL)
+                  VALUES (:INFNAME, :INLNAME, :NEWPHONE, SPACE) END-EXEC
+             IF SQLCODE = ZERO
+               EXEC SQL COMMIT WORK END-EXEC
+               SET ACTION-SUCCEED TO TRUE
+             ELSE
+               DISPLAY "INSERT ERROR:" SQLCODE
+               MOVE 1 TO CMPTMPA
+               STRING 'PHONEC1 ERROR, ADD-FRIEND INSERT FAILED.'
+                 DELIMITED BY SIZE INTO STATUS-MSG
+                 WITH POINTER CMPTMPA
+               END-STRING
+               COMPUTE STATUS-MSG-LEN = CMPTMPA - 1
+               SET ACTION-FAILED TO TRUE
+               MOVE 16 TO RETURN-CODE
+               EXEC SQL ROLLBACK WORK END-EXEC
+             END-IF
+           END-IF.
+
+      *****************************************************
+      * UPDATES ONLY THE EMAIL ADDRESS FOR A FRIEND        *
+      *****************************************************
+       EMAIL-UPDATE.
+           DISPLAY 'EMAIL-UPDATE STARTED...'
+           EXEC SQL UPDATE IBMUSER.FRIENDZ
+                SET   EMAIL    = :NEWEMAIL
+                WHERE FNAME = :INFNAME END-EXEC.
+           IF SQLCODE = ZERO
+             EXEC SQL COMMIT WORK END-EXEC
+             SET ACTION-SUCCEED TO TRUE
+           ELSE
+             DISPLAY "EMAIL UPDATE ERROR:" SQLCODE
+             DISPLAY "INFNAME:" INFNAME
+             MOVE 1 TO CMPTMPA
+             STRING 'PHONEC1 ERROR, EMAIL SQLCODE IS NOT ZERO.'
+               DELIMITED BY SIZE INTO STATUS-MSG
+               WITH POINTER CMPTMPA
+             END-STRING
+             COMPUTE STATUS-MSG-LEN = CMPTMPA - 1
+             SET ACTION-FAILED TO TRUE
+             MOVE 16 TO RETURN-CODE
+             EXEC SQL ROLLBACK WORK END-EXEC
+           END-IF.
+       END PROGRAM 'PHONEC1'.
