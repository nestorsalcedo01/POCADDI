@@ -40,6 +40,11 @@
                   RECORD KEY   is PATIENT-INS-KEY
                   FILE STATUS  is PATINS-STATUS.
 
+           SELECT CLAIMFILE
+           ASSIGN TO UT-S-CLAIMFILE
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
            SELECT PRSNMSTR
                   ASSIGN       to PRSNMSTR
                   ORGANIZATION is INDEXED
@@ -77,6 +82,17 @@
            DATA RECORD IS INPATIENT-TREATMENT-REC-DATA.
        01  INPATIENT-TREATMENT-REC-DATA PIC X(1101).
 
+      ****** CLAIM-STATUS FILE GENERATED FROM THE SAME PATIENT/
+      ****** INSURANCE KEYS AS PATINS, FOR THE CLAIMS-PROCESSING
+      ****** TEST SUITE
+       FD  CLAIMFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CLAIM-REC-DATA.
+       01  CLAIM-REC-DATA PIC X(80).
+
        FD  PATMSTR
            DATA RECORD IS PATMSTR-REC.
        01  PATMSTR-REC.
@@ -730,6 +746,25 @@
               "THIS IS AN INSURANCE PATIENT COMMENT...".
            05  FILLER           PIC X(142) VALUE SPACES.
 
+      ****** CLAIM-STATUS RECORD, KEYED THE SAME AS PATIENT-INSURANCE
+      ****** (PATIENT-ID-I) SO A CLAIM CAN BE JOINED BACK TO ITS
+      ****** PATIENT/INSURANCE RECORDS
+       01  CLAIM-RECORD.
+           05  CLAIM-PATIENT-ID            PIC 9(6) VALUE 000001.
+           05  CLAIM-INS-COMPANY-ID        PIC X(7) VALUE "INS-000".
+           05  CLAIM-NUMBER                PIC 9(9) VALUE 0.
+           05  CLAIM-STATUS                PIC X(9) VALUE "SUBMITTED".
+               88  CLAIM-SUBMITTED   VALUE "SUBMITTED".
+               88  CLAIM-PAID        VALUE "PAID     ".
+               88  CLAIM-DENIED      VALUE "DENIED   ".
+               88  CLAIM-PENDING     VALUE "PENDING  ".
+           05  CLAIM-PAID-AMOUNT           PIC S9(7)V99 VALUE 0.
+           05  FILLER                      PIC X(40) VALUE SPACES.
+
+       01  WS-CLAIM-WORK-FIELDS.
+           05  WS-CLAIM-STATUS-QUOT        PIC 999.
+           05  WS-CLAIM-STATUS-SUB         PIC 9.
+
        01  WS-TRAILER-REC.
            05  FILLER                  PIC X(1) VALUE "T".
            05  IN-RECORD-COUNT         PIC 9(9) VALUE 2001.
@@ -757,6 +792,9 @@
            DISPLAY "BEGIN PAT INSURANCE RECORDS ROUTINE".
            PERFORM 600-PATINS  THRU 600-EXIT
                 varying row-sub from 1 by 1 until row-sub > 1000.
+           DISPLAY "BEGIN CLAIM STATUS RECORDS ROUTINE".
+           PERFORM 650-CLAIMS  THRU 650-EXIT
+                varying row-sub from 1 by 1 until row-sub > 1000.
            DISPLAY "BEGIN PRSNMSTR RECORDS ROUTINE".
            PERFORM 700-PATPERSN THRU 700-EXIT
                 varying row-sub from 1 by 1 until row-sub > 1000.
@@ -766,7 +804,7 @@
            GOBACK.
 
        000-HOUSEKEEPING.
-           open output  TRMTDATA, PATDATA.
+           open output  TRMTDATA, PATDATA, CLAIMFILE.
       ****** NOTE EXPECTS EMPTY VSAM FILES
            OPEN OUTPUT PATINS.
            DISPLAY "STATUS-FOR VSAM FILES...".
@@ -1319,6 +1357,39 @@
        600-EXIT.
            EXIT.
 
+      ****** BUILDS ONE CLAIM-STATUS RECORD PER PATIENT/INSURANCE
+      ****** KEY GENERATED BY 600-PATINS ABOVE. THE STATUS CYCLES
+      ****** SUBMITTED/PAID/DENIED/PENDING OFF THE SAME ROW-SUB
+      ****** REMAINDER STYLE USED ELSEWHERE IN THIS PROGRAM, AND
+      ****** ONLY A PAID CLAIM CARRIES A NON-ZERO PAID AMOUNT.
+       650-CLAIMS.
+           MOVE ROW-SUB TO CLAIM-PATIENT-ID.
+           MOVE INS-COMPANY-PRIMARY-ID TO CLAIM-INS-COMPANY-ID.
+           MULTIPLY ROW-SUB BY 7 GIVING CLAIM-NUMBER.
+
+           DIVIDE 4 INTO ROW-SUB
+               GIVING WS-CLAIM-STATUS-QUOT
+               REMAINDER WS-CLAIM-STATUS-SUB.
+
+           EVALUATE WS-CLAIM-STATUS-SUB
+               WHEN 0
+                   SET CLAIM-PAID TO TRUE
+                   COMPUTE CLAIM-PAID-AMOUNT = ROW-SUB * 1.75
+               WHEN 1
+                   SET CLAIM-DENIED TO TRUE
+                   MOVE 0 TO CLAIM-PAID-AMOUNT
+               WHEN 2
+                   SET CLAIM-PENDING TO TRUE
+                   MOVE 0 TO CLAIM-PAID-AMOUNT
+               WHEN OTHER
+                   SET CLAIM-SUBMITTED TO TRUE
+                   MOVE 0 TO CLAIM-PAID-AMOUNT
+           END-EVALUATE.
+
+           PERFORM 765-WRITE-CLAIMFILE THRU 765-EXIT.
+       650-EXIT.
+           EXIT.
+
        700-PATPERSN.
            ADD +1 TO HOLD-SUB, NAME-SUB.
            IF HOLD-SUB > 15 MOVE +1 TO HOLD-SUB.
@@ -1444,6 +1515,12 @@
        760-EXIT.
            EXIT.
 
+       765-WRITE-CLAIMFILE.
+           WRITE CLAIM-REC-DATA FROM CLAIM-RECORD.
+           DISPLAY OFCODE.
+       765-EXIT.
+           EXIT.
+
        770-WRITE-PRSNMSTR.
            MOVE PATIENT-PERSONAL-MASTER-REC  TO PRSNMSTR-REC.
            write PRSNMSTR-REC.
@@ -1452,7 +1529,8 @@
            EXIT.
 
        850-CLOSE-FILES.
-            CLOSE TRMTDATA, PATDATA, PATMSTR, PATINS, PRSNMSTR.
+            CLOSE TRMTDATA, PATDATA, CLAIMFILE, PATMSTR, PATINS,
+                  PRSNMSTR.
        850-EXIT.
            EXIT.
 
