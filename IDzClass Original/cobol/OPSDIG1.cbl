@@ -0,0 +1,306 @@
+      ****************************************************************
+      * PROGRAM:  OPSDIG1
+      *           End-of-day cross-subsystem activity digest
+      *
+      * SAMOS1/SAMII1's customer report, PHONEC1's FRIENDZ updates,
+      * the catalog manager order flow (DFH0XCMN), and the NACT
+      * account CRUD suite (NACT02) each keep their own record and
+      * transaction counts, but nothing pulls them together. This
+      * job reads the count each subsystem already tracks, without
+      * changing how any of them operate, and prints one operations
+      * summary so the morning shift-handoff does not require
+      * checking five different logs to know whether last night's
+      * processing ran normally.
+      *
+      * COUNT SOURCES:
+      *   SAMOS1/SAMII1 - the last record written to each program's
+      *                   own CHKPTFILE restart checkpoint holds
+      *                   that run's final TRANFILE record count.
+      *   DFH0XCMN      - a count of the ORDLOG order-history file,
+      *                   the same file the departmental spend
+      *                   rollup job (DFH0XDSR) reads.
+      *   NACT02        - a count of the ACCTCHG change-log file,
+      *                   using the NACWCLOG copybook NACT02 itself
+      *                   writes from.
+      *   PHONEC1       - a same-day count of IBMUSER.FRIENDZ_AUDIT,
+      *                   the DB2 audit trail PHONEC1 inserts to on
+      *                   every update.
+      *
+      * The STOCK2Y quote service is not one of the counts folded
+      * into this digest -- it does not keep a record/transaction
+      * count comparable to the other four, only per-call quotes.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPSDIG1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SAMOS1-CHKPT-FILE ASSIGN TO SOCHKPT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-SOCHKPT-STATUS.
+
+           SELECT SAMII1-CHKPT-FILE ASSIGN TO SICHKPT
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-SICHKPT-STATUS.
+
+           SELECT ORDLOG-FILE   ASSIGN TO ORDLOG
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS OL-KEY
+               FILE STATUS  IS  WS-ORDLOG-STATUS.
+
+           SELECT CHANGELOG-FILE ASSIGN TO ACCTCHG
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-CHANGELOG-STATUS.
+
+           SELECT REPORT-FILE   ASSIGN TO OPSDRPT
+               FILE STATUS  IS  WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SAMOS1-CHKPT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  SO-CHECKPOINT-RECORD.
+           05  SO-CKPT-TRANFILE-RECS   PIC 9(9).
+           05  SO-CKPT-CUSTFILE-RECS   PIC 9(9).
+           05  SO-CKPT-FILLER          PIC X(10).
+
+       FD  SAMII1-CHKPT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  SI-CHECKPOINT-RECORD.
+           05  SI-CKPT-TRANFILE-RECS   PIC 9(9).
+           05  SI-CKPT-CUSTFILE-RECS   PIC 9(9).
+           05  SI-CKPT-FILLER          PIC X(10).
+
+       FD  ORDLOG-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  ORDLOG-RECORD.
+           COPY DFH0XCP9.
+
+       FD  CHANGELOG-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  CHANGE-LOG-REC.
+           COPY NACWCLOG.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SOCHKPT-STATUS          PIC XX  VALUE '00'.
+       01  WS-SICHKPT-STATUS          PIC XX  VALUE '00'.
+       01  WS-ORDLOG-STATUS           PIC XX  VALUE '00'.
+       01  WS-CHANGELOG-STATUS        PIC XX  VALUE '00'.
+       01  WS-REPORT-STATUS           PIC XX  VALUE '00'.
+      *
+       01  WS-EOF-SWITCHES.
+           05  WS-SOCHKPT-EOF         PIC X   VALUE 'N'.
+               88  SOCHKPT-EOF                VALUE 'Y'.
+           05  WS-SICHKPT-EOF         PIC X   VALUE 'N'.
+               88  SICHKPT-EOF                VALUE 'Y'.
+           05  WS-ORDLOG-EOF          PIC X   VALUE 'N'.
+               88  ORDLOG-EOF                 VALUE 'Y'.
+           05  WS-CHANGELOG-EOF       PIC X   VALUE 'N'.
+               88  CHANGELOG-EOF              VALUE 'Y'.
+      *
+       01  WORK-VARIABLES.
+           05  NUM-SAMOS1-TRANS       PIC S9(9) COMP-3 VALUE +0.
+           05  NUM-SAMII1-TRANS       PIC S9(9) COMP-3 VALUE +0.
+           05  NUM-ORDERS-LOGGED      PIC S9(9) COMP-3 VALUE +0.
+           05  NUM-ACCT-CHANGES       PIC S9(9) COMP-3 VALUE +0.
+      *
+      *        The FRIENDZ audit count is fetched with a single
+      *        embedded SELECT COUNT(*), the same way PHONEC1
+      *        checks for an existing friend before an ADD, so the
+      *        host variable is declared the same way PHONEC1
+      *        declares FRIEND-EXISTS-COUNT.
+      *
+       01  NUM-FRIENDZ-UPDATES        PIC S9(9) COMP-5 VALUE 0.
+      *
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY RDZDCLS.
+      *
+      *        *******************
+      *            report lines
+      *        *******************
+       01  RPT-HEADER1.
+           05  FILLER                 PIC X(50)
+               VALUE 'DAILY CROSS-SUBSYSTEM ACTIVITY DIGEST'.
+       01  RPT-SPACES                 PIC X(132) VALUE SPACES.
+       01  RPT-SUMMARY1.
+           05  FILLER                 PIC X(32)
+               VALUE 'SAMOS1 CUSTOMER REPORT - TRANS: '.
+           05  RPT-SAMOS1-TRANS       PIC ZZZ,ZZ9.
+       01  RPT-SUMMARY2.
+           05  FILLER                 PIC X(32)
+               VALUE 'SAMII1 CUSTOMER REPORT - TRANS: '.
+           05  RPT-SAMII1-TRANS       PIC ZZZ,ZZ9.
+       01  RPT-SUMMARY3.
+           05  FILLER                 PIC X(33)
+               VALUE 'CATALOG MANAGER - ORDERS LOGGED: '.
+           05  RPT-ORDERS-LOGGED      PIC ZZZ,ZZ9.
+       01  RPT-SUMMARY4.
+           05  FILLER                 PIC X(32)
+               VALUE 'NACT ACCOUNT CRUD - CHANGES:    '.
+           05  RPT-ACCT-CHANGES       PIC ZZZ,ZZ9.
+       01  RPT-SUMMARY5.
+           05  FILLER                 PIC X(35)
+               VALUE 'FRIENDZ PHONEBOOK - UPDATES TODAY: '.
+           05  RPT-FRIENDZ-UPDATES    PIC ZZZ,ZZ9.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+
+       000-MAIN.
+           DISPLAY 'OPSDIG1 STARTED...'.
+           PERFORM 900-OPEN-FILES.
+           PERFORM 800-INIT-REPORT.
+
+           PERFORM 100-READ-SAMOS1-CHKPT THROUGH 100-EXIT
+                   UNTIL SOCHKPT-EOF.
+           PERFORM 110-READ-SAMII1-CHKPT THROUGH 110-EXIT
+                   UNTIL SICHKPT-EOF.
+           PERFORM 200-COUNT-ORDLOG-RECORD THROUGH 200-EXIT
+                   UNTIL ORDLOG-EOF.
+           PERFORM 300-COUNT-CHANGELOG-RECORD THROUGH 300-EXIT
+                   UNTIL CHANGELOG-EOF.
+           PERFORM 400-GET-FRIENDZ-COUNT.
+
+           PERFORM 500-PRINT-SUMMARY.
+           PERFORM 905-CLOSE-FILES.
+           DISPLAY 'OPSDIG1 ENDED'.
+           GOBACK.
+
+      *        ***********************************************
+      *          The checkpoint file holds one record per
+      *          TOTALS transaction processed; the last record
+      *          written before the run ended holds that run's
+      *          final TRANFILE count, so the whole file is read
+      *          through and the count is simply overwritten by
+      *          each record in turn.
+      *        ***********************************************
+       100-READ-SAMOS1-CHKPT.
+           READ SAMOS1-CHKPT-FILE
+             AT END MOVE 'Y' TO WS-SOCHKPT-EOF .
+           IF WS-SOCHKPT-STATUS NOT = '00'
+              AND WS-SOCHKPT-STATUS NOT = '10'
+               DISPLAY 'ERROR ON SOCHKPT FILE READ.  CODE:'
+                       WS-SOCHKPT-STATUS
+               MOVE 'Y' TO WS-SOCHKPT-EOF.
+           IF NOT SOCHKPT-EOF
+               MOVE SO-CKPT-TRANFILE-RECS TO NUM-SAMOS1-TRANS.
+       100-EXIT.
+           EXIT.
+
+       110-READ-SAMII1-CHKPT.
+           READ SAMII1-CHKPT-FILE
+             AT END MOVE 'Y' TO WS-SICHKPT-EOF .
+           IF WS-SICHKPT-STATUS NOT = '00'
+              AND WS-SICHKPT-STATUS NOT = '10'
+               DISPLAY 'ERROR ON SICHKPT FILE READ.  CODE:'
+                       WS-SICHKPT-STATUS
+               MOVE 'Y' TO WS-SICHKPT-EOF.
+           IF NOT SICHKPT-EOF
+               MOVE SI-CKPT-TRANFILE-RECS TO NUM-SAMII1-TRANS.
+       110-EXIT.
+           EXIT.
+
+       200-COUNT-ORDLOG-RECORD.
+           READ ORDLOG-FILE
+             AT END MOVE 'Y' TO WS-ORDLOG-EOF .
+           IF WS-ORDLOG-STATUS NOT = '00'
+              AND WS-ORDLOG-STATUS NOT = '10'
+               DISPLAY 'ERROR ON ORDLOG FILE READ.  CODE:'
+                       WS-ORDLOG-STATUS
+               MOVE 'Y' TO WS-ORDLOG-EOF.
+           IF NOT ORDLOG-EOF
+               ADD +1 TO NUM-ORDERS-LOGGED.
+       200-EXIT.
+           EXIT.
+
+       300-COUNT-CHANGELOG-RECORD.
+           READ CHANGELOG-FILE
+             AT END MOVE 'Y' TO WS-CHANGELOG-EOF .
+           IF WS-CHANGELOG-STATUS NOT = '00'
+              AND WS-CHANGELOG-STATUS NOT = '10'
+               DISPLAY 'ERROR ON ACCTCHG FILE READ.  CODE:'
+                       WS-CHANGELOG-STATUS
+               MOVE 'Y' TO WS-CHANGELOG-EOF.
+           IF NOT CHANGELOG-EOF
+               ADD +1 TO NUM-ACCT-CHANGES.
+       300-EXIT.
+           EXIT.
+
+       400-GET-FRIENDZ-COUNT.
+           EXEC SQL SELECT COUNT(*)
+                INTO :NUM-FRIENDZ-UPDATES
+                FROM IBMUSER.FRIENDZ_AUDIT
+                WHERE CHANGED_AT >= CURRENT DATE
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'FRIENDZ AUDIT COUNT ERROR:' SQLCODE
+               MOVE 0 TO NUM-FRIENDZ-UPDATES.
+
+       500-PRINT-SUMMARY.
+           MOVE NUM-SAMOS1-TRANS  TO RPT-SAMOS1-TRANS.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY1.
+           MOVE NUM-SAMII1-TRANS  TO RPT-SAMII1-TRANS.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY2.
+           MOVE NUM-ORDERS-LOGGED TO RPT-ORDERS-LOGGED.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY3.
+           MOVE NUM-ACCT-CHANGES  TO RPT-ACCT-CHANGES.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY4.
+           MOVE NUM-FRIENDZ-UPDATES TO RPT-FRIENDZ-UPDATES.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY5.
+
+       800-INIT-REPORT.
+           WRITE REPORT-RECORD FROM RPT-HEADER1 AFTER PAGE.
+           WRITE REPORT-RECORD FROM RPT-SPACES  AFTER 1.
+
+       900-OPEN-FILES.
+           OPEN INPUT  SAMOS1-CHKPT-FILE
+                       SAMII1-CHKPT-FILE
+                       ORDLOG-FILE
+                       CHANGELOG-FILE
+                OUTPUT  REPORT-FILE .
+           IF WS-SOCHKPT-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING SOCHKPT FILE. RC:'
+                     WS-SOCHKPT-STATUS
+             MOVE 'Y' TO WS-SOCHKPT-EOF.
+           IF WS-SICHKPT-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING SICHKPT FILE. RC:'
+                     WS-SICHKPT-STATUS
+             MOVE 'Y' TO WS-SICHKPT-EOF.
+           IF WS-ORDLOG-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING ORDLOG FILE. RC:'
+                     WS-ORDLOG-STATUS
+             MOVE 'Y' TO WS-ORDLOG-EOF.
+           IF WS-CHANGELOG-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING ACCTCHG FILE. RC:'
+                     WS-CHANGELOG-STATUS
+             MOVE 'Y' TO WS-CHANGELOG-EOF.
+
+       905-CLOSE-FILES.
+           CLOSE SAMOS1-CHKPT-FILE
+                 SAMII1-CHKPT-FILE
+                 ORDLOG-FILE
+                 CHANGELOG-FILE
+                 REPORT-FILE .
+
+      * END OF PROGRAM OPSDIG1
