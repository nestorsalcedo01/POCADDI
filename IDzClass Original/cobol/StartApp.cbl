@@ -61,16 +61,19 @@
 
                    MOVE 1 TO Char-Count
                INSPECT Input-Name TALLYING Char-Count FOR LEADING SPACES
-                  
-                   IF FUNCTION UPPER-CASE (Temp-Name) = "Q"
-                   OR Temp-Name = SPACES
+
+                   IF FUNCTION UPPER-CASE (Input-Name) = "Q"
+                   OR Input-Name = SPACES
                      SET Loop-Done TO TRUE
                    ELSE
-                     CALL 'PrintApp' USING Program-Pass-Fields
+                     IF Input-Name (Char-Count:1) NOT ALPHABETIC
+                       DISPLAY "Please enter a name using letters only."
+                     ELSE
+                       MOVE Input-Name TO Temp-Name
+                       CALL 'PrintApp' USING Program-Pass-Fields
+                     END-IF
                    END-IF
            END-PERFORM.
-           GOBACK.
-           MOVE 1 TO Char-Count.
 
            GOBACK.
 
