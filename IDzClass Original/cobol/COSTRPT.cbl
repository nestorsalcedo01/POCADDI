@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  COSTRPT.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEV Center.
+       DATE-WRITTEN. 01/23/88.
+       DATE-COMPILED. 01/23/88.
+       SECURITY. NON-CONFIDENTIAL.
+
+      ****** COMPANION SANITY-CHECK REPORT FOR TESTDATA'S GENERATED
+      ****** TEST DECKS. TESTDATA CAPS TEST-COST (TRMTDATA) AND
+      ****** EQUIPMENT-COST (PATDATA) TO THE SAME THRESHOLDS USED
+      ****** HERE; THIS PROGRAM RE-APPLIES THOSE THRESHOLDS AGAINST
+      ****** AN ALREADY-GENERATED PATDATA/TRMTDATA PAIR AND LISTS
+      ****** ANY RECORD WHERE A COST FIELD STILL EXCEEDS ITS LIMIT,
+      ****** SO QA CAN SPOT-CHECK A FRESH TEST DECK BEFORE HANDING
+      ****** IT TO A TEST CYCLE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATDATA
+           ASSIGN TO UT-S-PATDATA
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS PATDATA-STATUS.
+
+           SELECT TRMTDATA
+           ASSIGN TO UT-S-TRMTDATA
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS TRMTDATA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PATDATA
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 993 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-DAILY-REC-DATA.
+       01  INPATIENT-DAILY-REC-DATA PIC X(993).
+
+       FD  TRMTDATA
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1101 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-TREATMENT-REC-DATA.
+       01  INPATIENT-TREATMENT-REC-DATA PIC X(1101).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05  PATDATA-STATUS          PIC X(2).
+           05  TRMTDATA-STATUS         PIC X(2).
+
+       01  FLAGS-AND-SWITCHES.
+           05  SW-EOF-PATDATA          PIC X(01) VALUE "N".
+               88 NO-MORE-PATDATA VALUE "Y".
+           05  SW-EOF-TRMTDATA         PIC X(01) VALUE "N".
+               88 NO-MORE-TRMTDATA VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-EQUIP-OUTLIERS       PIC 9(6) VALUE 0.
+           05  WS-TEST-OUTLIERS        PIC 9(6) VALUE 0.
+
+      ****** EQUIPMENT-COST(1) THRU (8) THRESHOLDS, TAKEN FROM
+      ****** TESTDATA'S 400-PATDATA PARAGRAPH
+       01  EQUIP-COST-LIMITS.
+           05  FILLER  PIC 9(4)V99 VALUE 1001.00.
+           05  FILLER  PIC 9(4)V99 VALUE 0990.00.
+           05  FILLER  PIC 9(4)V99 VALUE 1200.00.
+           05  FILLER  PIC 9(4)V99 VALUE 0600.00.
+           05  FILLER  PIC 9(4)V99 VALUE 1001.00.
+           05  FILLER  PIC 9(4)V99 VALUE 0990.00.
+           05  FILLER  PIC 9(4)V99 VALUE 0499.00.
+           05  FILLER  PIC 9(4)V99 VALUE 0295.00.
+       01  EQUIP-COST-LIMIT-TBL REDEFINES EQUIP-COST-LIMITS.
+           05  EQUIP-COST-LIMIT  PIC 9(4)V99 OCCURS 8 TIMES.
+
+      ****** TEST-COST(1) THRU (8) THRESHOLDS, TAKEN FROM
+      ****** TESTDATA'S 300-TRTMNT PARAGRAPH
+       01  TEST-COST-LIMITS.
+           05  FILLER  PIC 9(4)V99 VALUE 1001.00.
+           05  FILLER  PIC 9(4)V99 VALUE 0599.00.
+           05  FILLER  PIC 9(4)V99 VALUE 0200.00.
+           05  FILLER  PIC 9(4)V99 VALUE 0299.00.
+           05  FILLER  PIC 9(4)V99 VALUE 0400.00.
+           05  FILLER  PIC 9(4)V99 VALUE 0311.00.
+           05  FILLER  PIC 9(4)V99 VALUE 0400.00.
+           05  FILLER  PIC 9(4)V99 VALUE 0175.00.
+       01  TEST-COST-LIMIT-TBL REDEFINES TEST-COST-LIMITS.
+           05  TEST-COST-LIMIT  PIC 9(4)V99 OCCURS 8 TIMES.
+
+       01  WS-SUB                     PIC 9(4) COMP VALUE 0.
+
+      * COPY OF TESTDATA'S INPATIENT-DAILY-REC LAYOUT, SO THIS
+      * PROGRAM AND TESTDATA STAY IN STEP ON THE PATDATA SHAPE.
+       01  INPATIENT-DAILY-REC.
+           05  PATIENT-RECORD-TYPE     PIC X(01) value " ".
+               88  TRAILER-REC     VALUE "T".
+           05  PATIENT-ID-d            PIC 9(6) value 000001.
+           05  CURR-DTE                PIC X(08) value "12222008".
+           05  BED-IDENTITY             PIC 9(4) value 1111.
+           05  ROOM-IDENTITY           PIC 9(4) value 2222.
+           05  TOTAL-ROOM-CHARGE       PIC 9(7)V99 value 00001894.28.
+           05  BASE-ROOM-CHARGE        PIC 9(7)V99 value 0000668.00.
+           05  ROOM-DATE-FROM          PIC X(08) value "12132008".
+           05  ROOM-DATE-TO            PIC X(08) value "12182008".
+           05  PRIMARY-DIAGNOSTIC-CODE  PIC X(4) value "DIAG".
+           05  PRIMARY-DIAGNOSTIC-CODE-n PIC 9 value 1.
+           05  WARD-NBR                PIC X(4) value "0011".
+               88  INTENSIVE-CARE  VALUE "0010".
+               88  OBSTETRICS      VALUE "2010".
+               88  PEDIATRICS      VALUE "1010".
+               88  ONCOLOGY        VALUE "0011".
+               88  CARDIO-THORACIC VALUE "0110".
+               88  GENERAL         VALUE "0000".
+               88  VALID-WARD VALUES ARE
+               "0010", "2010", "1010", "0011", "0110", "0000".
+           05  ADDITIONAL-EQUIP-CHARGES OCCURS 12 TIMES.
+               10  EQUIPMENT-ID            PIC X(07) VALUE "EQUIP-0".
+               10  EQUIPMENT-ID-n          PIC 9(01) VALUE 001.
+               10  EQUIPMENT-CATEGORY      PIC X(04) value "MISC".
+                   88 HEATING-PAD   VALUE "HEAT".
+                   88 AUTOCLAVE     VALUE "AUTO".
+                   88 SCOPE         VALUE "SCOP".
+                   88 DRIP          VALUE "DRIP".
+                   88 MONITOR       VALUE "MON ".
+                   88 SHUNT         VALUE "SHNT".
+                   88 MISCELLANEOUS VALUE "MISC".
+                   88 VALID-CATEGORY VALUES ARE "HEAT", "AUTO",
+                      "SCOP", "DRIP", "MON ", "SHNT", "MISC".
+               10  EQUIPMENT-SHORT-DESC    PIC X(30)
+                    VALUE "Equipment short description..." .
+               10  EQUIPMENT-COST          PIC 9(5)V99 value 00111.48.
+               10  EQUIPMENT-PRES-PHYS     PIC X(07) value "PHYS-00".
+               10  EQUIPMENT-PRES-PHYS-N   PIC 9(01) value 005.
+               10  EQUIPMENT-REASON-CDE    PIC X(04) value "AI7J".
+           05  DAILY-CHARGES-COMMENTS      PIC X(255) value
+            "These are detailed equipment daily charges comments.....".
+
+      * COPY OF TESTDATA'S INPATIENT-TREATMENT-REC LAYOUT, SO THIS
+      * PROGRAM AND TESTDATA STAY IN STEP ON THE TRMTDATA SHAPE.
+       01  INPATIENT-TREATMENT-REC.
+           05  RECORD-TYPE             PIC X(01) value " ".
+               88  TRAILER-REC        VALUE "T".
+           05  PATIENT-ID-t      PIC 9(6) value 000001.
+           05  TREATMENT-DATE-TIME.
+               10 TREATMENT-DATE       PIC X(08) VALUE "01011998".
+               10 FILLER               PIC X     VALUE "-".
+               10 TREATMENT-TIME       PIC X(08) VALUE "01.02.03".
+               10 FILLER               PIC X(09) VALUE "-00000001".
+           05  BED-IDENTITY-T          PIC 9(4)  VALUE 1111.
+           05  PRIMARY-DIAGNOSTIC-CODE PIC X(4)  VALUE "DIAG".
+           05  PRIMARY-DIAGNOSTIC-CDE-n PIC 9  VALUE 1.
+           05  MEDICATION-ID           PIC X(7)  VALUE "MEDI-00".
+           05  MEDICATION-ID-N         PIC 9(1)  VALUE 1.
+           05  TREATMENT-MODE          PIC X(03) VALUE "ORA".
+               88  ORAL-ADMIN          VALUE "0RA".
+               88  INTRAVENOUS-ADMIN   VALUE "INV".
+               88  INJECTION           VALUE "INJ".
+               88  MRI                 VALUE "MRI".
+               88  CAT                 VALUE "CAT".
+               88  CHEMO-THERAPY       VALUE "CHM".
+               88  RADIATION-THERAPY   VALUE "RAD".
+               88  SURGERY             VALUE "SUR".
+               88  PHYSIO-THERAPY      VALUE "PHY".
+               88  EQUIPMENT           VALUE "EQP".
+               88  LAB-TESTS           VALUE "LAB".
+               88  VENIPUNCTURE        VALUE "VEN".
+               88  OTHER-TREATMENT     VALUE "OTH".
+               88  VALID-TRTMNT-MODES VALUES ARE
+                  "ORA", "INV", "INJ", "MRI", "CAT"
+                  "SUR", "PHY", "EQP", "LAB", "VEN"
+                  "MRI", "CAT", "CHM", "RAD", "OTH".
+           05  BILLABLE-TREATMENT-IND   PIC X(01) VALUE "N".
+               88  NON-BILLABLE         VALUE "N".
+               88  BILLABLE             VALUE "B".
+               88 VALID-BILLABLE-TYPES
+                   VALUES ARE "N", "B".
+           05  MEDICATION-COST         PIC 9(5)V99 VALUE 0002.09.
+           05  ATTENDING-PHYS-ID       PIC X(07) VALUE "PHYS-00".
+           05  ATTENDING-PHYS-ID-N     PIC 9(01) VALUE 2.
+           05  PRESCRIBING-PHYS-ID     PIC X(07) VALUE "PHYS-00".
+           05  PRESCRIBING-PHYS-ID-N   PIC 9(01) VALUE 002.
+           05  SUPERVISOR-NURSE-ID     PIC X(07) VALUE "NURS-00".
+           05  SUPERVISOR-NURSE-ID-N   PIC 9(01) VALUE 007.
+           05  TREATMENT-NURSE-ID      PIC X(07) VALUE "NURS-00".
+           05  TREATMENT-NURSE-ID-N    PIC 9(01) VALUE 002.
+           05  PHARMACY-COST           PIC 9(3)V99 VALUE 01.41.
+           05  ANCILLARY-CHARGE        PIC 9(3)V99 VALUE 21.05.
+           05  LAB-CHARGES OCCURS 12 TIMES.
+               10  LAB-TEST-ID         PIC X(07) VALUE "LABT-00".
+               10  LAB-TEST-ID-N       PIC 9(01) VALUE 003.
+               10  TEST-CATEGORY       PIC X(04) VALUE "PULM".
+                   88 PULMINARY           VALUE "PULM".
+                   88 BLOOD               VALUE "BLOD".
+                   88 SPINAL              VALUE "SPNL".
+                   88 H1N1                VALUE "H1N1".
+                   88 GASTRO              VALUE "GAST".
+                   88 LUNG                VALUE "LUNG".
+                   88 NUCLEAR-MEDICINE    VALUE "NUCL".
+                   88 RENAL               VALUE "RNAL".
+                   88 MISCELLANEOUS-T     VALUE "MISC".
+                   88 VALID-CATEGORY VALUES ARE "PULM", "BLOD", "NUCL",
+                      "GAST", "SPNL", "LUNG", "RNAL", "H1N1", "MISC".
+               10  TEST-SHORT-DESC         PIC X(25)
+                    VALUE "Test short description".
+               10  TEST-COST               PIC 9(5)V99 value 00219.03.
+               10  VENIPUNCTURE-COST       PIC 9(3)V99 value 012.31.
+               10  PRESCRIBING-PHYS        PIC X(07) VALUE "PHYS-00".
+               10  PRESCRIBING-PHYS-n      PIC 9(01) value 002.
+               10  DIAG-CDE                PIC X(04) value "DIAG".
+               10  DIAG-CDE-n              PIC 9 value 1.
+           05  TREATMENT-COMMENTS      PIC X(254)
+           Value "Detailed Patient Treatment and Lab test Comments...".
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-SCAN-PATDATA THRU 200-EXIT
+               UNTIL NO-MORE-PATDATA.
+           PERFORM 300-SCAN-TRMTDATA THRU 300-EXIT
+               UNTIL NO-MORE-TRMTDATA.
+           PERFORM 900-PRINT-TOTALS.
+           PERFORM 800-CLOSE-FILES.
+           MOVE +0 TO RETURN-CODE.
+           GOBACK.
+
+       100-OPEN-FILES.
+           OPEN INPUT PATDATA, TRMTDATA.
+           DISPLAY 'FILE STATUS ON PATDATA OPEN  = ' PATDATA-STATUS.
+           DISPLAY 'FILE STATUS ON TRMTDATA OPEN = ' TRMTDATA-STATUS.
+           DISPLAY '*******************************************'.
+           DISPLAY '*   COST FIELD OUTLIER REPORT            *'.
+           DISPLAY '*******************************************'.
+           PERFORM 210-READ-PATDATA.
+           PERFORM 310-READ-TRMTDATA.
+
+       200-SCAN-PATDATA.
+           IF NOT TRAILER-REC IN PATIENT-RECORD-TYPE
+               PERFORM 220-CHECK-EQUIPMENT-COSTS
+           END-IF.
+           PERFORM 210-READ-PATDATA.
+       200-EXIT.
+           EXIT.
+
+       210-READ-PATDATA.
+           READ PATDATA INTO INPATIENT-DAILY-REC
+               AT END SET NO-MORE-PATDATA TO TRUE.
+
+      ****** COMPARE EACH OF THE FIRST 8 ADDITIONAL-EQUIP-CHARGES
+      ****** ENTRIES AGAINST THE SAME THRESHOLD TESTDATA CAPS IT TO
+       220-CHECK-EQUIPMENT-COSTS.
+           PERFORM 230-CHECK-ONE-EQUIP-COST
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 8.
+       220-EXIT.
+           EXIT.
+
+       230-CHECK-ONE-EQUIP-COST.
+           IF EQUIPMENT-COST(WS-SUB) > EQUIP-COST-LIMIT(WS-SUB)
+               DISPLAY 'PATIENT ' PATIENT-ID-d
+                       ' EQUIPMENT-COST(' WS-SUB ') = '
+                       EQUIPMENT-COST(WS-SUB)
+                       ' EXCEEDS LIMIT OF ' EQUIP-COST-LIMIT(WS-SUB)
+               ADD 1 TO WS-EQUIP-OUTLIERS
+           END-IF.
+       230-EXIT.
+           EXIT.
+
+       300-SCAN-TRMTDATA.
+           IF NOT TRAILER-REC IN RECORD-TYPE
+               PERFORM 320-CHECK-TEST-COSTS
+           END-IF.
+           PERFORM 310-READ-TRMTDATA.
+       300-EXIT.
+           EXIT.
+
+       310-READ-TRMTDATA.
+           READ TRMTDATA INTO INPATIENT-TREATMENT-REC
+               AT END SET NO-MORE-TRMTDATA TO TRUE.
+
+      ****** COMPARE EACH OF THE FIRST 8 LAB-CHARGES ENTRIES AGAINST
+      ****** THE SAME THRESHOLD TESTDATA CAPS IT TO
+       320-CHECK-TEST-COSTS.
+           PERFORM 330-CHECK-ONE-TEST-COST
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 8.
+       320-EXIT.
+           EXIT.
+
+       330-CHECK-ONE-TEST-COST.
+           IF TEST-COST(WS-SUB) > TEST-COST-LIMIT(WS-SUB)
+               DISPLAY 'PATIENT ' PATIENT-ID-t
+                       ' TEST-COST(' WS-SUB ') = '
+                       TEST-COST(WS-SUB)
+                       ' EXCEEDS LIMIT OF ' TEST-COST-LIMIT(WS-SUB)
+               ADD 1 TO WS-TEST-OUTLIERS
+           END-IF.
+       330-EXIT.
+           EXIT.
+
+       900-PRINT-TOTALS.
+           DISPLAY '*******************************************'.
+           DISPLAY '*             OUTLIER TOTALS             *'.
+           DISPLAY '*******************************************'.
+           DISPLAY 'EQUIPMENT-COST OUTLIERS : ' WS-EQUIP-OUTLIERS.
+           DISPLAY 'TEST-COST OUTLIERS      : ' WS-TEST-OUTLIERS.
+
+       800-CLOSE-FILES.
+           CLOSE PATDATA, TRMTDATA.
