@@ -1,118 +1,212 @@
-      ****************************************************************
-      * PROGRAM:  SAMOS2
-      *           Sample program for the OS/VS COBOL Compiler
-      *
-      * AUTHOR :  Doug Stout
-      *           IBM PD Tools
-      *
-      * Part of a sample application used as a teaching aid for
-      * Debug Tool, Fault Analyzer, and APA workshops.
-      *
-      * SUBROUTINE TO CALCULATE CUSTOMER STATISTICS
-      *   - Called by program SAMOS1
-      *
-      * This program has a bug that can be analyzed during the
-      * DEBUG TOOL workshop:
-      *  -The variable BALANCE-MAX results with an incorrect value.
-      *   BALANCE-MAX *should, but does not* contain the highest
-      *   value found in variable cust-acct-balance from all
-      *   customer records that are passed from the calling program.
-      *
-      *****************************************************************
-      * Linkage:
-      *      parameters:
-      *        1: Customer Record    (passed and not changed)
-      *        2: Statistics area    (passed and modified)
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SAMOS2.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-      *****************************************************************
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-      *
-       01  WS-FIELDS.
-           05  WS-PROGRAM-STATUS    PIC X(30)     VALUE SPACES.
-           05  WS-FIRST-TIME-SW     PIC X         VALUE 'Y'.
-           05  WS-WORK-NUM-1        PIC S9(7)     COMP-3  VALUE +0.
-           05  WS-WORK-NUM-2        PIC S9(7)     COMP-3  VALUE +0.
-           05  WS-WORK-NUM-3        PIC S9(7)     COMP-3  VALUE +0.
-           05  WS-WORK-NUM-4        PIC S9(7)     COMP-3  VALUE +0.
-           05  WS-WORK-NUM-5        PIC S9(7)     COMP-3  VALUE +0.
-
-      *****************************************************************
-       LINKAGE SECTION.
-
-      **** 01  COPY CUST2COB REPLACING ==CUST== BY ==CUST==.
-      *   ---------------------------------------------------
-      *   Sample COBOL Copybook for IBM PD Tools Workshops
-      *   Describes file <userid>.ADLAB.FILES(CUST2)
-      *   ---------------------------------------------------
-       01  CUST-REC.
-           05  CUST-KEY.
-               10  CUST-ID               PIC X(5).
-               10  CUST-RECORD-TYPE      PIC X.
-               10  FILLER                PIC X(7).
-           05  CUST-NAME               PIC X(17).
-           05  CUST-ACCT-BALANCE       PIC S9(7)V99  COMP-3.
-           05  CUST-ORDERS-YTD         PIC S9(4)     COMP.
-           05  CUST-CITY               PIC X(15).
-           05  CUST-OCCUPATION         PIC X(28).
-
-       01  CUST-BALANCE-STATS.
-           05  BALANCE-COUNT        PIC S9(7)V99  COMP-3.
-           05  BALANCE-TOTAL        PIC S9(7)V99  COMP-3.
-           05  BALANCE-MIN          PIC S9(7)V99  COMP-3.
-           05  BALANCE-MAX          PIC S9(7)V99  COMP-3.
-           05  BALANCE-RANGE        PIC S9(7)V99  COMP-3.
-           05  BALANCE-AVERAGE      PIC S9(7)V99  COMP-3.
-
-      *****************************************************************
-       PROCEDURE DIVISION USING CUST-REC, CUST-BALANCE-STATS.
-
-       000-MAIN.
-           MOVE 'PROGRAM STARTED' TO WS-PROGRAM-STATUS.
-           IF WS-FIRST-TIME-SW = 'Y'
-               PERFORM 500-INIT-STATISTICS.
-           PERFORM 100-CALC-BALANCE-STATISTICS.
-           MOVE 'N' TO WS-FIRST-TIME-SW
-           MOVE 'PROGRAM ENDED' TO WS-PROGRAM-STATUS.
-           GOBACK.
-
-       100-CALC-BALANCE-STATISTICS.
-           MOVE  'CALCULATING BALANCE STATS' TO WS-PROGRAM-STATUS.
-      *    *** Increment Record Count ***
-           ADD +1 TO BALANCE-COUNT
-      *    *** Add this customer's BALANCE to the grand total ***
-           COMPUTE BALANCE-TOTAL =
-              BALANCE-TOTAL + CUST-ACCT-BALANCE
-      *    *** Calculate Average ***
-           COMPUTE BALANCE-AVERAGE =
-              BALANCE-TOTAL / BALANCE-COUNT
-      *    *** Calculate Minimum ***
-           IF WS-FIRST-TIME-SW = 'Y'
-              MOVE CUST-ACCT-BALANCE TO BALANCE-MIN.
-           IF CUST-ACCT-BALANCE < BALANCE-MIN
-              MOVE CUST-ACCT-BALANCE TO BALANCE-MIN.
-      *    *** Calculate Maximum ***
-      *    ***   There is a bug calculating the maximum.  ***
-      *    ***            Can you find it?                ***
-           IF WS-FIRST-TIME-SW = 'Y'
-              MOVE CUST-ACCT-BALANCE TO BALANCE-MAX
-           IF CUST-ACCT-BALANCE > BALANCE-MAX
-              MOVE CUST-ACCT-BALANCE TO BALANCE-MAX.
-      *    *** CALCULATE RANGE ***
-           COMPUTE BALANCE-RANGE = BALANCE-MAX - BALANCE-MIN.
-
-       500-INIT-STATISTICS.
-           MOVE 'ZEROING STATS VARIABLES' TO WS-PROGRAM-STATUS.
-           MOVE 0  TO BALANCE-COUNT.
-           MOVE 0  TO BALANCE-TOTAL.
-           MOVE 0  TO BALANCE-MIN.
-           MOVE 0  TO BALANCE-MAX.
-           MOVE 0  TO BALANCE-RANGE.
-           MOVE 0  TO BALANCE-AVERAGE.
-
+      ****************************************************************
+      * PROGRAM:  SAMOS2
+      *           Sample program for the OS/VS COBOL Compiler
+      *
+      * AUTHOR :  Doug Stout
+      *           IBM PD Tools
+      *
+      * Part of a sample application used as a teaching aid for
+      * Debug Tool, Fault Analyzer, and APA workshops.
+      *
+      * SUBROUTINE TO CALCULATE CUSTOMER STATISTICS
+      *   - Called by program SAMOS1
+      *
+      * Also maintains a table of the 5 highest CUST-ACCT-BALANCE
+      * values seen, with the owning CUST-ID/CUST-NAME, so the calling
+      * program can print a Top 5 Balances block instead of a single
+      * max figure.
+      *
+      *****************************************************************
+      * Linkage:
+      *      parameters:
+      *        1: Customer Record    (passed and not changed)
+      *        2: Statistics area    (passed and modified)
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMOS2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *****************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-FIELDS.
+           05  WS-PROGRAM-STATUS    PIC X(30)     VALUE SPACES.
+           05  WS-FIRST-TIME-SW     PIC X         VALUE 'Y'.
+           05  WS-WORK-NUM-1        PIC S9(7)     COMP-3  VALUE +0.
+           05  WS-WORK-NUM-2        PIC S9(7)     COMP-3  VALUE +0.
+           05  WS-WORK-NUM-3        PIC S9(7)     COMP-3  VALUE +0.
+           05  WS-WORK-NUM-4        PIC S9(7)     COMP-3  VALUE +0.
+           05  WS-WORK-NUM-5        PIC S9(7)     COMP-3  VALUE +0.
+           05  WS-SUMSQ             PIC S9(16)V99 COMP-3  VALUE +0.
+           05  WS-VARIANCE          PIC S9(16)V99 COMP-3  VALUE +0.
+           05  WS-SQRT-X            PIC S9(16)V9999 COMP-3 VALUE +0.
+           05  WS-SQRT-GUESS        PIC S9(16)V9999 COMP-3 VALUE +0.
+           05  WS-SQRT-SUB          PIC S9(4)     COMP    VALUE +0.
+           05  WS-TOP-SUB           PIC S9(4)     COMP    VALUE +0.
+           05  WS-TOP-MIN-SUB       PIC S9(4)     COMP    VALUE +0.
+           05  WS-TOP-MIN-VALUE     PIC S9(7)V99  COMP-3  VALUE +0.
+
+      *****************************************************************
+       LINKAGE SECTION.
+
+      **** 01  COPY CUST2COB REPLACING ==CUST== BY ==CUST==.
+      *   ---------------------------------------------------
+      *   Sample COBOL Copybook for IBM PD Tools Workshops
+      *   Describes file <userid>.ADLAB.FILES(CUST2)
+      *   ---------------------------------------------------
+       01  CUST-REC.
+           05  CUST-KEY.
+               10  CUST-ID               PIC X(5).
+               10  CUST-RECORD-TYPE      PIC X.
+               10  FILLER                PIC X(7).
+           05  CUST-NAME               PIC X(17).
+           05  CUST-ACCT-BALANCE       PIC S9(7)V99  COMP-3.
+           05  CUST-ORDERS-YTD         PIC S9(4)     COMP.
+           05  CUST-CITY               PIC X(15).
+           05  CUST-OCCUPATION         PIC X(28).
+
+       01  CUST-BALANCE-STATS.
+           05  BALANCE-COUNT        PIC S9(7)V99  COMP-3.
+           05  BALANCE-TOTAL        PIC S9(7)V99  COMP-3.
+           05  BALANCE-MIN          PIC S9(7)V99  COMP-3.
+           05  BALANCE-MAX          PIC S9(7)V99  COMP-3.
+           05  BALANCE-RANGE        PIC S9(7)V99  COMP-3.
+           05  BALANCE-AVERAGE      PIC S9(7)V99  COMP-3.
+           05  BALANCE-STDDEV       PIC S9(7)V99  COMP-3.
+           05  TOP-BALANCE-COUNT    PIC S9(4)     COMP.
+           05  TOP-BALANCES OCCURS 5 TIMES.
+               10  TOP-BALANCE-AMT       PIC S9(7)V99 COMP-3.
+               10  TOP-BALANCE-CUST-ID   PIC X(5).
+               10  TOP-BALANCE-CUST-NAME PIC X(17).
+
+      *****************************************************************
+       PROCEDURE DIVISION USING CUST-REC, CUST-BALANCE-STATS.
+
+       000-MAIN.
+           MOVE 'PROGRAM STARTED' TO WS-PROGRAM-STATUS.
+           IF WS-FIRST-TIME-SW = 'Y'
+               PERFORM 500-INIT-STATISTICS.
+           PERFORM 100-CALC-BALANCE-STATISTICS.
+           MOVE 'N' TO WS-FIRST-TIME-SW
+           MOVE 'PROGRAM ENDED' TO WS-PROGRAM-STATUS.
+           GOBACK.
+
+       100-CALC-BALANCE-STATISTICS.
+           MOVE  'CALCULATING BALANCE STATS' TO WS-PROGRAM-STATUS.
+      *    *** Increment Record Count ***
+           ADD +1 TO BALANCE-COUNT
+      *    *** Add this customer's BALANCE to the grand total ***
+           COMPUTE BALANCE-TOTAL =
+              BALANCE-TOTAL + CUST-ACCT-BALANCE
+      *    *** Add this customer's BALANCE squared to the running sum ***
+           COMPUTE WS-SUMSQ =
+              WS-SUMSQ + ( CUST-ACCT-BALANCE * CUST-ACCT-BALANCE )
+      *    *** Calculate Average ***
+           COMPUTE BALANCE-AVERAGE =
+              BALANCE-TOTAL / BALANCE-COUNT
+      *    *** Calculate Minimum ***
+           IF WS-FIRST-TIME-SW = 'Y'
+              MOVE CUST-ACCT-BALANCE TO BALANCE-MIN.
+           IF CUST-ACCT-BALANCE < BALANCE-MIN
+              MOVE CUST-ACCT-BALANCE TO BALANCE-MIN.
+      *    *** Calculate Maximum ***
+           IF WS-FIRST-TIME-SW = 'Y'
+              MOVE CUST-ACCT-BALANCE TO BALANCE-MAX.
+           IF CUST-ACCT-BALANCE > BALANCE-MAX
+              MOVE CUST-ACCT-BALANCE TO BALANCE-MAX.
+      *    *** CALCULATE RANGE ***
+           COMPUTE BALANCE-RANGE = BALANCE-MAX - BALANCE-MIN.
+      *    *** MAINTAIN TOP 5 HIGHEST BALANCES ***
+           PERFORM 200-UPDATE-TOP-BALANCES.
+      *    *** CALCULATE STANDARD DEVIATION (POPULATION) ***
+           COMPUTE WS-VARIANCE =
+              ( WS-SUMSQ / BALANCE-COUNT ) -
+              ( BALANCE-AVERAGE * BALANCE-AVERAGE ).
+           IF WS-VARIANCE NOT LESS THAN 0
+               MOVE WS-VARIANCE TO WS-SQRT-X
+               PERFORM 900-CALC-SQUARE-ROOT
+               MOVE WS-SQRT-GUESS TO BALANCE-STDDEV
+           ELSE
+               MOVE 0 TO BALANCE-STDDEV.
+
+      *    ---------------------------------------------------------
+      *    Keeps the 5 highest CUST-ACCT-BALANCE values seen, along
+      *    with the owning customer's ID and name.  While the table
+      *    isn't full yet, new records just fill the next open slot;
+      *    once full, a new balance bumps whichever slot currently
+      *    holds the lowest of the 5.
+      *    ---------------------------------------------------------
+       200-UPDATE-TOP-BALANCES.
+           IF TOP-BALANCE-COUNT < 5
+               ADD +1 TO TOP-BALANCE-COUNT
+               MOVE CUST-ACCT-BALANCE TO
+                            TOP-BALANCE-AMT(TOP-BALANCE-COUNT)
+               MOVE CUST-ID           TO
+                            TOP-BALANCE-CUST-ID(TOP-BALANCE-COUNT)
+               MOVE CUST-NAME         TO
+                            TOP-BALANCE-CUST-NAME(TOP-BALANCE-COUNT)
+           ELSE
+               PERFORM 210-FIND-LOWEST-TOP-BALANCE
+               IF CUST-ACCT-BALANCE > TOP-BALANCE-AMT(WS-TOP-MIN-SUB)
+                   MOVE CUST-ACCT-BALANCE TO
+                                TOP-BALANCE-AMT(WS-TOP-MIN-SUB)
+                   MOVE CUST-ID           TO
+                                TOP-BALANCE-CUST-ID(WS-TOP-MIN-SUB)
+                   MOVE CUST-NAME         TO
+                                TOP-BALANCE-CUST-NAME(WS-TOP-MIN-SUB).
+
+       210-FIND-LOWEST-TOP-BALANCE.
+           MOVE 1                  TO WS-TOP-MIN-SUB.
+           MOVE TOP-BALANCE-AMT(1) TO WS-TOP-MIN-VALUE.
+           PERFORM 220-CHECK-TOP-BALANCE-ENTRY
+               VARYING WS-TOP-SUB FROM 2 BY 1
+               UNTIL WS-TOP-SUB > 5.
+
+       220-CHECK-TOP-BALANCE-ENTRY.
+           IF TOP-BALANCE-AMT(WS-TOP-SUB) < WS-TOP-MIN-VALUE
+               MOVE TOP-BALANCE-AMT(WS-TOP-SUB) TO WS-TOP-MIN-VALUE
+               MOVE WS-TOP-SUB                  TO WS-TOP-MIN-SUB.
+
+       500-INIT-STATISTICS.
+           MOVE 'ZEROING STATS VARIABLES' TO WS-PROGRAM-STATUS.
+           MOVE 0  TO BALANCE-COUNT.
+           MOVE 0  TO BALANCE-TOTAL.
+           MOVE 0  TO BALANCE-MIN.
+           MOVE 0  TO BALANCE-MAX.
+           MOVE 0  TO BALANCE-RANGE.
+           MOVE 0  TO BALANCE-AVERAGE.
+           MOVE 0  TO BALANCE-STDDEV.
+           MOVE 0  TO WS-SUMSQ.
+           MOVE 0  TO WS-VARIANCE.
+           MOVE 0  TO TOP-BALANCE-COUNT.
+           PERFORM 520-ZERO-TOP-BALANCE-ENTRY
+               VARYING WS-TOP-SUB FROM 1 BY 1
+               UNTIL WS-TOP-SUB > 5.
+
+       520-ZERO-TOP-BALANCE-ENTRY.
+           MOVE 0      TO TOP-BALANCE-AMT(WS-TOP-SUB).
+           MOVE SPACES TO TOP-BALANCE-CUST-ID(WS-TOP-SUB).
+           MOVE SPACES TO TOP-BALANCE-CUST-NAME(WS-TOP-SUB).
+
+      *    ---------------------------------------------------------
+      *    Approximates a square root using Newton's method since
+      *    this compiler does not support intrinsic functions.
+      *    WS-SQRT-X    - input value  (set by the caller)
+      *    WS-SQRT-GUESS - result, after 10 refining iterations
+      *    ---------------------------------------------------------
+       900-CALC-SQUARE-ROOT.
+           IF WS-SQRT-X = 0
+               MOVE 0 TO WS-SQRT-GUESS
+           ELSE
+               MOVE WS-SQRT-X TO WS-SQRT-GUESS
+               PERFORM 910-SQRT-REFINE-GUESS
+                   VARYING WS-SQRT-SUB FROM 1 BY 1
+                   UNTIL WS-SQRT-SUB > 10.
+
+       910-SQRT-REFINE-GUESS.
+           COMPUTE WS-SQRT-GUESS ROUNDED =
+              ( WS-SQRT-GUESS + ( WS-SQRT-X / WS-SQRT-GUESS ) ) / 2.
+
       *  END OF PROGRAM SAMOS2
\ No newline at end of file
