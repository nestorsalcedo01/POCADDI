@@ -0,0 +1,183 @@
+      *****************************************************
+      * BATCH DRIVER FOR PHONEC1                          *
+      *                                                    *
+      * READS A SEQUENTIAL PHONEUPD FILE OF FNAME/NEWPHONE *
+      * PAIRS AND CALLS PHONEC1 ONCE PER RECORD, THE SAME  *
+      * WAY AN ONLINE CALLER WOULD, SO A QUARTERLY HR LOAD *
+      * OF PHONE CORRECTIONS DOESN'T NEED AN AD HOC SCRIPT *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHONEB1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PHONEUPD-FILE ASSIGN TO PHONEUPD
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-PHONEUPD-STATUS.
+
+           SELECT REPORT-FILE   ASSIGN TO PHONERPT
+               FILE STATUS  IS  WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PHONEUPD-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  PHONEUPD-RECORD.
+           05  PU-FNAME               PIC X(10).
+           05  PU-NEWPHONE            PIC X(10).
+           05  FILLER                 PIC X(60).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PHONEUPD-STATUS         PIC XX  VALUE '00'.
+       01  WS-REPORT-STATUS           PIC XX  VALUE '00'.
+       01  WS-PHONEUPD-EOF            PIC X   VALUE 'N'.
+      *
+       01  WORK-VARIABLES.
+           05  NUM-RECS-READ         PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-RECS-SUCCESS      PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-RECS-FAILED       PIC S9(9)   COMP-3  VALUE +0.
+      *
+      *        ***********************************
+      *          PHONEC1 commarea (positional match
+      *          with PHONEC1's LINKAGE PHONEDATA)
+      *        ***********************************
+       01  PHONEDATA-AREA.
+           05  CALL-ACTION            PIC X(01).
+           05  CALL-INDATA.
+               10  CALL-INFNAME       PIC X(10).
+               10  CALL-NEWPHONE      PIC X(10).
+               10  CALL-NEWEMAIL      PIC X(30).
+               10  CALL-INLNAME       PIC X(10).
+           05  CALL-RESULT            PIC X(1).
+               88  CALL-SUCCEED       VALUE 'Y'.
+               88  CALL-FAILED        VALUE 'N'.
+               88  CALL-INPUT-ERROR   VALUE 'E'.
+           05  CALL-STATUS-MSG-LEN    PIC 9(3).
+           05  CALL-STATUS-MSG        PIC X(128).
+      *
+      *        *******************
+      *            report lines
+      *        *******************
+       01  RPT-HEADER1.
+           05  FILLER                 PIC X(40)
+                     VALUE 'PHONEC1 BULK UPDATE RUN REPORT'.
+       01  RPT-HEADER2.
+           05  FILLER                 PIC X(10)  VALUE 'FNAME'.
+           05  FILLER                 PIC X(15)  VALUE 'NEWPHONE'.
+           05  FILLER                 PIC X(10)  VALUE 'RESULT'.
+           05  FILLER                 PIC X(60)  VALUE 'STATUS-MSG'.
+       01  RPT-DETAIL.
+           05  RPT-FNAME              PIC X(10).
+           05  FILLER                 PIC X(5)   VALUE SPACES.
+           05  RPT-NEWPHONE           PIC X(10).
+           05  FILLER                 PIC X(5)   VALUE SPACES.
+           05  RPT-RESULT             PIC X(1).
+           05  FILLER                 PIC X(9)   VALUE SPACES.
+           05  RPT-STATUS-MSG         PIC X(80).
+       01  RPT-SPACES                 PIC X(132) VALUE SPACES.
+       01  RPT-SUMMARY.
+           05  FILLER                 PIC X(15) VALUE 'RECORDS READ: '.
+           05  RPT-RECS-READ          PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(15) VALUE '  SUCCESSFUL: '.
+           05  RPT-RECS-SUCCESS       PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(15) VALUE '      FAILED: '.
+           05  RPT-RECS-FAILED        PIC ZZZ,ZZ9.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+
+       000-MAIN.
+           DISPLAY 'PHONEB1 STARTED...'.
+           PERFORM 900-OPEN-FILES.
+           PERFORM 800-INIT-REPORT.
+
+           PERFORM 100-PROCESS-PHONEUPD-RECORD THROUGH 100-EXIT
+                   UNTIL WS-PHONEUPD-EOF = 'Y' .
+
+           PERFORM 300-PRINT-SUMMARY.
+           PERFORM 905-CLOSE-FILES.
+           DISPLAY 'PHONEB1 ENDED'.
+           GOBACK .
+
+       100-PROCESS-PHONEUPD-RECORD.
+           PERFORM 700-READ-PHONEUPD-FILE.
+           IF WS-PHONEUPD-EOF = 'Y'
+               GO TO 100-EXIT.
+           ADD +1 TO NUM-RECS-READ.
+           MOVE 'U'      TO CALL-ACTION.
+           MOVE PU-FNAME    TO CALL-INFNAME.
+           MOVE PU-NEWPHONE TO CALL-NEWPHONE.
+           MOVE SPACES   TO CALL-NEWEMAIL.
+           MOVE SPACES   TO CALL-RESULT.
+           MOVE 0        TO CALL-STATUS-MSG-LEN.
+           MOVE SPACES   TO CALL-STATUS-MSG.
+           CALL 'PHONEC1' USING PHONEDATA-AREA.
+           PERFORM 200-PRINT-DETAIL-LINE.
+           IF CALL-SUCCEED
+               ADD +1 TO NUM-RECS-SUCCESS
+           ELSE
+               ADD +1 TO NUM-RECS-FAILED.
+       100-EXIT.
+           EXIT.
+
+       200-PRINT-DETAIL-LINE.
+           MOVE CALL-INFNAME  TO RPT-FNAME.
+           MOVE CALL-NEWPHONE TO RPT-NEWPHONE.
+           MOVE CALL-RESULT   TO RPT-RESULT.
+           MOVE CALL-STATUS-MSG(1:80) TO RPT-STATUS-MSG.
+           WRITE REPORT-RECORD FROM RPT-DETAIL.
+
+       300-PRINT-SUMMARY.
+           WRITE REPORT-RECORD FROM RPT-SPACES AFTER 1.
+           MOVE NUM-RECS-READ    TO RPT-RECS-READ.
+           MOVE NUM-RECS-SUCCESS TO RPT-RECS-SUCCESS.
+           MOVE NUM-RECS-FAILED  TO RPT-RECS-FAILED.
+           WRITE REPORT-RECORD FROM RPT-SUMMARY.
+
+       700-READ-PHONEUPD-FILE.
+           READ PHONEUPD-FILE
+             AT END MOVE 'Y' TO WS-PHONEUPD-EOF .
+           IF WS-PHONEUPD-STATUS NOT = '00'
+              AND WS-PHONEUPD-STATUS NOT = '10'
+               DISPLAY 'ERROR ON PHONEUPD FILE READ.  CODE:'
+                       WS-PHONEUPD-STATUS
+               MOVE 'Y' TO WS-PHONEUPD-EOF.
+
+       800-INIT-REPORT.
+           WRITE REPORT-RECORD FROM RPT-HEADER1 AFTER PAGE.
+           WRITE REPORT-RECORD FROM RPT-SPACES  AFTER 1.
+           WRITE REPORT-RECORD FROM RPT-HEADER2.
+
+       900-OPEN-FILES.
+           OPEN INPUT    PHONEUPD-FILE
+                OUTPUT   REPORT-FILE .
+           IF WS-PHONEUPD-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING PHONEUPD FILE. RC:'
+                     WS-PHONEUPD-STATUS
+             DISPLAY 'ENDING PROGRAM DUE TO FILE ERROR'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'Y' TO WS-PHONEUPD-EOF.
+           IF WS-REPORT-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING REPORT FILE. RC:'
+                     WS-REPORT-STATUS
+             DISPLAY 'ENDING PROGRAM DUE TO FILE ERROR'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'Y' TO WS-PHONEUPD-EOF.
+
+       905-CLOSE-FILES.
+           CLOSE PHONEUPD-FILE .
+           CLOSE REPORT-FILE .
+
+      * END OF PROGRAM PHONEB1
