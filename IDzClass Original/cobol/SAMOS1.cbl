@@ -25,6 +25,8 @@
       * PRINT    <== produces a detail report
       * TOTALS   <== produces a summary report
       * ABEND    <== force a divide by zero abend
+      * OCCTOT   <== produces a balance/orders break-out by occupation
+      * CSVOUT   <== writes customer detail as comma-delimited rows
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -44,6 +46,17 @@
             SELECT REPORT-FILE      ASSIGN TO CUSTRPT
                FILE STATUS  IS  WS-REPORT-STATUS.
 
+            SELECT CSV-FILE         ASSIGN TO CSVFILE
+               FILE STATUS  IS  WS-CSVFILE-STATUS.
+
+            SELECT CHECKPOINT-FILE  ASSIGN TO CHKPTFILE
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-CHKPTFILE-STATUS.
+
+            SELECT RESTART-PARM-FILE ASSIGN TO RESTARTP
+               ACCESS IS SEQUENTIAL
+               FILE STATUS  IS  WS-RESTARTP-STATUS.
+
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -92,6 +105,28 @@
            RECORDING MODE IS F.
        01  REPORT-RECORD              PIC X(132).
 
+       FD  CSV-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  CSV-RECORD                 PIC X(101).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-TRANFILE-RECS      PIC 9(9).
+           05  CKPT-CUSTFILE-RECS      PIC 9(9).
+           05  CKPT-FILLER             PIC X(10).
+
+       FD  RESTART-PARM-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0
+           RECORDING MODE IS F.
+       01  RESTART-PARM-RECORD.
+           05  RESTART-PARM            PIC X(8).
+
       *****************************************************************
        WORKING-STORAGE SECTION.
       *****************************************************************
@@ -112,11 +147,46 @@
            05  WS-TRAN-OK              PIC X     VALUE 'N'.
            05  WS-CUST-FILE-EOF        PIC X     VALUE 'N'.
            05  WS-TRAN-MSG             PIC X(50) VALUE SPACES.
+           05  WS-CHKPTFILE-STATUS     PIC X(2)  VALUE SPACES.
+           05  WS-RESTARTP-STATUS      PIC X(2)  VALUE SPACES.
+           05  WS-CSVFILE-STATUS       PIC X(2)  VALUE SPACES.
+      *
+      *        ***********************************
+      *            restart/checkpoint controls
+      *        ***********************************
+       01  RESTART-CONTROLS.
+           05  WS-RESTART-REQUESTED    PIC X     VALUE 'N'.
+           05  WS-RESTART-SKIP-TRANS   PIC S9(9) COMP-3 VALUE +0.
+      *        Records read so far in the CURRENT open of CUSTOMER-FILE
+      *        only -- reset at each 910-OPEN-CUST-FILE, unlike the
+      *        run-cumulative NUM-CUSTFILE-RECS below.  Checkpointed
+      *        for operator information only -- 880-WRITE-CHECKPOINT
+      *        only ever runs after a TOTALS tran, a point with no
+      *        customer-file pass in progress, so there is nothing for
+      *        a restart to resume mid-file; the tran-level skip on
+      *        WS-RESTART-SKIP-TRANS above is what a restart actually
+      *        relies on.
+           05  WS-CUSTFILE-RECS-THIS-OPEN PIC S9(9) COMP-3 VALUE +0.
       *
        01  WORK-VARIABLES.
            05  RESULT                PIC S9(7)   COMP-3  VALUE +0.
            05  NUM-A                 PIC S9(7)   COMP-3.
            05  NUM-B                 PIC S9(7)   COMP-3.
+           05  WS-MAX-CRUNCH-IO-LOOPS   PIC 9(5) VALUE 01000.
+           05  WS-MAX-CRUNCH-CPU-LOOPS  PIC 9(9) VALUE 001000000.
+           05  WS-CRUNCH-CPU-LOOPS-C3   PIC S9(9) COMP-3 VALUE +0.
+      *
+      *        Shop-defined ceilings on cumulative CPU/IO burn across
+      *        the whole run, so a bad transaction mix that is legal
+      *        tran-by-tran but adds up to an unusually heavy run can
+      *        still be flagged for operations before the job overruns
+      *        its window
+           05  WS-CUM-CPU-LOOPS         PIC S9(15) COMP-3 VALUE +0.
+           05  WS-CUM-IO-LOOPS          PIC S9(11) COMP-3 VALUE +0.
+           05  WS-CPU-BURN-CEILING      PIC 9(11) VALUE 00050000000.
+           05  WS-IO-BURN-CEILING       PIC 9(7)  VALUE 0500000.
+           05  WS-BURN-CEILING-SWITCH   PIC X     VALUE 'N'.
+               88  BURN-CEILING-WARNED            VALUE 'Y'.
       *
        01  TOTALS-VARS.
            05  NUM-TRANFILE-RECS     PIC S9(9)   COMP-3  VALUE +0.
@@ -134,6 +204,8 @@
            05  NUM-ABEND-COMPLETED   PIC S9(9)   COMP-3  VALUE +0.
            05  NUM-CRUNCH-REQUESTS   PIC S9(9)   COMP-3  VALUE +0.
            05  NUM-CRUNCH-COMPLETED  PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-CSVOUT-REQUESTS   PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-CSVOUT-COMPLETED  PIC S9(9)   COMP-3  VALUE +0.
       *
        01  CUSTOMER-BALANCE-STATS.
            05  BALANCE-COUNT         PIC S9(7)V99 COMP-3 VALUE +0.
@@ -142,6 +214,12 @@
            05  BALANCE-MAX           PIC S9(7)V99 COMP-3 VALUE +0.
            05  BALANCE-RANGE         PIC S9(7)V99 COMP-3 VALUE +0.
            05  BALANCE-AVG           PIC S9(7)V99 COMP-3 VALUE +0.
+           05  BALANCE-STDDEV        PIC S9(7)V99 COMP-3 VALUE +0.
+           05  TOP-BALANCE-COUNT     PIC S9(4)    COMP   VALUE +0.
+           05  TOP-BALANCES OCCURS 5 TIMES.
+               10  TOP-BALANCE-AMT       PIC S9(7)V99 COMP-3.
+               10  TOP-BALANCE-CUST-ID   PIC X(5).
+               10  TOP-BALANCE-CUST-NAME PIC X(17).
       *
        01  PRODUCT-STATS.
            05  SERV-CALLS-COUNT      PIC S9(7)    COMP-3 VALUE +0.
@@ -150,6 +228,38 @@
            05  SERV-CALLS-MAX        PIC S9(7)    COMP-3 VALUE +0.
            05  SERV-CALLS-RANGE      PIC S9(7)    COMP-3 VALUE +0.
            05  SERV-CALLS-AVG        PIC S9(7)V99 COMP-3 VALUE +0.
+           05  SERV-CALLS-STDDEV     PIC S9(7)V99 COMP-3 VALUE +0.
+      *
+      *        ***********************************
+      *          CRUNCH tran CPU-burn statistics area (SAM2V)
+      *        ***********************************
+       01  CRUNCH-BALANCE-STATS.
+           05  CRUNCH-BALANCE-COUNT     PIC S9(13)V99      VALUE +0.
+           05  CRUNCH-BALANCE-TOTAL     PIC S9(15)V99      VALUE +0.
+           05  CRUNCH-BALANCE-MIN       PIC S9(7)V99 COMP-3 VALUE +0.
+           05  CRUNCH-BALANCE-MAX       PIC S9(7)V99 COMP-3 VALUE +0.
+           05  CRUNCH-BALANCE-RANGE     PIC S9(7)V99 COMP-3 VALUE +0.
+           05  CRUNCH-BALANCE-AVERAGE   PIC S9(15)V99      VALUE +0.
+           05  CRUNCH-BALANCE-STDDEV    PIC S9(7)V99 COMP-3 VALUE +0.
+           05  CRUNCH-TOP-BALANCE-COUNT PIC S9(4)    COMP   VALUE +0.
+           05  CRUNCH-TOP-BALANCES OCCURS 5 TIMES.
+               10  CRUNCH-TOP-BALANCE-AMT       PIC S9(7)V99 COMP-3.
+               10  CRUNCH-TOP-BALANCE-CUST-ID   PIC X(5).
+               10  CRUNCH-TOP-BALANCE-CUST-NAME PIC X(17).
+      *
+      *        ***********************************
+      *            balance/orders by occupation
+      *        ***********************************
+       01  OCCUPATION-TOTALS.
+           05  OCC-ENTRIES-USED      PIC S9(4)    COMP    VALUE +0.
+           05  WS-OCC-SUB            PIC S9(4)    COMP    VALUE +0.
+           05  WS-OCC-FOUND-IDX      PIC S9(4)    COMP    VALUE +0.
+           05  WS-TOP-SUB            PIC S9(4)    COMP    VALUE +0.
+           05  OCC-ENTRY  OCCURS 50 TIMES.
+               10  OCC-OCCUPATION        PIC X(28).
+               10  OCC-COUNT             PIC S9(7)    COMP-3 VALUE +0.
+               10  OCC-BALANCE-TOTAL     PIC S9(9)V99 COMP-3 VALUE +0.
+               10  OCC-ORDERS-TOTAL      PIC S9(9)    COMP-3 VALUE +0.
       *
       *        *******************
       *            report lines
@@ -233,11 +343,57 @@
            05  RPT-TOTALS-VALUE3D  REDEFINES RPT-TOTALS-VALUE3
                                    PIC ZZZZZZZZ.99.
            05  FILLER              PIC X(36)    VALUE SPACES.
+       01  RPT-TOP-BALANCE-LINE.
+           05  FILLER                 PIC X(17) VALUE SPACES.
+           05  RPT-TOP-BALANCE-RANK   PIC Z9.
+           05  FILLER                 PIC X(3)  VALUE ' - '.
+           05  RPT-TOP-BALANCE-ID     PIC X(5).
+           05  FILLER                 PIC X     VALUE ' '.
+           05  RPT-TOP-BALANCE-NAME   PIC X(17).
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  RPT-TOP-BALANCE-AMT    PIC ZZZ,ZZ9.99.
+           05  FILLER                 PIC X(74) VALUE SPACES.
        01  RPT-ABEND-TRAN.
            05  FILLER PIC X(30) VALUE ' ABEND TRANSACTION PROCESSED.'.
            05  FILLER PIC X(102)  VALUE SPACES.
        01  RPT-SPACES.
            05  FILLER              PIC X(132)   VALUE SPACES.
+       01  RPT-OCC-HDR1.
+           05  FILLER PIC X(30) VALUE 'BALANCE/ORDERS BY OCCUPATION '.
+           05  FILLER PIC X(102) VALUE SPACES.
+       01  RPT-OCC-HDR2.
+           05  FILLER PIC X(28) VALUE 'OCCUPATION                  '.
+           05  FILLER PIC X     VALUE ' '.
+           05  FILLER PIC X(8)  VALUE '   COUNT'.
+           05  FILLER PIC X     VALUE ' '.
+           05  FILLER PIC X(15) VALUE '   BALANCE-TOTL'.
+           05  FILLER PIC X     VALUE ' '.
+           05  FILLER PIC X(15) VALUE ' ORDERS-YTD-TOT'.
+           05  FILLER PIC X(63) VALUE SPACES.
+       01  RPT-OCC-DETAIL.
+           05  RPT-OCC-NAME           PIC X(28).
+           05  FILLER                 PIC X     VALUE ' '.
+           05  RPT-OCC-COUNT          PIC ZZZZZZZ9.
+           05  FILLER                 PIC X     VALUE ' '.
+           05  RPT-OCC-BAL-TOTAL      PIC ZZZZZZZZZZZ9.99.
+           05  FILLER                 PIC X     VALUE ' '.
+           05  RPT-OCC-ORD-TOTAL      PIC ZZZZZZZZZZZZZZ9.
+           05  FILLER                 PIC X(63)  VALUE SPACES.
+      *
+      *        ***********************************
+      *            comma-delimited CSVFILE line
+      *        ***********************************
+       01  CSV-DETAIL-LINE.
+           05  CSV-CUST-ID            PIC X(5).
+           05  FILLER                 PIC X      VALUE ','.
+           05  CSV-CUST-NAME          PIC X(17).
+           05  FILLER                 PIC X      VALUE ','.
+           05  CSV-CUST-OCCUPATION    PIC X(28).
+           05  FILLER                 PIC X      VALUE ','.
+           05  CSV-CUST-ACCT-BALANCE  PIC -(6)9.99.
+           05  FILLER                 PIC X      VALUE ','.
+           05  CSV-CUST-ORDERS-YTD    PIC -(6)9.
+           05  FILLER                 PIC X(30)  VALUE SPACES.
 
       *****************************************************************
        PROCEDURE DIVISION.
@@ -248,6 +404,7 @@
            DISPLAY 'SAMOS1 STARTED DATE = ' SYSTEM-MONTH '/'
                   SYSTEM-DAY '/' SYSTEM-YEAR '  (mm/dd/yyyy)'.
 
+           PERFORM 850-CHECK-RESTART-PARM.
            PERFORM 900-OPEN-TRAN-AND-RPT-FILES.
            PERFORM 800-INIT-REPORT .
 
@@ -264,6 +421,10 @@
                GO TO 100-EXIT.
            IF TRAN-COMMENT = '*'
                GO TO 100-EXIT.
+           IF WS-RESTART-REQUESTED = 'Y'
+              AND NUM-TRANFILE-RECS NOT > WS-RESTART-SKIP-TRANS
+      *        already handled on the prior run -- skip silently
+               GO TO 100-EXIT.
            WRITE REPORT-RECORD FROM RPT-SPACES AFTER 1.
            MOVE TRAN-RECORD TO RPT-TRAN-RECORD.
            WRITE REPORT-RECORD FROM RPT-TRAN-DETAIL.
@@ -274,6 +435,12 @@
                PERFORM 300-PROCESS-TOTALS-TRAN
            ELSE IF TRAN-CODE = 'ABEND '
                PERFORM 400-PROCESS-ABEND-TRAN
+           ELSE IF TRAN-CODE = 'OCCTOT'
+               PERFORM 500-PROCESS-OCCTOT-TRAN
+           ELSE IF TRAN-CODE = 'CSVOUT'
+               PERFORM 600-PROCESS-CSVOUT-TRAN
+           ELSE IF TRAN-CODE = 'CRUNCH'
+               PERFORM 650-PROCESS-CRUNCH-TRAN
            ELSE
                MOVE 'INVALID TRAN CODE:' TO ERR-MSG-DATA1
                MOVE TRAN-CODE TO ERR-MSG-DATA2
@@ -312,7 +479,8 @@
              MOVE CUST-ACCT-BALANCE TO RPT-CUST-ACCT-BALANCE
              MOVE CUST-ORDERS-YTD   TO RPT-CUST-ORDERS-YTD
              WRITE REPORT-RECORD FROM RPT-DETAIL AFTER 1
-             ADD +1 TO NUM-DETAIL-LINES.
+             ADD +1 TO NUM-DETAIL-LINES
+             PERFORM 220-ACCUMULATE-OCCUPATION-TOTALS.
            IF CUST-RECORD-TYPE = 'P'
              ADD +1 TO NUM-PRODUCT-RECS
       *      SUBROUTINE SAMOS3 WILL COLLECT PRODUCT STATISTICS
@@ -326,13 +494,47 @@
        210-EXIT.
            EXIT.
 
+       220-ACCUMULATE-OCCUPATION-TOTALS.
+           MOVE +0 TO WS-OCC-FOUND-IDX.
+           PERFORM 225-FIND-OCCUPATION-ENTRY
+               VARYING WS-OCC-SUB FROM 1 BY 1
+               UNTIL WS-OCC-SUB > OCC-ENTRIES-USED
+                  OR WS-OCC-FOUND-IDX > 0.
+           IF WS-OCC-FOUND-IDX = 0 AND OCC-ENTRIES-USED < 50
+               ADD +1 TO OCC-ENTRIES-USED
+               MOVE OCC-ENTRIES-USED TO WS-OCC-FOUND-IDX
+               MOVE CUST-OCCUPATION TO OCC-OCCUPATION(WS-OCC-FOUND-IDX).
+           IF WS-OCC-FOUND-IDX > 0
+               ADD +1                TO OCC-COUNT(WS-OCC-FOUND-IDX)
+               ADD CUST-ACCT-BALANCE TO
+                                 OCC-BALANCE-TOTAL(WS-OCC-FOUND-IDX)
+               ADD CUST-ORDERS-YTD   TO
+                                 OCC-ORDERS-TOTAL(WS-OCC-FOUND-IDX).
+       220-EXIT.
+           EXIT.
+
+       225-FIND-OCCUPATION-ENTRY.
+           IF OCC-OCCUPATION(WS-OCC-SUB) = CUST-OCCUPATION
+               MOVE WS-OCC-SUB TO WS-OCC-FOUND-IDX.
+
+       230-PRINT-TOP-BALANCE-LINE.
+           MOVE SPACES               TO RPT-TOP-BALANCE-LINE.
+           MOVE WS-TOP-SUB            TO RPT-TOP-BALANCE-RANK.
+           MOVE TOP-BALANCE-CUST-ID(WS-TOP-SUB)
+                                       TO RPT-TOP-BALANCE-ID.
+           MOVE TOP-BALANCE-CUST-NAME(WS-TOP-SUB)
+                                       TO RPT-TOP-BALANCE-NAME.
+           MOVE TOP-BALANCE-AMT(WS-TOP-SUB)
+                                       TO RPT-TOP-BALANCE-AMT.
+           WRITE REPORT-RECORD FROM RPT-TOP-BALANCE-LINE.
+
        300-PROCESS-TOTALS-TRAN.
            ADD +1 TO NUM-TOTALS-REQUESTS .
            ADD +1 TO NUM-TRANSACTIONS.
            WRITE REPORT-RECORD FROM RPT-SPACES      AFTER 1.
            WRITE REPORT-RECORD FROM RPT-TOTALS-HDR1.
            WRITE REPORT-RECORD FROM RPT-TOTALS-HDR2.
-           GO TO 700-READ-TRAN-FILE
+           PERFORM 880-WRITE-CHECKPOINT.
            IF NUM-PRINT-COMPLETED > 0
                MOVE SPACES            TO RPT-TOTALS-DETAIL
                MOVE 'Acct Balance:  ' TO RPT-TOTALS-TYPE
@@ -344,10 +546,33 @@
                MOVE BALANCE-AVG       TO RPT-TOTALS-VALUE3D
                WRITE REPORT-RECORD FROM RPT-TOTALS-DETAIL
                MOVE SPACES            TO RPT-TOTALS-DETAIL
+               MOVE '    StdDev:'     TO RPT-TOTALS-ITEM1
+               MOVE BALANCE-STDDEV    TO RPT-TOTALS-VALUE1D
+               WRITE REPORT-RECORD FROM RPT-TOTALS-DETAIL
+               MOVE SPACES            TO RPT-TOTALS-DETAIL
+               MOVE 'Top 5 Balances:' TO RPT-TOTALS-TYPE
+               WRITE REPORT-RECORD FROM RPT-TOTALS-DETAIL
+               PERFORM 230-PRINT-TOP-BALANCE-LINE
+                   VARYING WS-TOP-SUB FROM 1 BY 1
+                   UNTIL WS-TOP-SUB > TOP-BALANCE-COUNT
+               MOVE SPACES            TO RPT-TOTALS-DETAIL
                MOVE 'Cust Records:  ' TO RPT-TOTALS-TYPE
                MOVE '      Read:'     TO RPT-TOTALS-ITEM1
                MOVE NUM-CUSTFILE-RECS TO RPT-TOTALS-VALUE1
                WRITE REPORT-RECORD FROM RPT-TOTALS-DETAIL
+               MOVE SPACES            TO RPT-TOTALS-DETAIL
+               MOVE 'Product Stats: ' TO RPT-TOTALS-TYPE
+               MOVE '     Total:'     TO RPT-TOTALS-ITEM1
+               MOVE SERV-CALLS-TOTAL  TO RPT-TOTALS-VALUE1
+               MOVE '       Max:'     TO RPT-TOTALS-ITEM2
+               MOVE SERV-CALLS-MAX    TO RPT-TOTALS-VALUE2
+               MOVE '   Average:'     TO RPT-TOTALS-ITEM3
+               MOVE SERV-CALLS-AVG    TO RPT-TOTALS-VALUE3D
+               WRITE REPORT-RECORD FROM RPT-TOTALS-DETAIL
+               MOVE SPACES            TO RPT-TOTALS-DETAIL
+               MOVE '    StdDev:'     TO RPT-TOTALS-ITEM1
+               MOVE SERV-CALLS-STDDEV TO RPT-TOTALS-VALUE1D
+               WRITE REPORT-RECORD FROM RPT-TOTALS-DETAIL
                ADD +1 TO NUM-TOTALS-COMPLETED
            ELSE
                MOVE 'CANNOT COMPLETE TOTALS TRAN.' TO ERR-MSG-DATA1
@@ -391,6 +616,114 @@
            ADD +1 TO NUM-ABEND-COMPLETED.
            WRITE REPORT-RECORD FROM RPT-ABEND-TRAN.
 
+       500-PROCESS-OCCTOT-TRAN.
+           ADD +1 TO NUM-TRANSACTIONS.
+           WRITE REPORT-RECORD FROM RPT-SPACES  AFTER 1.
+           IF OCC-ENTRIES-USED > 0
+               WRITE REPORT-RECORD FROM RPT-OCC-HDR1
+               WRITE REPORT-RECORD FROM RPT-OCC-HDR2
+               MOVE +1 TO WS-OCC-SUB
+               PERFORM 510-PRINT-OCCUPATION-LINE
+                   VARYING WS-OCC-SUB FROM 1 BY 1
+                   UNTIL WS-OCC-SUB > OCC-ENTRIES-USED
+           ELSE
+               MOVE 'CANNOT COMPLETE OCCTOT TRAN.' TO ERR-MSG-DATA1
+               MOVE 'A PRINT tran must be requested/processed first.'
+                   TO ERR-MSG-DATA2
+               PERFORM 820-REPORT-BAD-TRAN.
+
+       510-PRINT-OCCUPATION-LINE.
+           MOVE OCC-OCCUPATION(WS-OCC-SUB)     TO RPT-OCC-NAME.
+           MOVE OCC-COUNT(WS-OCC-SUB)          TO RPT-OCC-COUNT.
+           MOVE OCC-BALANCE-TOTAL(WS-OCC-SUB)  TO RPT-OCC-BAL-TOTAL.
+           MOVE OCC-ORDERS-TOTAL(WS-OCC-SUB)   TO RPT-OCC-ORD-TOTAL.
+           WRITE REPORT-RECORD FROM RPT-OCC-DETAIL.
+
+       600-PROCESS-CSVOUT-TRAN.
+           ADD +1 TO NUM-CSVOUT-REQUESTS.
+           ADD +1 TO NUM-TRANSACTIONS.
+           PERFORM 910-OPEN-CUST-FILE.
+           PERFORM 610-PROCESS-CUSTFILE-CSV-RECORD THROUGH 610-EXIT
+               UNTIL WS-CUST-FILE-EOF = 'Y'.
+           ADD +1 TO NUM-CSVOUT-COMPLETED.
+           PERFORM 915-CLOSE-CUST-FILE.
+
+       610-PROCESS-CUSTFILE-CSV-RECORD.
+           PERFORM 730-READ-CUSTOMER-FILE.
+           IF WS-CUST-FILE-EOF = 'Y'
+               GO TO 610-EXIT.
+           IF CUST-RECORD-TYPE NOT = 'C'
+               PERFORM 620-WRITE-CSV-DETAIL-LINE.
+       610-EXIT.
+           EXIT.
+
+       620-WRITE-CSV-DETAIL-LINE.
+           MOVE CUST-ID           TO CSV-CUST-ID.
+           MOVE CUST-NAME         TO CSV-CUST-NAME.
+           MOVE CUST-OCCUPATION   TO CSV-CUST-OCCUPATION.
+           MOVE CUST-ACCT-BALANCE TO CSV-CUST-ACCT-BALANCE.
+           MOVE CUST-ORDERS-YTD   TO CSV-CUST-ORDERS-YTD.
+           WRITE CSV-RECORD FROM CSV-DETAIL-LINE.
+
+      *    ---------------------------------------------------------
+      *    CRUNCH-IO-LOOPS/CRUNCH-CPU-LOOPS come straight off the
+      *    tran card with no edit of their own, so a garbled or
+      *    mis-punched card is checked against a sane upper bound
+      *    here before SAM2V is ever called, instead of letting the
+      *    subroutine loop unchecked.
+      *    ---------------------------------------------------------
+       650-PROCESS-CRUNCH-TRAN.
+           ADD +1 TO NUM-CRUNCH-REQUESTS.
+           ADD +1 TO NUM-TRANSACTIONS.
+           IF CRUNCH-IO-LOOPS > WS-MAX-CRUNCH-IO-LOOPS
+              OR CRUNCH-CPU-LOOPS > WS-MAX-CRUNCH-CPU-LOOPS
+               MOVE 'CRUNCH LOOP COUNT OUT OF RANGE.' TO ERR-MSG-DATA1
+               MOVE 'CHECK CRUNCH-IO-LOOPS/CPU-LOOPS ON TRAN CARD.'
+                   TO ERR-MSG-DATA2
+               PERFORM 820-REPORT-BAD-TRAN
+           ELSE
+               PERFORM 910-OPEN-CUST-FILE
+               PERFORM 730-READ-CUSTOMER-FILE
+               IF WS-CUST-FILE-EOF = 'Y'
+                   MOVE 'CANNOT COMPLETE CRUNCH TRAN.' TO ERR-MSG-DATA1
+                   MOVE 'CUSTFILE has no records to crunch.'
+                       TO ERR-MSG-DATA2
+                   PERFORM 820-REPORT-BAD-TRAN
+               ELSE
+                   MOVE CRUNCH-CPU-LOOPS TO WS-CRUNCH-CPU-LOOPS-C3
+                   CALL 'SAM2V' USING CUST-REC, CRUNCH-BALANCE-STATS,
+                           WS-CRUNCH-CPU-LOOPS-C3
+                   ADD +1 TO NUM-CRUNCH-COMPLETED
+                   ADD CRUNCH-CPU-LOOPS TO WS-CUM-CPU-LOOPS
+                   ADD CRUNCH-IO-LOOPS TO WS-CUM-IO-LOOPS
+                   PERFORM 660-CHECK-BURN-CEILING
+               END-IF
+               PERFORM 915-CLOSE-CUST-FILE.
+
+      *    ---------------------------------------------------------
+      *    Warn operations, once per run, if the cumulative CPU/IO
+      *    loop counts spent on CRUNCH trans so far cross a shop-
+      *    defined ceiling.  This is a warning only -- the run is
+      *    left to continue so ops can decide whether to cancel it,
+      *    since a legitimate heavy batch mix should not be aborted
+      *    automatically partway through TRANFILE.
+      *    ---------------------------------------------------------
+       660-CHECK-BURN-CEILING.
+           IF NOT BURN-CEILING-WARNED
+              AND (WS-CUM-CPU-LOOPS > WS-CPU-BURN-CEILING
+               OR  WS-CUM-IO-LOOPS  > WS-IO-BURN-CEILING)
+               DISPLAY 'SAMOS1 WARNING - CUMULATIVE CPU/IO BURN '
+                       'CEILING EXCEEDED PARTWAY THROUGH TRANFILE.'
+               DISPLAY '   CUMULATIVE CPU LOOPS = ' WS-CUM-CPU-LOOPS
+                       '  CEILING = ' WS-CPU-BURN-CEILING
+               DISPLAY '   CUMULATIVE IO LOOPS  = ' WS-CUM-IO-LOOPS
+                       '  CEILING = ' WS-IO-BURN-CEILING
+               DISPLAY '   TRANSACTIONS PROCESSED SO FAR = '
+                       NUM-TRANSACTIONS
+               DISPLAY '   RUN IS CONTINUING - REVIEW REMAINING '
+                       'TRANFILE FOR AN UNUSUALLY HEAVY CRUNCH MIX.'
+               MOVE 'Y' TO WS-BURN-CEILING-SWITCH.
+
        700-READ-TRAN-FILE.
            READ TRANSACTION-FILE
              AT END MOVE 'Y' TO WS-TRAN-FILE-EOF .
@@ -411,6 +744,7 @@
            IF ( WS-CUSTFILE-STATUS = '00' OR
                 WS-CUSTFILE-STATUS = '04' ) THEN
                ADD +1 TO NUM-CUSTFILE-RECS
+               ADD +1 TO WS-CUSTFILE-RECS-THIS-OPEN
            ELSE IF WS-CUSTFILE-STATUS = '10'
                MOVE 'Y' TO WS-CUST-FILE-EOF
            ELSE
@@ -434,7 +768,8 @@
 
        900-OPEN-TRAN-AND-RPT-FILES.
            OPEN INPUT    TRANSACTION-FILE
-                OUTPUT   REPORT-FILE .
+                OUTPUT   REPORT-FILE
+                         CSV-FILE .
            IF WS-TRANFILE-STATUS NOT = '00'
              DISPLAY 'ERROR OPENING TRAN FILE. RC:' WS-TRANFILE-STATUS
              DISPLAY 'ENDING PROGRAM DUE TO FILE ERROR'
@@ -445,13 +780,63 @@
              DISPLAY 'ENDING PROGRAM DUE TO FILE ERROR'
              MOVE 16 TO RETURN-CODE
              MOVE 'Y' TO WS-TRAN-FILE-EOF.
+           IF WS-CSVFILE-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING CSV FILE. RC:' WS-CSVFILE-STATUS
+             DISPLAY 'ENDING PROGRAM DUE TO FILE ERROR'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'Y' TO WS-TRAN-FILE-EOF.
+           IF WS-RESTART-REQUESTED = 'Y'
+             OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+             OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHKPTFILE-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING CHKPT FILE. RC:' WS-CHKPTFILE-STATUS
+             DISPLAY 'ENDING PROGRAM DUE TO FILE ERROR'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'Y' TO WS-TRAN-FILE-EOF.
+
+       850-CHECK-RESTART-PARM.
+      *    The RESTARTP DD is optional -- if it is not present, or
+      *    does not contain RESTART, this is a normal, fresh run.
+           OPEN INPUT RESTART-PARM-FILE.
+           IF WS-RESTARTP-STATUS = '00'
+             READ RESTART-PARM-FILE
+             IF WS-RESTARTP-STATUS = '00' AND RESTART-PARM = 'RESTART'
+               MOVE 'Y' TO WS-RESTART-REQUESTED
+             END-IF
+             CLOSE RESTART-PARM-FILE
+           END-IF.
+           IF WS-RESTART-REQUESTED = 'Y'
+             PERFORM 855-READ-LAST-CHECKPOINT
+           END-IF.
+
+       855-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPTFILE-STATUS = '00'
+             PERFORM 856-READ-CHECKPOINT-RECORD
+                 UNTIL WS-CHKPTFILE-STATUS NOT = '00'
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       856-READ-CHECKPOINT-RECORD.
+      *    Read to the last record on the file -- that is the most
+      *    recent checkpoint and is the one a restart resumes from.
+           READ CHECKPOINT-FILE
+             AT END
+               MOVE '10' TO WS-CHKPTFILE-STATUS
+             NOT AT END
+               MOVE CKPT-TRANFILE-RECS TO WS-RESTART-SKIP-TRANS
+           END-READ.
 
        905-CLOSE-TRAN-AND-RPT-FILES.
            CLOSE TRANSACTION-FILE .
            CLOSE REPORT-FILE .
+           CLOSE CSV-FILE .
+           CLOSE CHECKPOINT-FILE .
 
        910-OPEN-CUST-FILE.
            OPEN INPUT    CUSTOMER-FILE .
+           MOVE +0 TO WS-CUSTFILE-RECS-THIS-OPEN.
            IF WS-CUSTFILE-STATUS NOT = '00'
              DISPLAY 'ERROR OPENING CUSTOMER INPUT FILE. RC:'
                      WS-CUSTFILE-STATUS
@@ -459,6 +844,12 @@
              MOVE 16 TO RETURN-CODE
              MOVE 'Y' TO WS-TRAN-FILE-EOF.
 
+       880-WRITE-CHECKPOINT.
+           MOVE SPACES             TO CHECKPOINT-RECORD.
+           MOVE NUM-TRANFILE-RECS  TO CKPT-TRANFILE-RECS.
+           MOVE WS-CUSTFILE-RECS-THIS-OPEN TO CKPT-CUSTFILE-RECS.
+           WRITE CHECKPOINT-RECORD.
+
        915-CLOSE-CUST-FILE.
            CLOSE CUSTOMER-FILE .
 
