@@ -0,0 +1,16 @@
+      *---------------------------------------------------------------
+      *   Sample COBOL Copybook for IBM PD Tools Workshops
+      *   Describes file <userid>.ADLAB.FILES(TRANR)
+      *---------------------------------------------------------------
+       01  TRAN-RECORD.
+           05  TRAN-CODE              PIC X(6).
+           05  FILLER  REDEFINES TRAN-CODE.
+               10  TRAN-COMMENT       PIC X.
+               10  FILLER             PIC X(5).
+           05  FILLER                 PIC X.
+           05  TRAN-PARMS             PIC X(73).
+           05  CRUNCH-PARMS   REDEFINES TRAN-PARMS.
+               10  CRUNCH-IO-LOOPS        PIC 9(5).
+               10  FILLER                 PIC X.
+               10  CRUNCH-CPU-LOOPS       PIC 9(9).
+               10  FILLER                 PIC X(58).
