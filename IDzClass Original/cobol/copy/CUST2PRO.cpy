@@ -0,0 +1,17 @@
+      *---------------------------------------------------------------
+      *   Sample COBOL Copybook for IBM PD Tools Workshops
+      *   Describes file <userid>.ADLAB.FILES(CUST2) as seen by the
+      *   product-statistics subroutines (CUST-RECORD-TYPE = 'P').
+      *   Same physical layout as CUST2COB; CUST-ORDERS-YTD is reused
+      *   to carry SERVICE-CALLS for a product record.
+      *---------------------------------------------------------------
+       01  PRODUCT-RECORD.
+           05  PROD-KEY.
+               10  PROD-ID                PIC X(5).
+               10  PROD-RECORD-TYPE       PIC X.
+               10  FILLER                 PIC X(7).
+           05  PROD-NAME                PIC X(17).
+           05  PROD-ACCT-BALANCE        PIC S9(7)V99  COMP-3.
+           05  SERVICE-CALLS            PIC S9(4)     COMP.
+           05  PROD-CITY                PIC X(15).
+           05  PROD-OCCUPATION          PIC X(28).
