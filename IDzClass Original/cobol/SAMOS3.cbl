@@ -0,0 +1,152 @@
+      ****************************************************************
+      * PROGRAM:  SAMOS3
+      *           Sample program for the OS/VS COBOL Compiler
+      *
+      * AUTHOR :  Doug Stout
+      *           IBM PD Tools
+      *
+      * Part of a sample application used as a teaching aid for
+      * Debug Tool, Fault Analyzer, and APA workshops.
+      *
+      * SUBROUTINE TO CALCULATE PRODUCT STATISTICS
+      *   - Called by program SAMOS1
+      *
+      *****************************************************************
+      * Linkage:
+      *      parameters:
+      *        1: Customer Record    (passed and not changed;
+      *                               CUST-ORDERS-YTD carries the
+      *                               service-call count on 'P' records)
+      *        2: Statistics area    (passed and modified)
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMOS3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *****************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-FIELDS.
+           05  WS-PROGRAM-STATUS    PIC X(30)     VALUE SPACES.
+           05  WS-FIRST-TIME-SW     PIC X         VALUE 'Y'.
+           05  WS-WORK-NUM-1        PIC S9(7)     COMP-3  VALUE +0.
+           05  WS-WORK-NUM-2        PIC S9(7)     COMP-3  VALUE +0.
+           05  WS-WORK-NUM-3        PIC S9(7)     COMP-3  VALUE +0.
+           05  WS-WORK-NUM-4        PIC S9(7)     COMP-3  VALUE +0.
+           05  WS-WORK-NUM-5        PIC S9(7)     COMP-3  VALUE +0.
+           05  WS-SUMSQ             PIC S9(16)V99 COMP-3  VALUE +0.
+           05  WS-VARIANCE          PIC S9(16)V99 COMP-3  VALUE +0.
+           05  WS-SQRT-X            PIC S9(16)V9999 COMP-3 VALUE +0.
+           05  WS-SQRT-GUESS        PIC S9(16)V9999 COMP-3 VALUE +0.
+           05  WS-SQRT-SUB          PIC S9(4)     COMP    VALUE +0.
+
+      *****************************************************************
+       LINKAGE SECTION.
+
+      **** 01  COPY CUST2COB REPLACING ==CUST== BY ==CUST==.
+      *   ---------------------------------------------------
+      *   Sample COBOL Copybook for IBM PD Tools Workshops
+      *   Describes file <userid>.ADLAB.FILES(CUST2)
+      *   ---------------------------------------------------
+       01  CUST-REC.
+           05  CUST-KEY.
+               10  CUST-ID               PIC X(5).
+               10  CUST-RECORD-TYPE      PIC X.
+               10  FILLER                PIC X(7).
+           05  CUST-NAME               PIC X(17).
+           05  CUST-ACCT-BALANCE       PIC S9(7)V99  COMP-3.
+           05  CUST-ORDERS-YTD         PIC S9(4)     COMP.
+           05  CUST-CITY               PIC X(15).
+           05  CUST-OCCUPATION         PIC X(28).
+
+       01  PRODUCT-STATS.
+           05  SERV-CALLS-COUNT      PIC S9(7)    COMP-3.
+           05  SERV-CALLS-TOTAL      PIC S9(7)    COMP-3.
+           05  SERV-CALLS-MIN        PIC S9(7)    COMP-3.
+           05  SERV-CALLS-MAX        PIC S9(7)    COMP-3.
+           05  SERV-CALLS-RANGE      PIC S9(7)    COMP-3.
+           05  SERV-CALLS-AVG        PIC S9(7)V99 COMP-3.
+           05  SERV-CALLS-STDDEV     PIC S9(7)V99 COMP-3.
+
+      *****************************************************************
+       PROCEDURE DIVISION USING CUST-REC, PRODUCT-STATS.
+
+       000-MAIN.
+           MOVE 'PROGRAM STARTED' TO WS-PROGRAM-STATUS.
+           IF WS-FIRST-TIME-SW = 'Y'
+               PERFORM 500-INIT-STATISTICS.
+           PERFORM 100-CALC-PRODUCT-STATISTICS.
+           MOVE 'N' TO WS-FIRST-TIME-SW
+           MOVE 'PROGRAM ENDED' TO WS-PROGRAM-STATUS.
+           GOBACK.
+
+       100-CALC-PRODUCT-STATISTICS.
+           MOVE  'CALCULATING PRODUCT STATS' TO WS-PROGRAM-STATUS.
+      *    *** Increment Record Count ***
+           ADD +1 TO SERV-CALLS-COUNT
+      *    *** Add this customer's SERV-CALL to the grand total ***
+           COMPUTE SERV-CALLS-TOTAL =
+              SERV-CALLS-TOTAL + CUST-ORDERS-YTD
+      *    *** Add this SERV-CALL squared to the running sum ***
+           COMPUTE WS-SUMSQ =
+              WS-SUMSQ + ( CUST-ORDERS-YTD * CUST-ORDERS-YTD )
+      *    *** Calculate Average ***
+           COMPUTE SERV-CALLS-AVG =
+              SERV-CALLS-TOTAL / SERV-CALLS-COUNT
+      *    *** Calculate Minimum ***
+           IF WS-FIRST-TIME-SW = 'Y'
+              MOVE CUST-ORDERS-YTD TO SERV-CALLS-MIN.
+           IF CUST-ORDERS-YTD < SERV-CALLS-MIN
+              MOVE CUST-ORDERS-YTD TO SERV-CALLS-MIN.
+      *    *** Calculate Maximum ***
+           IF WS-FIRST-TIME-SW = 'Y'
+              MOVE CUST-ORDERS-YTD TO SERV-CALLS-MAX.
+           IF CUST-ORDERS-YTD > SERV-CALLS-MAX
+              MOVE CUST-ORDERS-YTD TO SERV-CALLS-MAX.
+      *    *** CALCULATE RANGE ***
+           COMPUTE SERV-CALLS-RANGE = SERV-CALLS-MAX - SERV-CALLS-MIN.
+      *    *** CALCULATE STANDARD DEVIATION (POPULATION) ***
+           COMPUTE WS-VARIANCE =
+              ( WS-SUMSQ / SERV-CALLS-COUNT ) -
+              ( SERV-CALLS-AVG * SERV-CALLS-AVG ).
+           IF WS-VARIANCE NOT LESS THAN 0
+               MOVE WS-VARIANCE TO WS-SQRT-X
+               PERFORM 900-CALC-SQUARE-ROOT
+               MOVE WS-SQRT-GUESS TO SERV-CALLS-STDDEV
+           ELSE
+               MOVE 0 TO SERV-CALLS-STDDEV.
+
+       500-INIT-STATISTICS.
+           MOVE 'ZEROING STATS VARIABLES' TO WS-PROGRAM-STATUS.
+           MOVE 0  TO SERV-CALLS-COUNT.
+           MOVE 0  TO SERV-CALLS-TOTAL.
+           MOVE 0  TO SERV-CALLS-MIN.
+           MOVE 0  TO SERV-CALLS-MAX.
+           MOVE 0  TO SERV-CALLS-RANGE.
+           MOVE 0  TO SERV-CALLS-AVG.
+           MOVE 0  TO SERV-CALLS-STDDEV.
+           MOVE 0  TO WS-SUMSQ.
+           MOVE 0  TO WS-VARIANCE.
+
+      *    ---------------------------------------------------------
+      *    Approximates a square root using Newton's method since
+      *    this compiler does not support intrinsic functions.
+      *    WS-SQRT-X    - input value  (set by the caller)
+      *    WS-SQRT-GUESS - result, after 10 refining iterations
+      *    ---------------------------------------------------------
+       900-CALC-SQUARE-ROOT.
+           IF WS-SQRT-X = 0
+               MOVE 0 TO WS-SQRT-GUESS
+           ELSE
+               MOVE WS-SQRT-X TO WS-SQRT-GUESS
+               PERFORM 910-SQRT-REFINE-GUESS
+                   VARYING WS-SQRT-SUB FROM 1 BY 1
+                   UNTIL WS-SQRT-SUB > 10.
+
+       910-SQRT-REFINE-GUESS.
+           COMPUTE WS-SQRT-GUESS ROUNDED =
+              ( WS-SQRT-GUESS + ( WS-SQRT-X / WS-SQRT-GUESS ) ) / 2.
+
+      *  END OF PROGRAM SAMOS3
