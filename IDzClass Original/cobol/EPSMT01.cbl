@@ -0,0 +1,113 @@
+      ****************************************************************
+      * PROGRAM:  EPSMT01
+      *           Monthly loan-payment calculator
+      *
+      * THIS PROGRAM COMPUTES THE LEVEL MONTHLY PAYMENT FOR A LOAN
+      * GIVEN A PRINCIPAL AMOUNT, A TERM, AND AN ANNUAL INTEREST
+      * RATE, USING THE STANDARD AMORTIZATION FORMULA.  IT IS CALLED
+      * FROM A CICS TRANSACTION OR A BATCH DRIVER (SEE EPSMTB1) VIA
+      * THE EPSMTCOM COMMAREA -- IT HAS NO FILES OR SCREENS OF ITS
+      * OWN.
+      *
+      * Linkage:
+      *      parameters:
+      *        1: EPSMTCOM commarea (passed and modified)
+      *
+      * PROCESS-INDICATOR must be 'C' (calculate) on entry; any other
+      * value is rejected.  EPSPCOM-PROGRAM-RETCODE is zero (see
+      * EPS02-REQUEST-SUCCESS) when EPSPCOM-RETURN-MONTH-PAYMENT is
+      * valid, non-zero with EPSPCOM-ERRMSG set otherwise.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EPSMT01.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-TOTAL-MONTHS         PIC S9(5)      COMP-3 VALUE +0.
+       01  WS-MONTHLY-RATE         PIC S9(3)V9(9) COMP-3 VALUE +0.
+       01  WS-RATE-FACTOR          PIC S9(9)V9(9) COMP-3 VALUE +0.
+       01  WS-PAYMENT              PIC S9(9)V99   COMP-3 VALUE +0.
+      *
+       LINKAGE SECTION.
+       01  EPSPCOM-COMMAREA.
+           COPY EPSMTCOM.
+      *
+       PROCEDURE DIVISION USING EPSPCOM-COMMAREA.
+      *
+       0000-MAINLINE.
+           MOVE 0 TO EPSPCOM-PROGRAM-RETCODE
+           MOVE SPACES TO EPSPCOM-ERRMSG
+           IF PROCESS-INDICATOR NOT = 'C'
+               MOVE 4004 TO EPSPCOM-PROGRAM-RETCODE
+               MOVE 'PROCESS-INDICATOR MUST BE C.' TO EPSPCOM-ERRMSG
+               GOBACK
+           END-IF
+
+           PERFORM 1000-EDIT-INPUT
+           IF EPS02-REQUEST-SUCCESS
+               PERFORM 2000-CALCULATE-PAYMENT
+           END-IF
+           GOBACK
+           .
+      *
+      *    ------------------------------------------------------
+      *    REJECTS A LOAN THAT CANNOT PRODUCE A SENSIBLE PAYMENT
+      *    BEFORE ANY ARITHMETIC IS ATTEMPTED ON IT
+      *    ------------------------------------------------------
+       1000-EDIT-INPUT.
+           IF EPSPCOM-PRINCIPLE-DATA NOT > 0
+               MOVE 4008 TO EPSPCOM-PROGRAM-RETCODE
+               MOVE 'PRINCIPAL MUST BE GREATER THAN ZERO.'
+                   TO EPSPCOM-ERRMSG
+           ELSE
+             IF EPSPCOM-YEAR-MONTH-IND NOT = 'Y'
+                AND EPSPCOM-YEAR-MONTH-IND NOT = 'M'
+               MOVE 4012 TO EPSPCOM-PROGRAM-RETCODE
+               MOVE 'YEAR-MONTH-IND MUST BE Y OR M.'
+                   TO EPSPCOM-ERRMSG
+             ELSE
+               IF EPSPCOM-YEAR-MONTH-IND = 'Y'
+                   COMPUTE WS-TOTAL-MONTHS =
+                       (EPSPCOM-NUMBER-OF-YEARS * 12)
+                           + EPSPCOM-NUMBER-OF-MONTHS
+               ELSE
+                   MOVE EPSPCOM-NUMBER-OF-MONTHS TO WS-TOTAL-MONTHS
+               END-IF
+               IF WS-TOTAL-MONTHS NOT > 0
+                   MOVE 4016 TO EPSPCOM-PROGRAM-RETCODE
+                   MOVE 'LOAN TERM MUST BE GREATER THAN ZERO.'
+                       TO EPSPCOM-ERRMSG
+               ELSE
+                 IF EPSPCOM-QUOTED-INTEREST-RATE < 0
+                   MOVE 4020 TO EPSPCOM-PROGRAM-RETCODE
+                   MOVE 'INTEREST RATE MAY NOT BE NEGATIVE.'
+                       TO EPSPCOM-ERRMSG
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+           .
+      *
+      *    ------------------------------------------------------
+      *    STANDARD LEVEL-PAYMENT AMORTIZATION FORMULA --
+      *      PAYMENT = P * r / (1 - (1 + r) ** -n)
+      *    A ZERO-RATE LOAN (e.g. AN EMPLOYEE ADVANCE) IS JUST THE
+      *    PRINCIPAL SPREAD EVENLY OVER THE TERM
+      *    ------------------------------------------------------
+       2000-CALCULATE-PAYMENT.
+           IF EPSPCOM-QUOTED-INTEREST-RATE = 0
+               COMPUTE WS-PAYMENT ROUNDED =
+                   EPSPCOM-PRINCIPLE-DATA / WS-TOTAL-MONTHS
+           ELSE
+               COMPUTE WS-MONTHLY-RATE =
+                   EPSPCOM-QUOTED-INTEREST-RATE / 12 / 100
+               COMPUTE WS-RATE-FACTOR =
+                   1 / ((1 + WS-MONTHLY-RATE) ** WS-TOTAL-MONTHS)
+               COMPUTE WS-PAYMENT ROUNDED =
+                   (EPSPCOM-PRINCIPLE-DATA * WS-MONTHLY-RATE)
+                       / (1 - WS-RATE-FACTOR)
+           END-IF
+           MOVE WS-PAYMENT TO EPSPCOM-RETURN-MONTH-PAYMENT
+           .
+      * END OF PROGRAM EPSMT01
